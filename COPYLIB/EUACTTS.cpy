@@ -17,4 +17,5 @@
           05 UA-RETRY-NUMBER            PIC 9(2).
           05 UA-LAST-ACTIVITY-TIMESTAMP.
              10 UA-LAST-ACTIVITY-DATE   PIC X(8).
-             10 UA-LAST-ACTIVITY-TIME   PIC X(6).
\ No newline at end of file
+             10 UA-LAST-ACTIVITY-TIME   PIC X(6).
+          05 UA-TERMINAL-ID             PIC X(4).
