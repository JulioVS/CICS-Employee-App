@@ -0,0 +1,17 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'
+      *      - RECORD LAYOUT FOR THE 'HRFEED' HR EXTRACT FILE.
+      *        (ONE RECORD PER NEW HIRE, TERMINATION, OR ROLE CHANGE
+      *         HR SENDS OVER FOR EREGUSR MAINTENANCE.)
+      ******************************************************************
+       01 HR-FEED-RECORD.
+          05 HR-ACTION                  PIC X(1).
+             88 HR-ACT-ADD                      VALUE 'A'.
+             88 HR-ACT-TERMINATE                VALUE 'T'.
+             88 HR-ACT-ROLE-CHANGE              VALUE 'R'.
+          05 HR-USER-ID                 PIC X(8).
+          05 HR-USER-TYPE               PIC X(3).
+          05 HR-USER-PASSWORD           PIC X(8).
+          05 HR-SECURITY-QUESTION-NUM   PIC X(2).
+          05 HR-SECURITY-ANSWER         PIC X(8).
+          05 FILLER                     PIC X(10).
