@@ -0,0 +1,45 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'
+      *      - SYMBOLIC MAP FOR THE 'EPWDM' MAP (MAPSET EPWDMAP).
+      *        (SELF-SERVICE PASSWORD CHANGE SCREEN)
+      ******************************************************************
+       01 EPWDMI.
+          05 FILLER                 PIC X(12).
+          05 USERIDL                PIC S9(4) COMP.
+          05 USERIDF                PIC X.
+          05 FILLER REDEFINES USERIDF.
+             10 USERIDA              PIC X.
+          05 USERIDI                PIC X(8).
+          05 OLDPWL                 PIC S9(4) COMP.
+          05 OLDPWF                 PIC X.
+          05 FILLER REDEFINES OLDPWF.
+             10 OLDPWA               PIC X.
+          05 OLDPWI                 PIC X(8).
+          05 NEWPWL                 PIC S9(4) COMP.
+          05 NEWPWF                 PIC X.
+          05 FILLER REDEFINES NEWPWF.
+             10 NEWPWA               PIC X.
+          05 NEWPWI                 PIC X(8).
+          05 NEWPW2L                PIC S9(4) COMP.
+          05 NEWPW2F                PIC X.
+          05 FILLER REDEFINES NEWPW2F.
+             10 NEWPW2A              PIC X.
+          05 NEWPW2I                PIC X(8).
+          05 MESSL                  PIC S9(4) COMP.
+          05 MESSF                  PIC X.
+          05 FILLER REDEFINES MESSF.
+             10 MESSA                PIC X.
+          05 MESSI                  PIC X(60).
+
+       01 EPWDMO REDEFINES EPWDMI.
+          05 FILLER                 PIC X(12).
+          05 FILLER                 PIC X(3).
+          05 USERIDO                PIC X(8).
+          05 FILLER                 PIC X(3).
+          05 OLDPWO                 PIC X(8).
+          05 FILLER                 PIC X(3).
+          05 NEWPWO                 PIC X(8).
+          05 FILLER                 PIC X(3).
+          05 NEWPW2O                PIC X(8).
+          05 FILLER                 PIC X(3).
+          05 MESSO                  PIC X(60).
