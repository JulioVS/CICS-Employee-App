@@ -0,0 +1,52 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'
+      *      - SYMBOLIC MAP FOR THE 'EAULM' MAP (MAPSET EAULMAP).
+      *        (ADMINISTRATOR ACCOUNT-UNLOCK SCREEN)
+      ******************************************************************
+       01 EAULMI.
+          05 FILLER                 PIC X(12).
+          05 ADMIDL                 PIC S9(4) COMP.
+          05 ADMIDF                 PIC X.
+          05 FILLER REDEFINES ADMIDF.
+             10 ADMIDA               PIC X.
+          05 ADMIDI                 PIC X(8).
+          05 ADMPWL                 PIC S9(4) COMP.
+          05 ADMPWF                 PIC X.
+          05 FILLER REDEFINES ADMPWF.
+             10 ADMPWA               PIC X.
+          05 ADMPWI                 PIC X(8).
+          05 TARGETL                PIC S9(4) COMP.
+          05 TARGETF                PIC X.
+          05 FILLER REDEFINES TARGETF.
+             10 TARGETA              PIC X.
+          05 TARGETI                PIC X(8).
+          05 ACTIONL                PIC S9(4) COMP.
+          05 ACTIONF                PIC X.
+          05 FILLER REDEFINES ACTIONF.
+             10 ACTIONA              PIC X.
+          05 ACTIONI                PIC X(1).
+          05 LISTAREAL              PIC S9(4) COMP.
+          05 LISTAREAF              PIC X.
+          05 FILLER REDEFINES LISTAREAF.
+             10 LISTAREAA            PIC X.
+          05 LISTAREAI              PIC X(640).
+          05 MESSL                  PIC S9(4) COMP.
+          05 MESSF                  PIC X.
+          05 FILLER REDEFINES MESSF.
+             10 MESSA                PIC X.
+          05 MESSI                  PIC X(60).
+
+       01 EAULMO REDEFINES EAULMI.
+          05 FILLER                 PIC X(12).
+          05 FILLER                 PIC X(3).
+          05 FILLER                 PIC X(8).
+          05 FILLER                 PIC X(3).
+          05 FILLER                 PIC X(8).
+          05 FILLER                 PIC X(3).
+          05 TARGETO                PIC X(8).
+          05 FILLER                 PIC X(3).
+          05 ACTIONO                PIC X(1).
+          05 FILLER                 PIC X(3).
+          05 LISTAREAO              PIC X(640).
+          05 FILLER                 PIC X(3).
+          05 MESSO                  PIC X(60).
