@@ -0,0 +1,73 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'
+      *      - SYMBOLIC MAP FOR THE 'EUSRM' MAP (MAPSET EUSRMAP).
+      *        (ADMINISTRATOR USER MAINTENANCE SCREEN)
+      ******************************************************************
+       01 EUSRMI.
+          05 FILLER                 PIC X(12).
+          05 ADMIDL                 PIC S9(4) COMP.
+          05 ADMIDF                 PIC X.
+          05 FILLER REDEFINES ADMIDF.
+             10 ADMIDA               PIC X.
+          05 ADMIDI                 PIC X(8).
+          05 ADMPWL                 PIC S9(4) COMP.
+          05 ADMPWF                 PIC X.
+          05 FILLER REDEFINES ADMPWF.
+             10 ADMPWA               PIC X.
+          05 ADMPWI                 PIC X(8).
+          05 USERIDL                PIC S9(4) COMP.
+          05 USERIDF                PIC X.
+          05 FILLER REDEFINES USERIDF.
+             10 USERIDA              PIC X.
+          05 USERIDI                PIC X(8).
+          05 USRTYPL                PIC S9(4) COMP.
+          05 USRTYPF                PIC X.
+          05 FILLER REDEFINES USRTYPF.
+             10 USRTYPA              PIC X.
+          05 USRTYPI                PIC X(3).
+          05 PASSWDL                PIC S9(4) COMP.
+          05 PASSWDF                PIC X.
+          05 FILLER REDEFINES PASSWDF.
+             10 PASSWDA              PIC X.
+          05 PASSWDI                PIC X(8).
+          05 QNUML                  PIC S9(4) COMP.
+          05 QNUMF                  PIC X.
+          05 FILLER REDEFINES QNUMF.
+             10 QNUMA                PIC X.
+          05 QNUMI                  PIC X(2).
+          05 QANSL                  PIC S9(4) COMP.
+          05 QANSF                  PIC X.
+          05 FILLER REDEFINES QANSF.
+             10 QANSA                PIC X.
+          05 QANSI                  PIC X(8).
+          05 ACTIONL                PIC S9(4) COMP.
+          05 ACTIONF                PIC X.
+          05 FILLER REDEFINES ACTIONF.
+             10 ACTIONA              PIC X.
+          05 ACTIONI                PIC X(1).
+          05 MESSL                  PIC S9(4) COMP.
+          05 MESSF                  PIC X.
+          05 FILLER REDEFINES MESSF.
+             10 MESSA                PIC X.
+          05 MESSI                  PIC X(60).
+
+       01 EUSRMO REDEFINES EUSRMI.
+          05 FILLER                 PIC X(12).
+          05 FILLER                 PIC X(3).
+          05 FILLER                 PIC X(8).
+          05 FILLER                 PIC X(3).
+          05 FILLER                 PIC X(8).
+          05 FILLER                 PIC X(3).
+          05 USERIDO                PIC X(8).
+          05 FILLER                 PIC X(3).
+          05 USRTYPO                PIC X(3).
+          05 FILLER                 PIC X(3).
+          05 PASSWDO                PIC X(8).
+          05 FILLER                 PIC X(3).
+          05 QNUMO                  PIC X(2).
+          05 FILLER                 PIC X(3).
+          05 QANSO                  PIC X(8).
+          05 FILLER                 PIC X(3).
+          05 ACTIONO                PIC X(1).
+          05 FILLER                 PIC X(3).
+          05 MESSO                  PIC X(60).
