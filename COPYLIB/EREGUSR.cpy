@@ -5,6 +5,8 @@
       ******************************************************************
        01 REG-USER-RECORD.
           05 RU-USER-ID              PIC X(8).
+      *      ONE-WAY HASHED PASSWORD VALUE (SEE EHASHPW) -- NEVER THE
+      *      CLEARTEXT PASSWORD ITSELF.
           05 RU-USER-PASSWORD        PIC X(8).
           05 RU-USER-TYPE            PIC X(3).
              88 RU-UT-ADMINISTRATOR            VALUE 'ADM'.
@@ -17,4 +19,17 @@
           05 RU-LED REDEFINES RU-LAST-EFFECTIVE-DATE.
              10 RU-LED-DATE          PIC X(8).
              10 RU-LED-TIME          PIC X(6).
-          05 FILLER                  PIC X(66).
\ No newline at end of file
+      *      FORCES THE USER THROUGH THE PASSWORD-CHANGE TRANSACTION ON
+      *      THEIR NEXT SIGN-ON (SET WHEN A TEMP PASSWORD IS ISSUED).
+          05 RU-FORCE-PWD-CHANGE     PIC X(1).
+             88 RU-FORCE-CHANGE                VALUE 'Y'.
+             88 RU-NO-FORCE-CHANGE             VALUE 'N'.
+      *      SECURITY QUESTION ON FILE FOR THE 'FORGOT PASSWORD' SCREEN.
+          05 RU-SECURITY-QUESTION-NUM PIC X(2).
+             88 RU-SQ-MAIDEN-NAME              VALUE '01'.
+             88 RU-SQ-FIRST-PET                VALUE '02'.
+             88 RU-SQ-BIRTH-CITY                VALUE '03'.
+      *      ONE-WAY HASHED SECURITY ANSWER (SEE EHASHPW) -- NEVER THE
+      *      CLEARTEXT ANSWER ITSELF.
+          05 RU-SECURITY-ANSWER-HASH PIC X(8).
+          05 FILLER                  PIC X(55).
