@@ -0,0 +1,38 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'
+      *      - SYMBOLIC MAP FOR THE 'EDSHM' MAP (MAPSET EDSHMAP).
+      *        (SUPERVISOR "WHO'S ON" DASHBOARD SCREEN)
+      ******************************************************************
+       01 EDSHMI.
+          05 FILLER                 PIC X(12).
+          05 ADMIDL                 PIC S9(4) COMP.
+          05 ADMIDF                 PIC X.
+          05 FILLER REDEFINES ADMIDF.
+             10 ADMIDA               PIC X.
+          05 ADMIDI                 PIC X(8).
+          05 ADMPWL                 PIC S9(4) COMP.
+          05 ADMPWF                 PIC X.
+          05 FILLER REDEFINES ADMPWF.
+             10 ADMPWA               PIC X.
+          05 ADMPWI                 PIC X(8).
+          05 LISTAREAL              PIC S9(4) COMP.
+          05 LISTAREAF              PIC X.
+          05 FILLER REDEFINES LISTAREAF.
+             10 LISTAREAA            PIC X.
+          05 LISTAREAI              PIC X(640).
+          05 MESSL                  PIC S9(4) COMP.
+          05 MESSF                  PIC X.
+          05 FILLER REDEFINES MESSF.
+             10 MESSA                PIC X.
+          05 MESSI                  PIC X(60).
+
+       01 EDSHMO REDEFINES EDSHMI.
+          05 FILLER                 PIC X(12).
+          05 FILLER                 PIC X(3).
+          05 FILLER                 PIC X(8).
+          05 FILLER                 PIC X(3).
+          05 FILLER                 PIC X(8).
+          05 FILLER                 PIC X(3).
+          05 LISTAREAO              PIC X(640).
+          05 FILLER                 PIC X(3).
+          05 MESSO                  PIC X(60).
