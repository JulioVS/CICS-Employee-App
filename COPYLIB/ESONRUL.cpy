@@ -0,0 +1,29 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'
+      *      - RECORD LAYOUT FOR 'ESONRUL' VSAM FILE.
+      *        (SIGN-ON RULES - RETRY/LOCKOUT/TIMEOUT THRESHOLDS)
+      *        ONE RECORD PER RU-USER-TYPE PROFILE, SELECTED BY RRN,
+      *        SO RETRY/LOCKOUT LIMITS CAN DIFFER BY ROLE.
+      ******************************************************************
+       01 SIGNON-RULES-CONSTANTS.
+          05 AC-SIGNON-RULES-FILE-NAME   PIC X(8) VALUE 'ESONRUL '.
+      *      EACH PROFILE CACHES INTO ITS OWN TS QUEUE - A SHARED
+      *      QUEUE WITH A CALLER-CHOSEN ITEM NUMBER DOES NOT WORK
+      *      SINCE CICS ASSIGNS TS QUEUE ITEM NUMBERS SEQUENTIALLY
+      *      AND WILL NOT LET A NON-REWRITE WRITEQ TARGET ITEM 2 OR
+      *      3 BEFORE ITEM 1 EXISTS
+          05 AC-SIGNON-RULES-Q-ADMIN     PIC X(8) VALUE 'SONRLADM'.
+          05 AC-SIGNON-RULES-Q-MGR       PIC X(8) VALUE 'SONRLMGR'.
+          05 AC-SIGNON-RULES-Q-STD       PIC X(8) VALUE 'SONRLSTD'.
+      *      ONE RRN PER PROFILE - ADMINISTRATOR IS THE STRICTEST,
+      *      STANDARD IS ALSO THE DEFAULT FOR ANY UNRECOGNIZED TYPE
+          05 AC-SIGNON-RULES-RRN-ADMIN   PIC S9(8) USAGE COMP VALUE 1.
+          05 AC-SIGNON-RULES-RRN-MGR     PIC S9(8) USAGE COMP VALUE 2.
+          05 AC-SIGNON-RULES-RRN-STD     PIC S9(8) USAGE COMP VALUE 3.
+
+       01 SIGN-ON-RULES-RECORD.
+          05 SR-PROFILE-USER-TYPE        PIC X(3).
+          05 SR-RETRY-THRESHOLD          PIC 9(2).
+          05 SR-IDLE-TIMEOUT-MINUTES     PIC 9(3).
+          05 SR-PASSWORD-AGE-DAYS        PIC 9(3).
+          05 FILLER                      PIC X(20).
