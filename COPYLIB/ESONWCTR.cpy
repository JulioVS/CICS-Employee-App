@@ -0,0 +1,22 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'
+      *      - CHANNEL/CONTAINER LAYOUT FOR THE 'ESONWEB' PROGRAM.
+      *        (JSON/WEB FRONT DOOR FOR THE SIGN-ON TRANSACTION)
+      *        THE TRANSACTION/PROGRAM/CHANNEL/CONTAINER NAME
+      *        CONSTANTS FOR THIS PROGRAM LIVE IN ECONST.cpy ALONGSIDE
+      *        EVERY OTHER TRANSACTION'S, NOT HERE.
+      ******************************************************************
+       01 SIGNON-WEB-CONTAINER.
+      *    REQUEST FIELDS - FILLED IN BY THE CALLER.  THE CICS WEB
+      *    SUPPORT URIMAP BOUND TO THIS PROGRAM CONVERTS THE INBOUND
+      *    JSON BODY INTO THIS CONTAINER, THE SAME WAY A BMS MAP
+      *    CONVERTS 3270 INPUT FIELDS FOR ESONP.
+          05 SOW-USER-ID             PIC X(8).
+          05 SOW-USER-PASSWORD       PIC X(8).
+      *    RESPONSE FIELDS - FILLED IN BY ESONWEB BEFORE RETURNING
+          05 SOW-RESPONSE            PIC S9(8) USAGE IS COMPUTATIONAL.
+             88 SOW-RESP-SIGNED-ON          VALUE 0.
+             88 SOW-RESP-REJECTED           VALUE 4.
+          05 SOW-FORCE-PWD-CHANGE    PIC X(1).
+             88 SOW-MUST-CHANGE-PWD         VALUE 'Y'.
+          05 SOW-MESSAGE-TEXT        PIC X(60).
