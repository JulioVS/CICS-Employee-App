@@ -0,0 +1,19 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'
+      *      - RECORD LAYOUT FOR 'ESONAUD' VSAM FILE.
+      *        (PERMANENT SIGN-ON AUDIT TRAIL - ONE ENTRY PER ATTEMPT,
+      *         INDEPENDENT OF THE LIVE EUACTTS TEMPORARY STORAGE
+      *         RECORD, SO HISTORY SURVIVES A TS QUEUE RECYCLE.)
+      ******************************************************************
+       01 SIGNON-AUDIT-RECORD.
+          05 AU-USER-ID                 PIC X(8).
+          05 AU-TERMINAL-ID             PIC X(4).
+          05 AU-TIMESTAMP.
+             10 AU-AUDIT-DATE           PIC X(8).
+             10 AU-AUDIT-TIME           PIC X(6).
+          05 AU-OUTCOME                 PIC X(1).
+             88 AU-OUT-SUCCESS                  VALUE 'S'.
+             88 AU-OUT-BAD-PASSWORD             VALUE 'B'.
+             88 AU-OUT-LOCKED-OUT               VALUE 'L'.
+             88 AU-OUT-ALREADY-SIGNED-ON        VALUE 'A'.
+          05 FILLER                     PIC X(40).
