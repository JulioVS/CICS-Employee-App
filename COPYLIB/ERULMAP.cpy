@@ -0,0 +1,59 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'
+      *      - SYMBOLIC MAP FOR THE 'ERULM' MAP (MAPSET ERULMAP).
+      *        (SIGN-ON RULES ONLINE MAINTENANCE SCREEN)
+      ******************************************************************
+       01 ERULMI.
+          05 FILLER                 PIC X(12).
+          05 ADMIDL                 PIC S9(4) COMP.
+          05 ADMIDF                 PIC X.
+          05 FILLER REDEFINES ADMIDF.
+             10 ADMIDA               PIC X.
+          05 ADMIDI                 PIC X(8).
+          05 ADMPWL                 PIC S9(4) COMP.
+          05 ADMPWF                 PIC X.
+          05 FILLER REDEFINES ADMPWF.
+             10 ADMPWA               PIC X.
+          05 ADMPWI                 PIC X(8).
+          05 PROFL                  PIC S9(4) COMP.
+          05 PROFF                  PIC X.
+          05 FILLER REDEFINES PROFF.
+             10 PROFA                PIC X.
+          05 PROFI                  PIC X(3).
+          05 RETRYL                 PIC S9(4) COMP.
+          05 RETRYF                 PIC X.
+          05 FILLER REDEFINES RETRYF.
+             10 RETRYA               PIC X.
+          05 RETRYI                 PIC X(2).
+          05 TMOL                   PIC S9(4) COMP.
+          05 TMOF                   PIC X.
+          05 FILLER REDEFINES TMOF.
+             10 TMOA                 PIC X.
+          05 TMOI                   PIC X(3).
+          05 AGEL                   PIC S9(4) COMP.
+          05 AGEF                   PIC X.
+          05 FILLER REDEFINES AGEF.
+             10 AGEA                 PIC X.
+          05 AGEI                   PIC X(3).
+          05 MESSL                  PIC S9(4) COMP.
+          05 MESSF                  PIC X.
+          05 FILLER REDEFINES MESSF.
+             10 MESSA                PIC X.
+          05 MESSI                  PIC X(60).
+
+       01 ERULMO REDEFINES ERULMI.
+          05 FILLER                 PIC X(12).
+          05 FILLER                 PIC X(3).
+          05 FILLER                 PIC X(8).
+          05 FILLER                 PIC X(3).
+          05 FILLER                 PIC X(8).
+          05 FILLER                 PIC X(3).
+          05 PROFO                  PIC X(3).
+          05 FILLER                 PIC X(3).
+          05 RETRYO                 PIC X(2).
+          05 FILLER                 PIC X(3).
+          05 TMOO                   PIC X(3).
+          05 FILLER                 PIC X(3).
+          05 AGEO                   PIC X(3).
+          05 FILLER                 PIC X(3).
+          05 MESSO                  PIC X(60).
