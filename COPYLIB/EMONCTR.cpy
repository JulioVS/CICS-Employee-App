@@ -0,0 +1,36 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'
+      *      - CHANNEL/CONTAINER LAYOUT FOR THE 'EACTMON' PROGRAM.
+      *        (ACTIVITY MONITOR REQUEST/RESPONSE CONTAINER)
+      ******************************************************************
+       01 ACTMON-CONSTANTS.
+          05 AC-ACTMON-TRANSACTION-ID  PIC X(4) VALUE 'EACT'.
+          05 AC-ACTMON-PROGRAM-NAME    PIC X(7) VALUE 'EACTMON'.
+          05 AC-ACTMON-CHANNEL-NAME    PIC X(16) VALUE 'ACTMONCHANNEL'.
+          05 AC-ACTMON-CONTAINER-NAME  PIC X(16) VALUE 'ACTMONCONTAINER'.
+
+       01 ACTIVITY-MONITOR-CONTAINER.
+      *    REQUEST FIELDS - FILLED IN BY THE CALLER
+          05 MON-REQUEST-ACTION     PIC X(8).
+             88 MON-ACT-GET-RULES           VALUE 'GETRULES'.
+             88 MON-ACT-SIGNON-ATTEMPT      VALUE 'SIGNATMT'.
+             88 MON-ACT-SIGNOFF             VALUE 'SIGNOFF '.
+             88 MON-ACT-REFRESH-RULES       VALUE 'REFRESH '.
+          05 MON-USER-ID             PIC X(8).
+          05 MON-USER-TYPE           PIC X(3).
+             88 MON-UT-ADMINISTRATOR        VALUE 'ADM'.
+             88 MON-UT-MANAGER              VALUE 'MGR'.
+             88 MON-UT-STANDARD             VALUE 'STD'.
+          05 MON-TERMINAL-ID         PIC X(4).
+          05 MON-ATTEMPT-RESULT      PIC X(1).
+             88 MON-ATT-SUCCESS             VALUE 'S'.
+             88 MON-ATT-BAD-PASSWORD        VALUE 'B'.
+      *    RESPONSE FIELDS - FILLED IN BY EACTMON BEFORE RETURNING
+          05 MON-RESPONSE            PIC S9(8) USAGE IS COMPUTATIONAL.
+             88 MON-RESP-NORMAL             VALUE 0.
+             88 MON-RESP-LOCKED-OUT         VALUE 4.
+             88 MON-RESP-ALREADY-SIGNED-ON  VALUE 8.
+             88 MON-RESP-ERROR              VALUE 12.
+          05 MON-RETRY-THRESHOLD     PIC 9(2).
+          05 MON-PASSWORD-AGE-DAYS   PIC 9(3).
+          05 MON-LOCKOUT-MESSAGE     PIC X(60).
