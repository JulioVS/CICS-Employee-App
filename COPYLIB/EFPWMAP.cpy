@@ -0,0 +1,38 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'
+      *      - SYMBOLIC MAP FOR THE 'EFPWM' MAP (MAPSET EFPWMAP).
+      *        ('FORGOT PASSWORD' SELF-SERVICE RESET SCREEN)
+      ******************************************************************
+       01 EFPWMI.
+          05 FILLER                 PIC X(12).
+          05 USERIDL                PIC S9(4) COMP.
+          05 USERIDF                PIC X.
+          05 FILLER REDEFINES USERIDF.
+             10 USERIDA              PIC X.
+          05 USERIDI                PIC X(8).
+          05 QTEXTL                 PIC S9(4) COMP.
+          05 QTEXTF                 PIC X.
+          05 FILLER REDEFINES QTEXTF.
+             10 QTEXTA               PIC X.
+          05 QTEXTI                 PIC X(40).
+          05 QANSL                  PIC S9(4) COMP.
+          05 QANSF                  PIC X.
+          05 FILLER REDEFINES QANSF.
+             10 QANSA                PIC X.
+          05 QANSI                  PIC X(8).
+          05 MESSL                  PIC S9(4) COMP.
+          05 MESSF                  PIC X.
+          05 FILLER REDEFINES MESSF.
+             10 MESSA                PIC X.
+          05 MESSI                  PIC X(60).
+
+       01 EFPWMO REDEFINES EFPWMI.
+          05 FILLER                 PIC X(12).
+          05 FILLER                 PIC X(3).
+          05 USERIDO                PIC X(8).
+          05 FILLER                 PIC X(3).
+          05 QTEXTO                 PIC X(40).
+          05 FILLER                 PIC X(3).
+          05 QANSO                  PIC X(8).
+          05 FILLER                 PIC X(3).
+          05 MESSO                  PIC X(60).
