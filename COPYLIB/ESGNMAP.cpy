@@ -0,0 +1,24 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'
+      *      - SYMBOLIC MAP FOR THE 'ESGNM' MAP (MAPSET ESGNMAP).
+      *        (EXPLICIT SIGN-OFF SCREEN)
+      ******************************************************************
+       01 ESGNMI.
+          05 FILLER                 PIC X(12).
+          05 USERIDL                PIC S9(4) COMP.
+          05 USERIDF                PIC X.
+          05 FILLER REDEFINES USERIDF.
+             10 USERIDA              PIC X.
+          05 USERIDI                PIC X(8).
+          05 MESSL                  PIC S9(4) COMP.
+          05 MESSF                  PIC X.
+          05 FILLER REDEFINES MESSF.
+             10 MESSA                PIC X.
+          05 MESSI                  PIC X(60).
+
+       01 ESGNMO REDEFINES ESGNMI.
+          05 FILLER                 PIC X(12).
+          05 FILLER                 PIC X(3).
+          05 USERIDO                PIC X(8).
+          05 FILLER                 PIC X(3).
+          05 MESSO                  PIC X(60).
