@@ -0,0 +1,38 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'
+      *      - SYMBOLIC MAP FOR THE 'ESONM' MAP (MAPSET ESONMAP).
+      *        (SIGN-ON SCREEN)
+      ******************************************************************
+       01 ESONMI.
+          05 FILLER                 PIC X(12).
+          05 TRANIDL                PIC S9(4) COMP.
+          05 TRANIDF                PIC X.
+          05 FILLER REDEFINES TRANIDF.
+             10 TRANIDA              PIC X.
+          05 TRANIDI                PIC X(4).
+          05 USERIDL                PIC S9(4) COMP.
+          05 USERIDF                PIC X.
+          05 FILLER REDEFINES USERIDF.
+             10 USERIDA              PIC X.
+          05 USERIDI                PIC X(8).
+          05 PASSWDL                PIC S9(4) COMP.
+          05 PASSWDF                PIC X.
+          05 FILLER REDEFINES PASSWDF.
+             10 PASSWDA              PIC X.
+          05 PASSWDI                PIC X(8).
+          05 MESSL                  PIC S9(4) COMP.
+          05 MESSF                  PIC X.
+          05 FILLER REDEFINES MESSF.
+             10 MESSA                PIC X.
+          05 MESSI                  PIC X(60).
+
+       01 ESONMO REDEFINES ESONMI.
+          05 FILLER                 PIC X(12).
+          05 FILLER                 PIC X(3).
+          05 TRANIDO                PIC X(4).
+          05 FILLER                 PIC X(3).
+          05 USERIDO                PIC X(8).
+          05 FILLER                 PIC X(3).
+          05 PASSWDO                PIC X(8).
+          05 FILLER                 PIC X(3).
+          05 MESSO                  PIC X(60).
