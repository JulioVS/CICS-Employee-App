@@ -10,4 +10,86 @@
           05 AC-SIGNON-MAPSET-NAME     PIC X(7) VALUE 'ESONMAP'.
           05 AC-SIGNON-RULES-FILENAME  PIC X(7) VALUE 'ESONRUL'.
       *      GENERAL PROCESS CONSTANTS
-          05 AC-REG-USER-FILENAME      PIC X(7) VALUE 'EREGUSR'.
\ No newline at end of file
+          05 AC-REG-USER-FILENAME      PIC X(7) VALUE 'EREGUSR'.
+          05 AC-USER-ACTIVITY-QPREFIX  PIC X(8) VALUE 'UACT'.
+      *      ACCOUNT-UNLOCK MAINTENANCE CONSTANTS
+          05 AC-UNLOCK-TRANSACTION-ID  PIC X(4) VALUE 'EAUL'.
+          05 AC-UNLOCK-PROGRAM-NAME    PIC X(7) VALUE 'EACTULK'.
+          05 AC-UNLOCK-MAP-NAME        PIC X(7) VALUE 'EAULM'.
+          05 AC-UNLOCK-MAPSET-NAME     PIC X(7) VALUE 'EAULMAP'.
+      *      SELF-SERVICE PASSWORD CHANGE CONSTANTS
+          05 AC-PWDCHG-TRANSACTION-ID  PIC X(4) VALUE 'EPWD'.
+          05 AC-PWDCHG-PROGRAM-NAME    PIC X(7) VALUE 'EPWDCHG'.
+          05 AC-PWDCHG-MAP-NAME        PIC X(7) VALUE 'EPWDM'.
+          05 AC-PWDCHG-MAPSET-NAME     PIC X(7) VALUE 'EPWDMAP'.
+      *      USER MAINTENANCE CONSTANTS
+          05 AC-USRMNT-TRANSACTION-ID  PIC X(4) VALUE 'EUSR'.
+          05 AC-USRMNT-PROGRAM-NAME    PIC X(7) VALUE 'EUSRMNT'.
+          05 AC-USRMNT-MAP-NAME        PIC X(7) VALUE 'EUSRM'.
+          05 AC-USRMNT-MAPSET-NAME     PIC X(7) VALUE 'EUSRMAP'.
+      *      ROLE-SPECIFIC MENU CONSTANTS
+          05 AC-ADMIN-MENU-TRANS-ID    PIC X(4) VALUE 'EADM'.
+          05 AC-ADMIN-MENU-PROGRAM     PIC X(7) VALUE 'EADMMNU'.
+          05 AC-MGR-MENU-TRANS-ID      PIC X(4) VALUE 'EMGR'.
+          05 AC-MGR-MENU-PROGRAM       PIC X(7) VALUE 'EMGRMNU'.
+          05 AC-STD-MENU-TRANS-ID      PIC X(4) VALUE 'ESTD'.
+          05 AC-STD-MENU-PROGRAM       PIC X(7) VALUE 'ESTDMNU'.
+      *      END-OF-DAY ACTIVITY REPORT CONSTANTS
+          05 AC-ACTRPT-TRANSACTION-ID  PIC X(4) VALUE 'ERPT'.
+          05 AC-ACTRPT-PROGRAM-NAME    PIC X(7) VALUE 'EACTRPT'.
+          05 AC-ACTRPT-TDQUEUE-NAME    PIC X(4) VALUE 'RPTQ'.
+      *      PERMANENT SIGN-ON AUDIT TRAIL CONSTANTS
+          05 AC-SIGNON-AUDIT-FILENAME  PIC X(7) VALUE 'ESONAUD'.
+      *      INACTIVITY TIMEOUT MONITOR CONSTANTS
+          05 AC-TIMEOUT-TRANSACTION-ID PIC X(4) VALUE 'ETMO'.
+          05 AC-TIMEOUT-PROGRAM-NAME   PIC X(7) VALUE 'EACTTMO'.
+      *      RESCHEDULE EVERY 5 MINUTES - CICS START INTERVAL TAKES AN
+      *      HHMMSS VALUE, NOT A RAW MINUTE COUNT
+          05 AC-TIMEOUT-INTERVAL-HHMMSS PIC 9(6) VALUE 000500.
+      *      DORMANT-ACCOUNT DEACTIVATION CONSTANTS
+          05 AC-DORMANCY-THRESHOLD-DAYS PIC 9(3) VALUE 180.
+      *      HR FEED INTERFACE CONSTANTS
+          05 AC-HRFEED-INPUT-NAME       PIC X(8) VALUE 'HRFEED  '.
+          05 AC-HRFEED-EXCEPTION-NAME   PIC X(8) VALUE 'HREXCPT '.
+      *      EUACTTS/EREGUSR RECONCILIATION CONSTANTS
+          05 AC-RECON-TRANSACTION-ID   PIC X(4) VALUE 'ERCN'.
+          05 AC-RECON-PROGRAM-NAME     PIC X(7) VALUE 'EACTRCN'.
+          05 AC-RECON-TDQUEUE-NAME     PIC X(4) VALUE 'RCNQ'.
+          05 AC-RECON-PURGE-ORPHANS    PIC X(1) VALUE 'Y'.
+             88 AC-RECON-DO-PURGE            VALUE 'Y'.
+          05 AC-RECON-CKPT-QUEUE-NAME  PIC X(8) VALUE 'RCNCKPT '.
+          05 AC-RECON-CHECKPOINT-N     PIC 9(4) VALUE 100.
+      *      'FORGOT PASSWORD' SELF-SERVICE RESET CONSTANTS
+          05 AC-FGTPWD-TRANSACTION-ID  PIC X(4) VALUE 'EFPW'.
+          05 AC-FGTPWD-PROGRAM-NAME    PIC X(7) VALUE 'EFGTPWD'.
+          05 AC-FGTPWD-MAP-NAME        PIC X(7) VALUE 'EFPWM'.
+          05 AC-FGTPWD-MAPSET-NAME     PIC X(7) VALUE 'EFPWMAP'.
+      *      SUPERVISOR "WHO'S ON" DASHBOARD CONSTANTS
+          05 AC-DASH-TRANSACTION-ID    PIC X(4) VALUE 'EDSH'.
+          05 AC-DASH-PROGRAM-NAME      PIC X(7) VALUE 'EACTDSH'.
+          05 AC-DASH-MAP-NAME          PIC X(7) VALUE 'EDSHM'.
+          05 AC-DASH-MAPSET-NAME       PIC X(7) VALUE 'EDSHMAP'.
+      *      SIGN-ON AUDIT RETENTION/PURGE BATCH JOB CONSTANTS
+          05 AC-AUDIT-ARCHIVE-FILENAME PIC X(7) VALUE 'SONAUDA'.
+          05 AC-AUDIT-RETAIN-FILENAME  PIC X(7) VALUE 'SONAUDR'.
+          05 AC-AUDIT-RETENTION-DAYS   PIC 9(3) VALUE 365.
+      *      SIGN-ON RULES ONLINE MAINTENANCE CONSTANTS
+          05 AC-RULMNT-TRANSACTION-ID  PIC X(4) VALUE 'ERUL'.
+          05 AC-RULMNT-PROGRAM-NAME    PIC X(7) VALUE 'ERULMNT'.
+          05 AC-RULMNT-MAP-NAME        PIC X(7) VALUE 'ERULM'.
+          05 AC-RULMNT-MAPSET-NAME     PIC X(7) VALUE 'ERULMAP'.
+      *      JSON/WEB FRONT DOOR FOR THE SIGN-ON TRANSACTION CONSTANTS
+          05 AC-SONWEB-TRANSACTION-ID  PIC X(4) VALUE 'ESOW'.
+          05 AC-SONWEB-PROGRAM-NAME    PIC X(7) VALUE 'ESONWEB'.
+          05 AC-SONWEB-CHANNEL-NAME    PIC X(16) VALUE
+             'SONWEBCHANNEL'.
+          05 AC-SONWEB-CONTAINER-NAME  PIC X(16) VALUE
+             'SONWEBCONTAINER'.
+      *      EXPLICIT SIGN-OFF CONSTANTS - LETS A USER WHO IS DONE TELL
+      *      THE ACTIVITY MONITOR SO THE NEXT SIGN-ON ISN'T REJECTED AS
+      *      ALREADY SIGNED ON.  CALLABLE FROM ANY TERMINAL REGARDLESS
+      *      OF WHICH FRONT DOOR (ESONP OR ESONWEB) THE USER CAME IN BY.
+          05 AC-SGNOFF-TRANSACTION-ID  PIC X(4) VALUE 'ESGN'.
+          05 AC-SGNOFF-PROGRAM-NAME    PIC X(7) VALUE 'ESGNOFF'.
+          05 AC-SGNOFF-MAP-NAME        PIC X(7) VALUE 'ESGNM'.
+          05 AC-SGNOFF-MAPSET-NAME     PIC X(7) VALUE 'ESGNMAP'.
