@@ -11,6 +11,9 @@
       ******************************************************************
        COPY ESONMAP.
        COPY DFHAID.
+       COPY ECONST.
+       COPY EREGUSR.
+       COPY EMONCTR.
       ******************************************************************
       *   DEFINE MY SESSION STATE DATA FOR PASSING INTO COMM-AREA.
       ******************************************************************
@@ -18,6 +21,47 @@
           05 WS-USER-ID        PIC X(8).
           05 WS-USER-PASSWORD  PIC X(8).
       ******************************************************************
+      *   HOLDS THE ONE-WAY HASH OF THE ENTERED PASSWORD, COMPUTED BY
+      *   EHASHPW, SO IT CAN BE COMPARED AGAINST THE HASH STORED ON
+      *   RU-USER-PASSWORD RATHER THAN AGAINST CLEARTEXT.
+      ******************************************************************
+       01 WS-USER-PASSWORD-HASH PIC X(8).
+      ******************************************************************
+      *   DEFINE SWITCHES USED TO DRIVE THE VALIDATION LOGIC.
+      ******************************************************************
+       01 WS-VALIDATION-SWITCHES.
+          05 WS-SIGNON-SWITCH       PIC X(1).
+             88 WS-SIGNON-OK                 VALUE 'Y'.
+             88 WS-SIGNON-REJECTED           VALUE 'N'.
+          05 WS-PASSWORD-AGE-SWITCH PIC X(1).
+             88 WS-PASSWORD-EXPIRED          VALUE 'Y'.
+             88 WS-PASSWORD-NOT-EXPIRED      VALUE 'N'.
+          05 WS-FORCE-PWDCHG-SWITCH PIC X(1).
+             88 WS-FORCE-PWDCHG-NEEDED       VALUE 'Y'.
+             88 WS-FORCE-PWDCHG-NOT-NEEDED   VALUE 'N'.
+       01 WS-CICS-RESPONSE          PIC S9(8) USAGE IS COMPUTATIONAL.
+       01 WS-REJECT-TEXT            PIC X(60).
+      ******************************************************************
+      *   DATE FIELDS USED TO CHECK PASSWORD AGE AT SIGN-ON.
+      ******************************************************************
+       01 WS-ABSTIME                PIC S9(15) USAGE IS COMPUTATIONAL-3.
+       01 WS-CURRENT-DATE           PIC X(8).
+       01 WS-CURRENT-DATE-NUM       PIC 9(8).
+       01 WS-LED-DATE-NUM           PIC 9(8).
+       01 WS-PASSWORD-AGE-DAYS      PIC 9(5).
+      ******************************************************************
+      *   HAND-OFF AREA PASSED AS COMMAREA WHEN XCTL'ING TO EPWDCHG.
+      *   LAYOUT MUST MATCH EPWDCHG'S WS-SESSION-STATE EXACTLY.
+      ******************************************************************
+       01 WS-PWDCHG-HANDOFF.
+          05 WS-PWDCHG-USERID       PIC X(8).
+          05 WS-PWDCHG-FORCED       PIC X(1).
+          05 WS-PWDCHG-MAPSENT      PIC X(1).
+      ******************************************************************
+      *   TARGET PROGRAM FOR THE ROLE-SPECIFIC MENU ROUTING BELOW.
+      ******************************************************************
+       01 WS-MENU-PROGRAM-NAME      PIC X(7).
+      ******************************************************************
       *   EXPLICITLY DEFINE THE COMM-AREA FOR THE TRANSACTION.
       ******************************************************************
        LINKAGE SECTION.
@@ -75,11 +119,19 @@
            PERFORM 2100-RESTORE-STATE.
            PERFORM 2200-RECEIVE-MAP.
            PERFORM 2300-UPDATE-STATE.
-           PERFORM 2400-MAKE-GREETING.
+           PERFORM 2350-VALIDATE-CREDENTIALS.
 
-      *    SEND THE MAP BACK WITH A GREETING
-           PERFORM 1200-SEND-MAP.
-           PERFORM 2500-RETURN-AND-END.
+           IF WS-FORCE-PWDCHG-NEEDED
+              PERFORM 2380-FORCE-PASSWORD-CHANGE
+           END-IF.
+
+           IF WS-SIGNON-OK
+              PERFORM 2400-ROUTE-TO-MENU
+           ELSE
+              PERFORM 2450-MAKE-REJECTION
+              PERFORM 1200-SEND-MAP
+              PERFORM 2500-RETURN-AND-END
+           END-IF.
 
        2100-RESTORE-STATE.
       *    RESTORE PREVIOUS SESSION DATA INTO MY LOCAL VARS
@@ -102,16 +154,166 @@
               MOVE PASSWDI TO WS-USER-PASSWORD
            END-IF.
 
-       2400-MAKE-GREETING.
-      *    GREET THE USER WITH A MESSAGE
+       2350-VALIDATE-CREDENTIALS.
+      *    READ THE REGISTERED USER FILE KEYED ON THE ENTERED USER ID
+      *    AND CHECK THE PASSWORD AND STATUS BEFORE LETTING ANYONE IN
+           SET WS-SIGNON-REJECTED TO TRUE.
+           SET WS-FORCE-PWDCHG-NOT-NEEDED TO TRUE.
+
+           EXEC CICS READ
+                FILE(AC-REG-USER-FILENAME)
+                INTO (REG-USER-RECORD)
+                RIDFLD(WS-USER-ID)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                PERFORM 2355-HASH-ENTERED-PASSWORD
+                PERFORM 2360-CHECK-CREDENTIALS
+           WHEN DFHRESP(NOTFND)
+                MOVE 'Unknown user ID, please try again.'
+                   TO WS-REJECT-TEXT
+           WHEN OTHER
+                MOVE 'Sign-on is unavailable, please try again later.'
+                   TO WS-REJECT-TEXT
+           END-EVALUATE.
+
+       2355-HASH-ENTERED-PASSWORD.
+      *    HASH THE ENTERED PASSWORD SO IT CAN BE COMPARED AGAINST THE
+      *    HASHED VALUE STORED ON RU-USER-PASSWORD
+           CALL 'EHASHPW' USING WS-USER-PASSWORD WS-USER-PASSWORD-HASH.
+
+       2360-CHECK-CREDENTIALS.
+      *    THE USER ID EXISTS - CHECK ITS STATUS AND PASSWORD
+           SET WS-PASSWORD-NOT-EXPIRED TO TRUE.
+
+           IF RU-ST-INACTIVE
+              MOVE 'This user ID is inactive, see your administrator.'
+                 TO WS-REJECT-TEXT
+           ELSE
+              PERFORM 2370-CALL-ACTIVITY-MONITOR
+              IF MON-RESP-LOCKED-OUT OR MON-RESP-ALREADY-SIGNED-ON
+                 MOVE MON-LOCKOUT-MESSAGE TO WS-REJECT-TEXT
+              ELSE
+                 IF RU-USER-PASSWORD IS EQUAL TO WS-USER-PASSWORD-HASH
+                    PERFORM 2365-CHECK-PASSWORD-AGE
+                    IF WS-PASSWORD-EXPIRED OR RU-FORCE-CHANGE
+                       SET WS-FORCE-PWDCHG-NEEDED TO TRUE
+                    ELSE
+                       SET WS-SIGNON-OK TO TRUE
+                    END-IF
+                 ELSE
+                    MOVE 'Incorrect password, please try again.'
+                       TO WS-REJECT-TEXT
+                 END-IF
+              END-IF
+           END-IF.
+
+       2365-CHECK-PASSWORD-AGE.
+      *    FORCE A PASSWORD CHANGE IF THE CURRENT PASSWORD IS OLDER
+      *    THAN THE MAXIMUM AGE RETURNED BY THE ACTIVITY MONITOR.
+      *    A BLANK LAST-EFFECTIVE-DATE MEANS IT WAS NEVER STAMPED,
+      *    SO THE AGE CANNOT BE COMPUTED AND NO CHANGE IS FORCED.
+           IF RU-LED-DATE IS EQUAL TO SPACES
+              OR RU-LED-DATE IS EQUAL TO LOW-VALUES
+              OR MON-PASSWORD-AGE-DAYS IS EQUAL TO ZERO
+              CONTINUE
+           ELSE
+              EXEC CICS ASKTIME
+                   ABSTIME(WS-ABSTIME)
+                   END-EXEC
+
+              EXEC CICS FORMATTIME
+                   ABSTIME(WS-ABSTIME)
+                   YYYYMMDD(WS-CURRENT-DATE)
+                   END-EXEC
+
+              MOVE WS-CURRENT-DATE TO WS-CURRENT-DATE-NUM.
+              MOVE RU-LED-DATE TO WS-LED-DATE-NUM.
+
+              COMPUTE WS-PASSWORD-AGE-DAYS =
+                 FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE-NUM) -
+                 FUNCTION INTEGER-OF-DATE(WS-LED-DATE-NUM).
+
+              IF WS-PASSWORD-AGE-DAYS IS GREATER THAN OR EQUAL TO
+                 MON-PASSWORD-AGE-DAYS
+                 SET WS-PASSWORD-EXPIRED TO TRUE
+              END-IF
+           END-IF.
+
+       2370-CALL-ACTIVITY-MONITOR.
+      *    HAND THE ATTEMPT OFF TO THE ACTIVITY MONITOR SO IT CAN
+      *    TRACK RETRIES AND ENFORCE LOCKOUT AGAINST ITS OWN RULES
+           INITIALIZE ACTIVITY-MONITOR-CONTAINER.
+           SET MON-ACT-SIGNON-ATTEMPT TO TRUE.
+           MOVE WS-USER-ID TO MON-USER-ID.
+           MOVE RU-USER-TYPE TO MON-USER-TYPE.
+           MOVE EIBTRMID TO MON-TERMINAL-ID.
+
+           IF RU-USER-PASSWORD IS EQUAL TO WS-USER-PASSWORD-HASH
+              SET MON-ATT-SUCCESS TO TRUE
+           ELSE
+              SET MON-ATT-BAD-PASSWORD TO TRUE
+           END-IF.
+
+           EXEC CICS PUT
+                CONTAINER(AC-ACTMON-CONTAINER-NAME)
+                CHANNEL(AC-ACTMON-CHANNEL-NAME)
+                FROM (ACTIVITY-MONITOR-CONTAINER)
+                FLENGTH(LENGTH OF ACTIVITY-MONITOR-CONTAINER)
+                END-EXEC.
+
+           EXEC CICS LINK
+                PROGRAM(AC-ACTMON-PROGRAM-NAME)
+                CHANNEL(AC-ACTMON-CHANNEL-NAME)
+                END-EXEC.
+
+           EXEC CICS GET
+                CONTAINER(AC-ACTMON-CONTAINER-NAME)
+                CHANNEL(AC-ACTMON-CHANNEL-NAME)
+                INTO (ACTIVITY-MONITOR-CONTAINER)
+                FLENGTH(LENGTH OF ACTIVITY-MONITOR-CONTAINER)
+                END-EXEC.
+
+       2380-FORCE-PASSWORD-CHANGE.
+      *    THE PASSWORD HAS AGED OUT - HAND OFF TO THE PASSWORD
+      *    CHANGE PROGRAM INSTEAD OF SIGNING THE USER ON.  THIS
+      *    PARAGRAPH DOES NOT RETURN - EPWDCHG TAKES OVER THE SESSION.
+           MOVE WS-USER-ID TO WS-PWDCHG-USERID.
+           MOVE 'Y' TO WS-PWDCHG-FORCED.
+           MOVE 'N' TO WS-PWDCHG-MAPSENT.
+
+           EXEC CICS XCTL
+                PROGRAM(AC-PWDCHG-PROGRAM-NAME)
+                COMMAREA(WS-PWDCHG-HANDOFF)
+                LENGTH(LENGTH OF WS-PWDCHG-HANDOFF)
+                END-EXEC.
+
+       2400-ROUTE-TO-MENU.
+      *    SIGN-ON SUCCEEDED - HAND OFF TO THE MENU PROGRAM FOR THIS
+      *    USER'S ROLE.  THIS PARAGRAPH DOES NOT RETURN - THE TARGET
+      *    MENU PROGRAM TAKES OVER THE SESSION VIA XCTL.
+           EVALUATE TRUE
+           WHEN RU-UT-ADMINISTRATOR
+                MOVE AC-ADMIN-MENU-PROGRAM TO WS-MENU-PROGRAM-NAME
+           WHEN RU-UT-MANAGER
+                MOVE AC-MGR-MENU-PROGRAM TO WS-MENU-PROGRAM-NAME
+           WHEN OTHER
+                MOVE AC-STD-MENU-PROGRAM TO WS-MENU-PROGRAM-NAME
+           END-EVALUATE.
+
+           EXEC CICS XCTL
+                PROGRAM(WS-MENU-PROGRAM-NAME)
+                COMMAREA(WS-USER-ID)
+                LENGTH(LENGTH OF WS-USER-ID)
+                END-EXEC.
+
+       2450-MAKE-REJECTION.
+      *    SEND BACK THE REJECTION REASON SET BY 2350/2360 ABOVE
            INITIALIZE MESSO.
+           MOVE WS-REJECT-TEXT TO MESSO.
 
-           STRING "Hello " DELIMITED BY SIZE
-                  WS-USER-ID DELIMITED BY SPACE
-                  "!" DELIMITED BY SIZE
-              INTO MESSO
-           END-STRING.
-           
        2500-RETURN-AND-END.
       *    THIS ENDS THE CICS CONVERSATION
            EXEC CICS RETURN
