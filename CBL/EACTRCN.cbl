@@ -0,0 +1,291 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EACTRCN.
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYE APP'
+      *      - 'EUACTTS/EREGUSR RECONCILIATION REPORT' PROGRAM
+      *        STARTED AUTOMATICALLY ALONGSIDE THE END-OF-DAY REPORT
+      *        (AN AUTOMATIC TIME-INITIATED START OF THE ERCN TRANSID,
+      *        UNATTENDED - NO TERMINAL IS INVOLVED).  BROWSES EVERY
+      *        EREGUSR RECORD AND, FOR EACH ONE THAT IS NO LONGER
+      *        ACTIVE, CHECKS WHETHER A STALE EUACTTS ACTIVITY RECORD
+      *        STILL EXISTS FOR THAT USER.  ANY SUCH ORPHANED ENTRY IS
+      *        FLAGGED ON THE RCNQ EXTRAPARTITION TD QUEUE AND, WHEN
+      *        AC-RECON-DO-PURGE IS SET, DELETED FROM THE TS QUEUE SO
+      *        STALE ACTIVITY RECORDS DO NOT LINGER INDEFINITELY.
+      *
+      *        EVERY AC-RECON-CHECKPOINT-N USERS, THE RUN TAKES A
+      *        SYNCPOINT AND STAMPS THE LAST RU-USER-ID PROCESSED ONTO
+      *        THE RCNCKPT TS QUEUE.  IF THE RUN ABENDS PARTWAY
+      *        THROUGH, RESTARTING THIS TRANSACTION PICKS THAT
+      *        CHECKPOINT BACK UP AND RESUMES THE BROWSE FROM THE NEXT
+      *        USER RATHER THAN REPROCESSING THE FILE FROM THE TOP OR
+      *        RISKING A DOUBLE PURGE.  THE CHECKPOINT IS CLEARED ONCE
+      *        A RUN COMPLETES THE BROWSE TO END OF FILE.
+      *
+      *        NOTE: THIS CAN ONLY CATCH ORPHANS FOR USER IDS STILL
+      *        ON FILE IN EREGUSR (I.E. INACTIVATED, NOT REMOVED) --
+      *        EREGUSR HAS NO DELETE PATH TODAY, SO A TRULY DELETED
+      *        USER ID WOULD HAVE NO REGISTERED-USER RECORD LEFT TO
+      *        BROWSE TO IN THE FIRST PLACE.
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *   INCLUDE MY APPLICATION CONSTANTS AND RECORD LAYOUTS.
+      ******************************************************************
+       COPY ECONST.
+       COPY EREGUSR.
+       COPY EUACTTS.
+      ******************************************************************
+      *   WORKING FIELDS USED TO BROWSE EREGUSR AND BUILD THE REPORT.
+      ******************************************************************
+       01 WS-CICS-RESPONSE          PIC S9(8) USAGE IS COMPUTATIONAL.
+       01 WS-BROWSE-SWITCH          PIC X(1).
+          88 WS-BROWSE-DONE               VALUE 'Y'.
+          88 WS-BROWSE-NOT-DONE           VALUE 'N'.
+       01 WS-USER-ACTIVITY-QUEUE-NAME.
+          05 WS-UA-QNAME-PREFIX        PIC X(8).
+          05 WS-UA-QNAME-USERID        PIC X(8).
+       01 WS-USERS-CHECKED-COUNT    PIC 9(5) VALUE ZERO.
+       01 WS-ORPHAN-COUNT           PIC 9(5) VALUE ZERO.
+       01 WS-PURGED-COUNT           PIC 9(5) VALUE ZERO.
+      ******************************************************************
+      *   WORKING FIELDS USED FOR CHECKPOINT/RESTART.
+      ******************************************************************
+       01 WS-RESTART-SWITCH         PIC X(1).
+          88 WS-HAVE-RESTART-POINT        VALUE 'Y'.
+          88 WS-NO-RESTART-POINT          VALUE 'N'.
+       01 WS-RESTART-USER-ID        PIC X(8).
+       01 WS-CHECKPOINT-COUNT       PIC 9(4) USAGE IS COMPUTATIONAL.
+      ******************************************************************
+      *   REPORT LINE LAYOUTS WRITTEN TO THE RCNQ TD QUEUE.
+      ******************************************************************
+       01 WS-HEADER-LINE            PIC X(80) VALUE
+          'EUACTTS/EREGUSR RECONCILIATION REPORT'.
+       01 WS-DETAIL-LINE.
+          05 WS-DTL-USER-ID            PIC X(8).
+          05 FILLER                    PIC X(2) VALUE SPACES.
+          05 WS-DTL-REASON-TEXT        PIC X(30).
+          05 FILLER                    PIC X(2) VALUE SPACES.
+          05 WS-DTL-PURGE-TEXT         PIC X(10).
+          05 FILLER                    PIC X(28) VALUE SPACES.
+       01 WS-TOTALS-LINE.
+          05 FILLER                    PIC X(18) VALUE
+             'USERS CHECKED....'.
+          05 WS-TOT-USERS-CHECKED      PIC ZZZZ9.
+          05 FILLER                    PIC X(4) VALUE SPACES.
+          05 FILLER                    PIC X(18) VALUE
+             'ORPHANS FOUND....'.
+          05 WS-TOT-ORPHANS            PIC ZZZZ9.
+          05 FILLER                    PIC X(4) VALUE SPACES.
+          05 FILLER                    PIC X(18) VALUE
+             'ORPHANS PURGED...'.
+          05 WS-TOT-PURGED             PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+      *
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-BROWSE-AND-RECONCILE.
+           PERFORM 9000-WRITE-TOTALS.
+
+           EXEC CICS RETURN
+                END-EXEC.
+
+       SUB-ROUTINE SECTION.
+      *
+       1000-INITIALIZE.
+      *    WRITE THE REPORT HEADER LINE AND LOOK FOR A PRIOR CHECKPOINT
+           EXEC CICS WRITEQ TD
+                QUEUE(AC-RECON-TDQUEUE-NAME)
+                FROM (WS-HEADER-LINE)
+                LENGTH(LENGTH OF WS-HEADER-LINE)
+                END-EXEC.
+
+           MOVE ZERO TO WS-CHECKPOINT-COUNT.
+           PERFORM 1100-LOAD-CHECKPOINT.
+
+       1100-LOAD-CHECKPOINT.
+      *    IF A PRIOR RUN ABENDED MID-BROWSE, ITS LAST-PROCESSED USER
+      *    ID IS STILL SITTING ON THE CHECKPOINT QUEUE
+           SET WS-NO-RESTART-POINT TO TRUE.
+
+           EXEC CICS READQ TS
+                QUEUE(AC-RECON-CKPT-QUEUE-NAME)
+                INTO (WS-RESTART-USER-ID)
+                ITEM(1)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           IF WS-CICS-RESPONSE EQUAL DFHRESP(NORMAL)
+              SET WS-HAVE-RESTART-POINT TO TRUE
+           END-IF.
+
+       2000-BROWSE-AND-RECONCILE.
+      *    BROWSE EVERY REGISTERED USER AND RECONCILE THEIR ACTIVITY,
+      *    STARTING AFTER THE CHECKPOINT USER ID IF ONE WAS FOUND
+           IF WS-HAVE-RESTART-POINT
+              MOVE WS-RESTART-USER-ID TO RU-USER-ID
+           ELSE
+              MOVE LOW-VALUES TO RU-USER-ID
+           END-IF.
+
+           EXEC CICS STARTBR
+                FILE(AC-REG-USER-FILENAME)
+                RIDFLD(RU-USER-ID)
+                GTEQ
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           SET WS-BROWSE-NOT-DONE TO TRUE.
+           IF WS-CICS-RESPONSE NOT EQUAL DFHRESP(NORMAL)
+              SET WS-BROWSE-DONE TO TRUE
+           END-IF.
+
+           IF WS-HAVE-RESTART-POINT AND WS-BROWSE-NOT-DONE
+              PERFORM 1200-SKIP-CHECKPOINT-RECORD
+           END-IF.
+
+           PERFORM 2100-BROWSE-NEXT-USER UNTIL WS-BROWSE-DONE.
+
+           EXEC CICS ENDBR
+                FILE(AC-REG-USER-FILENAME)
+                END-EXEC.
+
+           PERFORM 1300-CLEAR-CHECKPOINT.
+
+       1200-SKIP-CHECKPOINT-RECORD.
+      *    THE CHECKPOINT USER ID WAS ALREADY PROCESSED BEFORE THE
+      *    PRIOR RUN TOOK ITS SYNCPOINT - POSITION PAST IT
+           EXEC CICS READNEXT
+                FILE(AC-REG-USER-FILENAME)
+                INTO (REG-USER-RECORD)
+                RIDFLD(RU-USER-ID)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           IF WS-CICS-RESPONSE NOT EQUAL DFHRESP(NORMAL)
+              SET WS-BROWSE-DONE TO TRUE
+           END-IF.
+
+       1300-CLEAR-CHECKPOINT.
+      *    THE BROWSE REACHED END OF FILE NORMALLY - DROP THE
+      *    CHECKPOINT SO THE NEXT RUN STARTS FROM THE TOP AGAIN
+           EXEC CICS DELETEQ TS
+                QUEUE(AC-RECON-CKPT-QUEUE-NAME)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+       2100-BROWSE-NEXT-USER.
+      *    READ THE NEXT REGISTERED USER AND RECONCILE THEIR ACTIVITY
+           EXEC CICS READNEXT
+                FILE(AC-REG-USER-FILENAME)
+                INTO (REG-USER-RECORD)
+                RIDFLD(RU-USER-ID)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           IF WS-CICS-RESPONSE NOT EQUAL DFHRESP(NORMAL)
+              SET WS-BROWSE-DONE TO TRUE
+           ELSE
+              ADD 1 TO WS-USERS-CHECKED-COUNT
+              IF RU-ST-INACTIVE
+                 PERFORM 2200-CHECK-FOR-ORPHAN
+              END-IF
+              PERFORM 2400-TAKE-CHECKPOINT
+           END-IF.
+
+       2200-CHECK-FOR-ORPHAN.
+      *    AN INACTIVE USER WITH A SURVIVING EUACTTS RECORD IS STALE
+           MOVE AC-USER-ACTIVITY-QPREFIX TO WS-UA-QNAME-PREFIX.
+           MOVE RU-USER-ID TO WS-UA-QNAME-USERID.
+
+           EXEC CICS READQ TS
+                QUEUE(WS-USER-ACTIVITY-QUEUE-NAME)
+                INTO (USER-ACTIVITY-RECORD)
+                ITEM(1)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           IF WS-CICS-RESPONSE EQUAL DFHRESP(NORMAL)
+              PERFORM 2300-REPORT-ORPHAN
+           END-IF.
+
+       2300-REPORT-ORPHAN.
+      *    WRITE ONE EXCEPTION LINE, THEN PURGE IT IF CONFIGURED TO
+           ADD 1 TO WS-ORPHAN-COUNT.
+
+           MOVE SPACES TO WS-DETAIL-LINE.
+           MOVE RU-USER-ID TO WS-DTL-USER-ID.
+           MOVE 'INACTIVE USER, STALE EUACTTS' TO WS-DTL-REASON-TEXT.
+
+           IF AC-RECON-DO-PURGE
+              EXEC CICS DELETEQ TS
+                   QUEUE(WS-USER-ACTIVITY-QUEUE-NAME)
+                   RESP(WS-CICS-RESPONSE)
+                   END-EXEC
+              IF WS-CICS-RESPONSE EQUAL DFHRESP(NORMAL)
+                 MOVE 'PURGED' TO WS-DTL-PURGE-TEXT
+                 ADD 1 TO WS-PURGED-COUNT
+              ELSE
+                 MOVE 'NOT PURGED' TO WS-DTL-PURGE-TEXT
+              END-IF
+           ELSE
+              MOVE 'NOT PURGED' TO WS-DTL-PURGE-TEXT
+           END-IF.
+
+           EXEC CICS WRITEQ TD
+                QUEUE(AC-RECON-TDQUEUE-NAME)
+                FROM (WS-DETAIL-LINE)
+                LENGTH(LENGTH OF WS-DETAIL-LINE)
+                END-EXEC.
+
+       2400-TAKE-CHECKPOINT.
+      *    EVERY AC-RECON-CHECKPOINT-N USERS, COMMIT AND STAMP THE
+      *    LAST USER ID PROCESSED SO AN ABEND CAN RESTART FROM HERE
+      *    RATHER THAN FROM THE TOP OR RISKING A DOUBLE PURGE
+           ADD 1 TO WS-CHECKPOINT-COUNT.
+
+           IF WS-CHECKPOINT-COUNT >= AC-RECON-CHECKPOINT-N
+              EXEC CICS SYNCPOINT
+                   END-EXEC
+
+              EXEC CICS DELETEQ TS
+                   QUEUE(AC-RECON-CKPT-QUEUE-NAME)
+                   RESP(WS-CICS-RESPONSE)
+                   END-EXEC
+
+              EXEC CICS WRITEQ TS
+                   QUEUE(AC-RECON-CKPT-QUEUE-NAME)
+                   FROM (RU-USER-ID)
+                   ITEM(1)
+                   RESP(WS-CICS-RESPONSE)
+                   END-EXEC
+
+      *       A SYNCPOINT INVALIDATES THE BROWSE POSITION, SO RE-
+      *       ESTABLISH IT ON THE LAST RECORD PROCESSED AND SKIP PAST
+      *       IT, THE SAME WAY A RESTART REPOSITIONS ON THE CHECKPOINT
+      *       USER ID AT THE TOP OF 2000-BROWSE-AND-RECONCILE
+              EXEC CICS STARTBR
+                   FILE(AC-REG-USER-FILENAME)
+                   RIDFLD(RU-USER-ID)
+                   GTEQ
+                   RESP(WS-CICS-RESPONSE)
+                   END-EXEC
+
+              PERFORM 1200-SKIP-CHECKPOINT-RECORD
+
+              MOVE ZERO TO WS-CHECKPOINT-COUNT
+           END-IF.
+
+       9000-WRITE-TOTALS.
+      *    WRITE THE CLOSING TOTALS LINE
+           MOVE WS-USERS-CHECKED-COUNT TO WS-TOT-USERS-CHECKED.
+           MOVE WS-ORPHAN-COUNT TO WS-TOT-ORPHANS.
+           MOVE WS-PURGED-COUNT TO WS-TOT-PURGED.
+
+           EXEC CICS WRITEQ TD
+                QUEUE(AC-RECON-TDQUEUE-NAME)
+                FROM (WS-TOTALS-LINE)
+                LENGTH(LENGTH OF WS-TOTALS-LINE)
+                END-EXEC.
