@@ -0,0 +1,387 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EUSRMNT.
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYE APP'
+      *      - 'USER MAINTENANCE' PROGRAM
+      *        LETS AN ADMINISTRATOR ADD A NEW EREGUSR RECORD,
+      *        INACTIVATE/REACTIVATE AN EXISTING ONE, OR RESET AN
+      *        EXISTING USER'S PASSWORD, RESTRICTED TO RU-UT-
+      *        ADMINISTRATOR USERS.
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *   INCLUDE MY SYMBOLIC MAP COPYBOOK AND IBM'S AID KEYS' ONE.
+      ******************************************************************
+       COPY EUSRMAP.
+       COPY DFHAID.
+       COPY ECONST.
+       COPY EREGUSR.
+       COPY EMONCTR.
+      ******************************************************************
+      *   DEFINE MY SESSION STATE DATA FOR PASSING INTO COMM-AREA.
+      ******************************************************************
+       01 WS-SESSION-STATE.
+          05 WS-ADMIN-ID            PIC X(8).
+          05 WS-ADMIN-AUTHENTICATED PIC X(1).
+             88 WS-ADMIN-IS-AUTH          VALUE 'Y'.
+             88 WS-ADMIN-NOT-AUTH         VALUE 'N'.
+      ******************************************************************
+      *   WORKING FIELDS
+      ******************************************************************
+       01 WS-CICS-RESPONSE          PIC S9(8) USAGE IS COMPUTATIONAL.
+       01 WS-MESSAGE-TEXT           PIC X(60).
+      ******************************************************************
+      *   HOLDS THE ONE-WAY HASH OF AN ENTERED PASSWORD, SO IT CAN BE
+      *   COMPARED AGAINST OR STORED INTO THE HASHED RU-USER-PASSWORD
+      *   RATHER THAN CLEARTEXT.
+      ******************************************************************
+       01 WS-ENTERED-PASSWORD-HASH  PIC X(8).
+       01 WS-ENTERED-ANSWER-HASH    PIC X(8).
+      ******************************************************************
+      *   EXPLICITLY DEFINE THE COMM-AREA FOR THE TRANSACTION.
+      ******************************************************************
+       LINKAGE SECTION.
+       01 DFHCOMMAREA          PIC X(9).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+      *
+           IF EIBCALEN IS EQUAL TO ZERO
+              PERFORM 1000-FIRST-INTERACTION
+           ELSE
+              MOVE DFHCOMMAREA TO WS-SESSION-STATE
+              IF WS-ADMIN-NOT-AUTH
+                 PERFORM 2000-AUTHENTICATE-ADMIN
+              ELSE
+                 PERFORM 3000-PROCESS-ACTION
+              END-IF
+           END-IF.
+
+       SUB-ROUTINE SECTION.
+      *
+       1000-FIRST-INTERACTION.
+      *    FIRST CALL - ASK THE ADMINISTRATOR TO SIGN IN
+           INITIALIZE WS-SESSION-STATE.
+           SET WS-ADMIN-NOT-AUTH TO TRUE.
+           INITIALIZE EUSRMO.
+           MOVE 'Enter administrator ID and password.' TO MESSO.
+           PERFORM 9100-SEND-MAP.
+           PERFORM 9200-RETURN-STATEFULLY.
+
+       2000-AUTHENTICATE-ADMIN.
+      *    RECEIVE THE ADMIN ID/PASSWORD AND VALIDATE THEM
+           EXEC CICS RECEIVE
+                MAP(AC-USRMNT-MAP-NAME)
+                MAPSET(AC-USRMNT-MAPSET-NAME)
+                INTO (EUSRMI)
+                END-EXEC.
+
+           MOVE ADMIDI TO WS-ADMIN-ID.
+
+           EXEC CICS READ
+                FILE(AC-REG-USER-FILENAME)
+                INTO (REG-USER-RECORD)
+                RIDFLD(WS-ADMIN-ID)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           CALL 'EHASHPW' USING ADMPWI WS-ENTERED-PASSWORD-HASH.
+
+           EVALUATE TRUE
+           WHEN WS-CICS-RESPONSE NOT EQUAL DFHRESP(NORMAL)
+                MOVE 'Unknown administrator ID.' TO WS-MESSAGE-TEXT
+                PERFORM 9300-REPROMPT-LOGIN
+           WHEN RU-ST-INACTIVE
+                MOVE 'This user ID is not active.' TO WS-MESSAGE-TEXT
+                PERFORM 9300-REPROMPT-LOGIN
+           WHEN NOT RU-UT-ADMINISTRATOR
+                MOVE 'This screen is restricted to administrators.'
+                   TO WS-MESSAGE-TEXT
+                PERFORM 9300-REPROMPT-LOGIN
+           WHEN OTHER
+                PERFORM 2050-CHECK-PASSWORD-WITH-MONITOR
+           END-EVALUATE.
+
+       2050-CHECK-PASSWORD-WITH-MONITOR.
+      *    ROUTE THE PASSWORD CHECK THROUGH THE ACTIVITY MONITOR SO
+      *    REPEATED BAD GUESSES AGAINST THIS SCREEN COUNT TOWARD THE
+      *    SAME LOCKOUT RULES AS THE MAIN SIGN-ON TRANSACTION
+           PERFORM 2060-CALL-ACTIVITY-MONITOR.
+
+           IF MON-RESP-LOCKED-OUT
+              MOVE MON-LOCKOUT-MESSAGE TO WS-MESSAGE-TEXT
+              PERFORM 9300-REPROMPT-LOGIN
+           ELSE
+              IF RU-USER-PASSWORD NOT EQUAL WS-ENTERED-PASSWORD-HASH
+                 MOVE 'Incorrect password.' TO WS-MESSAGE-TEXT
+                 PERFORM 9300-REPROMPT-LOGIN
+              ELSE
+                 SET WS-ADMIN-IS-AUTH TO TRUE
+                 MOVE SPACES TO WS-MESSAGE-TEXT
+                 PERFORM 4000-DISPLAY-MAINTENANCE-PROMPT
+              END-IF
+           END-IF.
+
+       2060-CALL-ACTIVITY-MONITOR.
+      *    HAND THE ATTEMPT OFF TO THE ACTIVITY MONITOR SO IT CAN
+      *    TRACK RETRIES AND ENFORCE LOCKOUT AGAINST ITS OWN RULES
+           INITIALIZE ACTIVITY-MONITOR-CONTAINER.
+           SET MON-ACT-SIGNON-ATTEMPT TO TRUE.
+           MOVE WS-ADMIN-ID TO MON-USER-ID.
+           MOVE RU-USER-TYPE TO MON-USER-TYPE.
+           MOVE EIBTRMID TO MON-TERMINAL-ID.
+
+           IF RU-USER-PASSWORD IS EQUAL TO WS-ENTERED-PASSWORD-HASH
+              SET MON-ATT-SUCCESS TO TRUE
+           ELSE
+              SET MON-ATT-BAD-PASSWORD TO TRUE
+           END-IF.
+
+           EXEC CICS PUT
+                CONTAINER(AC-ACTMON-CONTAINER-NAME)
+                CHANNEL(AC-ACTMON-CHANNEL-NAME)
+                FROM (ACTIVITY-MONITOR-CONTAINER)
+                FLENGTH(LENGTH OF ACTIVITY-MONITOR-CONTAINER)
+                END-EXEC.
+
+           EXEC CICS LINK
+                PROGRAM(AC-ACTMON-PROGRAM-NAME)
+                CHANNEL(AC-ACTMON-CHANNEL-NAME)
+                END-EXEC.
+
+           EXEC CICS GET
+                CONTAINER(AC-ACTMON-CONTAINER-NAME)
+                CHANNEL(AC-ACTMON-CHANNEL-NAME)
+                INTO (ACTIVITY-MONITOR-CONTAINER)
+                FLENGTH(LENGTH OF ACTIVITY-MONITOR-CONTAINER)
+                END-EXEC.
+
+       3000-PROCESS-ACTION.
+      *    THE ADMIN IS ALREADY SIGNED IN - PROCESS THE REQUESTED ACTION
+           EXEC CICS RECEIVE
+                MAP(AC-USRMNT-MAP-NAME)
+                MAPSET(AC-USRMNT-MAPSET-NAME)
+                INTO (EUSRMI)
+                END-EXEC.
+
+           IF EIBAID IS EQUAL TO DFHPF3
+              PERFORM 9400-RETURN-AND-END
+           END-IF.
+
+           IF USERIDI IS EQUAL TO SPACES OR LOW-VALUES
+              MOVE 'A user ID is required.' TO WS-MESSAGE-TEXT
+           ELSE
+              EVALUATE ACTIONI
+              WHEN 'A'
+                   PERFORM 5000-ADD-NEW-USER
+              WHEN 'I'
+                   PERFORM 6000-INACTIVATE-USER
+              WHEN 'R'
+                   PERFORM 7000-REACTIVATE-USER
+              WHEN 'P'
+                   PERFORM 8000-RESET-PASSWORD
+              WHEN OTHER
+                   MOVE 'Action must be A, I, R or P.'
+                      TO WS-MESSAGE-TEXT
+              END-EVALUATE
+           END-IF.
+
+           PERFORM 4000-DISPLAY-MAINTENANCE-PROMPT.
+
+       4000-DISPLAY-MAINTENANCE-PROMPT.
+      *    RE-SHOW THE ENTRY SCREEN WITH WHATEVER MESSAGE WAS SET ABOVE
+           INITIALIZE EUSRMO.
+           MOVE WS-MESSAGE-TEXT TO MESSO.
+           IF WS-MESSAGE-TEXT IS EQUAL TO SPACES
+              MOVE 'Enter user ID, type, password, sec Q#/ans, A/I/R/P.'
+                 TO MESSO
+           END-IF.
+
+           PERFORM 9100-SEND-MAP.
+           PERFORM 9200-RETURN-STATEFULLY.
+
+       5000-ADD-NEW-USER.
+      *    CREATE A BRAND-NEW EREGUSR RECORD FOR THE ENTERED USER ID
+           EXEC CICS READ
+                FILE(AC-REG-USER-FILENAME)
+                INTO (REG-USER-RECORD)
+                RIDFLD(USERIDI)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           IF WS-CICS-RESPONSE IS EQUAL TO DFHRESP(NORMAL)
+              MOVE 'That user ID already exists.' TO WS-MESSAGE-TEXT
+           ELSE
+              IF NOT (USRTYPI IS EQUAL TO 'ADM' OR 'MGR' OR 'STD')
+                 MOVE 'User type must be ADM, MGR or STD.'
+                    TO WS-MESSAGE-TEXT
+              ELSE
+                 IF NOT (QNUMI IS EQUAL TO '01' OR '02' OR '03')
+                    MOVE 'Security question must be 01, 02 or 03.'
+                       TO WS-MESSAGE-TEXT
+                 ELSE
+                    IF QANSI IS EQUAL TO SPACES OR LOW-VALUES
+                       MOVE 'A security answer is required.'
+                          TO WS-MESSAGE-TEXT
+                    ELSE
+                       PERFORM 5100-WRITE-NEW-USER
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+
+       5100-WRITE-NEW-USER.
+      *    BUILD AND WRITE THE NEW EREGUSR RECORD
+           CALL 'EHASHPW' USING PASSWDI WS-ENTERED-PASSWORD-HASH.
+           CALL 'EHASHPW' USING QANSI WS-ENTERED-ANSWER-HASH.
+
+           INITIALIZE REG-USER-RECORD.
+           MOVE USERIDI TO RU-USER-ID.
+           MOVE WS-ENTERED-PASSWORD-HASH TO RU-USER-PASSWORD.
+           MOVE USRTYPI TO RU-USER-TYPE.
+           SET RU-ST-ACTIVE TO TRUE.
+      *    A BRAND-NEW ACCOUNT MUST HAVE ITS PASSWORD CHANGED BEFORE
+      *    THE USER CAN REACH ANYTHING ELSE IN THE APP
+           SET RU-FORCE-CHANGE TO TRUE.
+           MOVE QNUMI TO RU-SECURITY-QUESTION-NUM.
+           MOVE WS-ENTERED-ANSWER-HASH TO RU-SECURITY-ANSWER-HASH.
+
+           EXEC CICS WRITE
+                FILE(AC-REG-USER-FILENAME)
+                FROM (REG-USER-RECORD)
+                RIDFLD(USERIDI)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           IF WS-CICS-RESPONSE IS EQUAL TO DFHRESP(NORMAL)
+              MOVE 'User added.' TO WS-MESSAGE-TEXT
+           ELSE
+              MOVE 'Unable to add that user, try again.'
+                 TO WS-MESSAGE-TEXT
+           END-IF.
+
+       6000-INACTIVATE-USER.
+      *    FLIP AN EXISTING USER'S RU-STATUS TO INACTIVE
+           EXEC CICS READ
+                FILE(AC-REG-USER-FILENAME)
+                INTO (REG-USER-RECORD)
+                RIDFLD(USERIDI)
+                UPDATE
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           IF WS-CICS-RESPONSE NOT EQUAL DFHRESP(NORMAL)
+              MOVE 'Unknown user ID.' TO WS-MESSAGE-TEXT
+           ELSE
+              SET RU-ST-INACTIVE TO TRUE
+              EXEC CICS REWRITE
+                   FILE(AC-REG-USER-FILENAME)
+                   FROM (REG-USER-RECORD)
+                   RESP(WS-CICS-RESPONSE)
+                   END-EXEC
+              IF WS-CICS-RESPONSE NOT EQUAL DFHRESP(NORMAL)
+                 MOVE 'Unable to inactivate that user, try again.'
+                    TO WS-MESSAGE-TEXT
+              ELSE
+                 MOVE 'User inactivated.' TO WS-MESSAGE-TEXT
+              END-IF
+           END-IF.
+
+       7000-REACTIVATE-USER.
+      *    FLIP A RETURNING USER'S RU-STATUS BACK TO ACTIVE
+           EXEC CICS READ
+                FILE(AC-REG-USER-FILENAME)
+                INTO (REG-USER-RECORD)
+                RIDFLD(USERIDI)
+                UPDATE
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           IF WS-CICS-RESPONSE NOT EQUAL DFHRESP(NORMAL)
+              MOVE 'Unknown user ID.' TO WS-MESSAGE-TEXT
+           ELSE
+              SET RU-ST-ACTIVE TO TRUE
+              EXEC CICS REWRITE
+                   FILE(AC-REG-USER-FILENAME)
+                   FROM (REG-USER-RECORD)
+                   RESP(WS-CICS-RESPONSE)
+                   END-EXEC
+              IF WS-CICS-RESPONSE NOT EQUAL DFHRESP(NORMAL)
+                 MOVE 'Unable to reactivate that user, try again.'
+                    TO WS-MESSAGE-TEXT
+              ELSE
+                 MOVE 'User reactivated.' TO WS-MESSAGE-TEXT
+              END-IF
+           END-IF.
+
+       8000-RESET-PASSWORD.
+      *    ADMINISTRATOR-DRIVEN PASSWORD RESET - REPLACES AN EXISTING
+      *    USER'S PASSWORD WITH THE ONE ENTERED HERE AND FORCES A
+      *    CHANGE ON THEIR NEXT SIGN-ON, THE SAME WAY A BRAND-NEW
+      *    ACCOUNT OR A SELF-SERVICE EFGTPWD RESET DOES
+           EXEC CICS READ
+                FILE(AC-REG-USER-FILENAME)
+                INTO (REG-USER-RECORD)
+                RIDFLD(USERIDI)
+                UPDATE
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           IF WS-CICS-RESPONSE NOT EQUAL DFHRESP(NORMAL)
+              MOVE 'Unknown user ID.' TO WS-MESSAGE-TEXT
+           ELSE
+              IF PASSWDI IS EQUAL TO SPACES OR LOW-VALUES
+                 MOVE 'A new password is required.' TO WS-MESSAGE-TEXT
+              ELSE
+                 PERFORM 8100-REWRITE-RESET-PASSWORD
+              END-IF
+           END-IF.
+
+       8100-REWRITE-RESET-PASSWORD.
+      *    STORE THE NEW PASSWORD HASH AND FORCE A CHANGE NEXT SIGN-ON
+           CALL 'EHASHPW' USING PASSWDI WS-ENTERED-PASSWORD-HASH.
+           MOVE WS-ENTERED-PASSWORD-HASH TO RU-USER-PASSWORD.
+           SET RU-FORCE-CHANGE TO TRUE.
+
+           EXEC CICS REWRITE
+                FILE(AC-REG-USER-FILENAME)
+                FROM (REG-USER-RECORD)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           IF WS-CICS-RESPONSE NOT EQUAL DFHRESP(NORMAL)
+              MOVE 'Unable to reset that password, try again.'
+                 TO WS-MESSAGE-TEXT
+           ELSE
+              MOVE 'Password reset - user must change it at sign-on.'
+                 TO WS-MESSAGE-TEXT
+           END-IF.
+
+       9100-SEND-MAP.
+      *    SENDS MAP TO THE ADMINISTRATOR
+           EXEC CICS SEND
+                MAP(AC-USRMNT-MAP-NAME)
+                MAPSET(AC-USRMNT-MAPSET-NAME)
+                FROM (EUSRMO)
+                ERASE
+                END-EXEC.
+
+       9200-RETURN-STATEFULLY.
+      *    RETURNS SAVING THE CURRENT SESSION STATE
+           EXEC CICS RETURN
+                TRANSID(AC-USRMNT-TRANSACTION-ID)
+                COMMAREA(WS-SESSION-STATE)
+                END-EXEC.
+
+       9300-REPROMPT-LOGIN.
+      *    SHOW THE LOGIN ERROR AND ASK AGAIN
+           INITIALIZE EUSRMO.
+           MOVE WS-MESSAGE-TEXT TO MESSO.
+           PERFORM 9100-SEND-MAP.
+           PERFORM 9200-RETURN-STATEFULLY.
+
+       9400-RETURN-AND-END.
+      *    PF3 WAS PRESSED - END THE CONVERSATION
+           EXEC CICS RETURN
+                END-EXEC.
