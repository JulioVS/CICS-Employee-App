@@ -0,0 +1,254 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EPWDCHG.
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYE APP'
+      *      - 'PASSWORD CHANGE' PROGRAM
+      *        LETS A SIGNED-ON USER REPLACE THEIR OWN PASSWORD,
+      *        STAMPING RU-LAST-EFFECTIVE-DATE WHEN IT HAPPENS.
+      *        MAY BE STARTED STANDALONE (OPERATOR TYPES THE
+      *        TRANSACTION ID) OR VIA XCTL FROM ESONP, WHICH CAN
+      *        PASS IN THE USER ID AND FLAG THE CHANGE AS MANDATORY.
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *   INCLUDE MY SYMBOLIC MAP COPYBOOK AND IBM'S AID KEYS' ONE.
+      ******************************************************************
+       COPY EPWDMAP.
+       COPY DFHAID.
+       COPY ECONST.
+       COPY EREGUSR.
+       COPY EMONCTR.
+      ******************************************************************
+      *   DEFINE MY SESSION STATE DATA FOR PASSING INTO COMM-AREA.
+      ******************************************************************
+       01 WS-SESSION-STATE.
+          05 WS-USER-ID             PIC X(8).
+          05 WS-FORCED-CHANGE       PIC X(1).
+             88 WS-CHANGE-IS-FORCED       VALUE 'Y'.
+          05 WS-MAP-SENT            PIC X(1).
+             88 WS-MAP-WAS-SENT           VALUE 'Y'.
+      ******************************************************************
+      *   WORKING FIELDS
+      ******************************************************************
+       01 WS-CICS-RESPONSE          PIC S9(8) USAGE IS COMPUTATIONAL.
+       01 WS-ABSTIME                PIC S9(15) USAGE IS COMPUTATIONAL-3.
+       01 WS-CURRENT-DATE           PIC X(8).
+       01 WS-CURRENT-TIME           PIC X(6).
+      ******************************************************************
+      *   HOLDS THE ONE-WAY HASH OF THE ENTERED OLD/NEW PASSWORDS, SO
+      *   THEY CAN BE COMPARED AGAINST OR STORED INTO THE HASHED
+      *   RU-USER-PASSWORD RATHER THAN CLEARTEXT.
+      ******************************************************************
+       01 WS-OLD-PASSWORD-HASH      PIC X(8).
+       01 WS-NEW-PASSWORD-HASH      PIC X(8).
+      ******************************************************************
+      *   EXPLICITLY DEFINE THE COMM-AREA FOR THE TRANSACTION.
+      ******************************************************************
+       LINKAGE SECTION.
+       01 DFHCOMMAREA               PIC X(10).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+      *
+           IF EIBCALEN IS EQUAL TO ZERO
+              INITIALIZE WS-SESSION-STATE
+              PERFORM 1000-FIRST-INTERACTION
+           ELSE
+              MOVE DFHCOMMAREA TO WS-SESSION-STATE
+              IF WS-MAP-WAS-SENT
+                 PERFORM 2000-PROCESS-USER-INPUT
+              ELSE
+                 PERFORM 1000-FIRST-INTERACTION
+              END-IF
+           END-IF.
+
+       SUB-ROUTINE SECTION.
+      *
+       1000-FIRST-INTERACTION.
+      *    SEND THE PROMPT, PRE-FILLING THE USER ID IF WE WERE
+      *    HANDED ONE (E.G. XCTL'D IN FROM ESONP AFTER SIGN-ON)
+           INITIALIZE EPWDMO.
+           MOVE WS-USER-ID TO USERIDO.
+
+           IF WS-CHANGE-IS-FORCED
+              MOVE 'Your password has expired - you must change it.'
+                 TO MESSO
+           ELSE
+              MOVE 'Enter your user ID, current and new password.'
+                 TO MESSO
+           END-IF.
+
+           SET WS-MAP-WAS-SENT TO TRUE.
+           PERFORM 9100-SEND-MAP.
+           PERFORM 9200-RETURN-STATEFULLY.
+
+       2000-PROCESS-USER-INPUT.
+      *    RECEIVE THE INPUT AND APPLY THE PASSWORD CHANGE
+           EXEC CICS RECEIVE
+                MAP(AC-PWDCHG-MAP-NAME)
+                MAPSET(AC-PWDCHG-MAPSET-NAME)
+                INTO (EPWDMI)
+                END-EXEC.
+
+           MOVE USERIDI TO WS-USER-ID.
+
+           EXEC CICS READ
+                FILE(AC-REG-USER-FILENAME)
+                INTO (REG-USER-RECORD)
+                RIDFLD(WS-USER-ID)
+                UPDATE
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           CALL 'EHASHPW' USING OLDPWI WS-OLD-PASSWORD-HASH.
+           CALL 'EHASHPW' USING NEWPWI WS-NEW-PASSWORD-HASH.
+
+           EVALUATE TRUE
+           WHEN WS-CICS-RESPONSE NOT EQUAL DFHRESP(NORMAL)
+                MOVE 'Unknown user ID.' TO MESSO
+                PERFORM 9300-REPROMPT
+           WHEN RU-ST-INACTIVE
+                MOVE 'This user ID is not active.' TO MESSO
+                PERFORM 9300-REPROMPT
+           WHEN OTHER
+                PERFORM 2050-CHECK-OLD-PASSWORD
+           END-EVALUATE.
+
+       2050-CHECK-OLD-PASSWORD.
+      *    ROUTE THE CURRENT-PASSWORD CHECK THROUGH THE ACTIVITY
+      *    MONITOR SO REPEATED BAD GUESSES HERE COUNT TOWARD THE SAME
+      *    LOCKOUT RULES AS THE MAIN SIGN-ON TRANSACTION - THIS SCREEN
+      *    CAN BE STARTED STANDALONE, WITHOUT GOING THROUGH ESONP
+           PERFORM 2060-CALL-ACTIVITY-MONITOR.
+
+           IF MON-RESP-LOCKED-OUT
+              MOVE MON-LOCKOUT-MESSAGE TO MESSO
+              PERFORM 9300-REPROMPT
+           ELSE
+              IF RU-USER-PASSWORD NOT EQUAL WS-OLD-PASSWORD-HASH
+                 MOVE 'Current password is incorrect.' TO MESSO
+                 PERFORM 9300-REPROMPT
+              ELSE
+                 PERFORM 2100-VALIDATE-NEW-PASSWORD
+              END-IF
+           END-IF.
+
+       2060-CALL-ACTIVITY-MONITOR.
+      *    HAND THE ATTEMPT OFF TO THE ACTIVITY MONITOR SO IT CAN
+      *    TRACK RETRIES AND ENFORCE LOCKOUT AGAINST ITS OWN RULES
+           INITIALIZE ACTIVITY-MONITOR-CONTAINER.
+           SET MON-ACT-SIGNON-ATTEMPT TO TRUE.
+           MOVE WS-USER-ID TO MON-USER-ID.
+           MOVE RU-USER-TYPE TO MON-USER-TYPE.
+           MOVE EIBTRMID TO MON-TERMINAL-ID.
+
+           IF RU-USER-PASSWORD IS EQUAL TO WS-OLD-PASSWORD-HASH
+              SET MON-ATT-SUCCESS TO TRUE
+           ELSE
+              SET MON-ATT-BAD-PASSWORD TO TRUE
+           END-IF.
+
+           EXEC CICS PUT
+                CONTAINER(AC-ACTMON-CONTAINER-NAME)
+                CHANNEL(AC-ACTMON-CHANNEL-NAME)
+                FROM (ACTIVITY-MONITOR-CONTAINER)
+                FLENGTH(LENGTH OF ACTIVITY-MONITOR-CONTAINER)
+                END-EXEC.
+
+           EXEC CICS LINK
+                PROGRAM(AC-ACTMON-PROGRAM-NAME)
+                CHANNEL(AC-ACTMON-CHANNEL-NAME)
+                END-EXEC.
+
+           EXEC CICS GET
+                CONTAINER(AC-ACTMON-CONTAINER-NAME)
+                CHANNEL(AC-ACTMON-CHANNEL-NAME)
+                INTO (ACTIVITY-MONITOR-CONTAINER)
+                FLENGTH(LENGTH OF ACTIVITY-MONITOR-CONTAINER)
+                END-EXEC.
+
+       2100-VALIDATE-NEW-PASSWORD.
+      *    THE CURRENT PASSWORD CHECKS OUT - VALIDATE THE REPLACEMENT
+           EVALUATE TRUE
+           WHEN NEWPWI NOT EQUAL NEWPW2I
+                MOVE 'New password entries do not match.' TO MESSO
+                PERFORM 9300-REPROMPT
+           WHEN NEWPWI EQUAL SPACES OR LOW-VALUES
+                MOVE 'A new password is required.' TO MESSO
+                PERFORM 9300-REPROMPT
+           WHEN WS-NEW-PASSWORD-HASH EQUAL RU-USER-PASSWORD
+                MOVE 'New password must differ from the current one.'
+                   TO MESSO
+                PERFORM 9300-REPROMPT
+           WHEN OTHER
+                PERFORM 3000-APPLY-NEW-PASSWORD
+           END-EVALUATE.
+
+       3000-APPLY-NEW-PASSWORD.
+      *    REWRITE THE RECORD WITH THE NEW PASSWORD AND TIMESTAMP
+           MOVE WS-NEW-PASSWORD-HASH TO RU-USER-PASSWORD.
+           SET RU-NO-FORCE-CHANGE TO TRUE.
+           PERFORM 3100-STAMP-EFFECTIVE-DATE.
+
+           EXEC CICS REWRITE
+                FILE(AC-REG-USER-FILENAME)
+                FROM (REG-USER-RECORD)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           INITIALIZE EPWDMO.
+           IF WS-CICS-RESPONSE NOT EQUAL DFHRESP(NORMAL)
+              MOVE 'Unable to update the password, please try again.'
+                 TO MESSO
+           ELSE
+              MOVE 'Password changed - you may now sign on normally.'
+                 TO MESSO
+           END-IF.
+           SET WS-MAP-WAS-SENT TO TRUE.
+           PERFORM 9100-SEND-MAP.
+           PERFORM 9400-RETURN-AND-END.
+
+       3100-STAMP-EFFECTIVE-DATE.
+      *    STAMP RU-LAST-EFFECTIVE-DATE WITH THE CURRENT DATE/TIME
+           EXEC CICS ASKTIME
+                ABSTIME(WS-ABSTIME)
+                END-EXEC.
+
+           EXEC CICS FORMATTIME
+                ABSTIME(WS-ABSTIME)
+                YYYYMMDD(WS-CURRENT-DATE)
+                TIME(WS-CURRENT-TIME)
+                END-EXEC.
+
+           MOVE WS-CURRENT-DATE TO RU-LED-DATE.
+           MOVE WS-CURRENT-TIME TO RU-LED-TIME.
+
+       9100-SEND-MAP.
+      *    SENDS MAP TO THE USER
+           EXEC CICS SEND
+                MAP(AC-PWDCHG-MAP-NAME)
+                MAPSET(AC-PWDCHG-MAPSET-NAME)
+                FROM (EPWDMO)
+                ERASE
+                END-EXEC.
+
+       9200-RETURN-STATEFULLY.
+      *    RETURNS SAVING THE CURRENT SESSION STATE
+           EXEC CICS RETURN
+                TRANSID(AC-PWDCHG-TRANSACTION-ID)
+                COMMAREA(WS-SESSION-STATE)
+                END-EXEC.
+
+       9300-REPROMPT.
+      *    RE-SEND THE MAP WITH THE ERROR MESSAGE ALREADY SET IN MESSO
+           MOVE USERIDI TO WS-USER-ID.
+           MOVE USERIDI TO USERIDO.
+           SET WS-MAP-WAS-SENT TO TRUE.
+           PERFORM 9100-SEND-MAP.
+           PERFORM 9200-RETURN-STATEFULLY.
+
+       9400-RETURN-AND-END.
+      *    THIS ENDS THE CICS CONVERSATION
+           EXEC CICS RETURN
+                END-EXEC.
