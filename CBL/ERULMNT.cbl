@@ -0,0 +1,357 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ERULMNT.
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYE APP'
+      *      - SIGN-ON RULES MAINTENANCE PROGRAM
+      *        LETS AN ADMINISTRATOR VIEW AND UPDATE THE ESONRUL RULES
+      *        RECORD FOR A CHOSEN RU-USER-TYPE PROFILE (ADM/MGR/STD)
+      *        THROUGH CICS, REJECTING OUT-OF-RANGE VALUES, INSTEAD OF
+      *        EDITING THE VSAM FILE DIRECTLY OUTSIDE THE REGION.  ANY
+      *        SUCCESSFUL UPDATE TELLS EACTMON TO REFRESH ITS RULES
+      *        CACHE SO THE NEW VALUES TAKE EFFECT ON THE NEXT SIGN-ON.
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *   INCLUDE MY SYMBOLIC MAP COPYBOOK AND IBM'S AID KEYS' ONE.
+      ******************************************************************
+       COPY ERULMAP.
+       COPY DFHAID.
+       COPY ECONST.
+       COPY EREGUSR.
+       COPY ESONRUL.
+       COPY EMONCTR.
+      ******************************************************************
+      *   DEFINE MY SESSION STATE DATA FOR PASSING INTO COMM-AREA.
+      ******************************************************************
+       01 WS-SESSION-STATE.
+          05 WS-ADMIN-ID            PIC X(8).
+          05 WS-ADMIN-AUTHENTICATED PIC X(1).
+             88 WS-ADMIN-IS-AUTH          VALUE 'Y'.
+             88 WS-ADMIN-NOT-AUTH         VALUE 'N'.
+       01 WS-CICS-RESPONSE          PIC S9(8) USAGE IS COMPUTATIONAL.
+       01 WS-RULES-RRN              PIC S9(8) USAGE IS COMPUTATIONAL.
+       01 WS-PROFILE-SWITCH         PIC X(1).
+          88 WS-PROFILE-LOADED            VALUE 'Y'.
+          88 WS-PROFILE-NOT-LOADED        VALUE 'N'.
+       01 WS-RETRY-NUM              PIC 9(2).
+       01 WS-TMO-NUM                PIC 9(3).
+       01 WS-AGE-NUM                PIC 9(3).
+       01 WS-MESSAGE-TEXT           PIC X(60).
+      ******************************************************************
+      *   HOLDS THE ONE-WAY HASH OF THE ENTERED PASSWORD, SO IT CAN BE
+      *   COMPARED AGAINST THE HASHED RU-USER-PASSWORD RATHER THAN
+      *   CLEARTEXT.
+      ******************************************************************
+       01 WS-ENTERED-PASSWORD-HASH  PIC X(8).
+      ******************************************************************
+      *   EXPLICITLY DEFINE THE COMM-AREA FOR THE TRANSACTION.
+      ******************************************************************
+       LINKAGE SECTION.
+       01 DFHCOMMAREA          PIC X(9).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+      *
+           IF EIBCALEN IS EQUAL TO ZERO
+              PERFORM 1000-FIRST-INTERACTION
+           ELSE
+              MOVE DFHCOMMAREA TO WS-SESSION-STATE
+              IF WS-ADMIN-NOT-AUTH
+                 PERFORM 2000-AUTHENTICATE-ADMIN
+              ELSE
+                 PERFORM 3000-PROCESS-ACTION
+              END-IF
+           END-IF.
+
+       SUB-ROUTINE SECTION.
+      *
+       1000-FIRST-INTERACTION.
+      *    FIRST CALL - ASK THE ADMINISTRATOR TO SIGN IN
+           INITIALIZE WS-SESSION-STATE.
+           SET WS-ADMIN-NOT-AUTH TO TRUE.
+           INITIALIZE ERULMO.
+           MOVE 'Enter administrator ID and password.' TO MESSO.
+           PERFORM 9100-SEND-MAP.
+           PERFORM 9200-RETURN-STATEFULLY.
+
+       2000-AUTHENTICATE-ADMIN.
+      *    RECEIVE THE ADMIN ID/PASSWORD AND VALIDATE THEM
+           EXEC CICS RECEIVE
+                MAP(AC-RULMNT-MAP-NAME)
+                MAPSET(AC-RULMNT-MAPSET-NAME)
+                INTO (ERULMI)
+                END-EXEC.
+
+           MOVE ADMIDI TO WS-ADMIN-ID.
+
+           EXEC CICS READ
+                FILE(AC-REG-USER-FILENAME)
+                INTO (REG-USER-RECORD)
+                RIDFLD(WS-ADMIN-ID)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           CALL 'EHASHPW' USING ADMPWI WS-ENTERED-PASSWORD-HASH.
+
+           EVALUATE TRUE
+           WHEN WS-CICS-RESPONSE NOT EQUAL DFHRESP(NORMAL)
+                MOVE 'Unknown administrator ID.' TO WS-MESSAGE-TEXT
+                PERFORM 9300-REPROMPT-LOGIN
+           WHEN RU-ST-INACTIVE
+                MOVE 'This user ID is not active.' TO WS-MESSAGE-TEXT
+                PERFORM 9300-REPROMPT-LOGIN
+           WHEN NOT RU-UT-ADMINISTRATOR
+                MOVE 'This screen is restricted to administrators.'
+                   TO WS-MESSAGE-TEXT
+                PERFORM 9300-REPROMPT-LOGIN
+           WHEN OTHER
+                PERFORM 2050-CHECK-PASSWORD-WITH-MONITOR
+           END-EVALUATE.
+
+       2050-CHECK-PASSWORD-WITH-MONITOR.
+      *    ROUTE THE PASSWORD CHECK THROUGH THE ACTIVITY MONITOR SO
+      *    REPEATED BAD GUESSES AGAINST THIS SCREEN COUNT TOWARD THE
+      *    SAME LOCKOUT RULES AS THE MAIN SIGN-ON TRANSACTION
+           PERFORM 2060-CALL-ACTIVITY-MONITOR.
+
+           IF MON-RESP-LOCKED-OUT
+              MOVE MON-LOCKOUT-MESSAGE TO WS-MESSAGE-TEXT
+              PERFORM 9300-REPROMPT-LOGIN
+           ELSE
+              IF RU-USER-PASSWORD NOT EQUAL WS-ENTERED-PASSWORD-HASH
+                 MOVE 'Incorrect password.' TO WS-MESSAGE-TEXT
+                 PERFORM 9300-REPROMPT-LOGIN
+              ELSE
+                 SET WS-ADMIN-IS-AUTH TO TRUE
+                 MOVE 'Enter profile ADM, MGR or STD.'
+                    TO WS-MESSAGE-TEXT
+                 SET WS-PROFILE-NOT-LOADED TO TRUE
+                 PERFORM 4000-DISPLAY-PROMPT
+              END-IF
+           END-IF.
+
+       2060-CALL-ACTIVITY-MONITOR.
+      *    HAND THE ATTEMPT OFF TO THE ACTIVITY MONITOR SO IT CAN
+      *    TRACK RETRIES AND ENFORCE LOCKOUT AGAINST ITS OWN RULES
+           INITIALIZE ACTIVITY-MONITOR-CONTAINER.
+           SET MON-ACT-SIGNON-ATTEMPT TO TRUE.
+           MOVE WS-ADMIN-ID TO MON-USER-ID.
+           MOVE RU-USER-TYPE TO MON-USER-TYPE.
+           MOVE EIBTRMID TO MON-TERMINAL-ID.
+
+           IF RU-USER-PASSWORD IS EQUAL TO WS-ENTERED-PASSWORD-HASH
+              SET MON-ATT-SUCCESS TO TRUE
+           ELSE
+              SET MON-ATT-BAD-PASSWORD TO TRUE
+           END-IF.
+
+           EXEC CICS PUT
+                CONTAINER(AC-ACTMON-CONTAINER-NAME)
+                CHANNEL(AC-ACTMON-CHANNEL-NAME)
+                FROM (ACTIVITY-MONITOR-CONTAINER)
+                FLENGTH(LENGTH OF ACTIVITY-MONITOR-CONTAINER)
+                END-EXEC.
+
+           EXEC CICS LINK
+                PROGRAM(AC-ACTMON-PROGRAM-NAME)
+                CHANNEL(AC-ACTMON-CHANNEL-NAME)
+                END-EXEC.
+
+           EXEC CICS GET
+                CONTAINER(AC-ACTMON-CONTAINER-NAME)
+                CHANNEL(AC-ACTMON-CHANNEL-NAME)
+                INTO (ACTIVITY-MONITOR-CONTAINER)
+                FLENGTH(LENGTH OF ACTIVITY-MONITOR-CONTAINER)
+                END-EXEC.
+
+       3000-PROCESS-ACTION.
+      *    THE ADMIN IS ALREADY SIGNED IN - PROCESS THE REQUESTED ACTION
+           EXEC CICS RECEIVE
+                MAP(AC-RULMNT-MAP-NAME)
+                MAPSET(AC-RULMNT-MAPSET-NAME)
+                INTO (ERULMI)
+                END-EXEC.
+
+           IF EIBAID IS EQUAL TO DFHPF3
+              PERFORM 9400-RETURN-AND-END
+           END-IF.
+
+           SET WS-PROFILE-NOT-LOADED TO TRUE.
+           MOVE SPACES TO WS-MESSAGE-TEXT.
+
+           IF PROFI IS EQUAL TO SPACES OR LOW-VALUES
+              MOVE 'Enter profile ADM, MGR or STD.' TO WS-MESSAGE-TEXT
+           ELSE
+              PERFORM 3100-SELECT-PROFILE-RRN
+           END-IF.
+
+           PERFORM 4000-DISPLAY-PROMPT.
+
+       3100-SELECT-PROFILE-RRN.
+      *    MAP THE ENTERED PROFILE CODE TO ITS RULES RECORD RRN
+           EVALUATE PROFI
+           WHEN 'ADM'
+                MOVE AC-SIGNON-RULES-RRN-ADMIN TO WS-RULES-RRN
+                PERFORM 3200-LOAD-PROFILE
+           WHEN 'MGR'
+                MOVE AC-SIGNON-RULES-RRN-MGR TO WS-RULES-RRN
+                PERFORM 3200-LOAD-PROFILE
+           WHEN 'STD'
+                MOVE AC-SIGNON-RULES-RRN-STD TO WS-RULES-RRN
+                PERFORM 3200-LOAD-PROFILE
+           WHEN OTHER
+                MOVE 'Profile must be ADM, MGR or STD.'
+                   TO WS-MESSAGE-TEXT
+           END-EVALUATE.
+
+       3200-LOAD-PROFILE.
+      *    READ THE CURRENT RULES RECORD FOR THIS PROFILE, HOLDING IT
+      *    FOR UPDATE IN CASE NEW VALUES WERE ALSO ENTERED
+           EXEC CICS READ
+                FILE(AC-SIGNON-RULES-FILE-NAME)
+                INTO (SIGN-ON-RULES-RECORD)
+                RIDFLD(WS-RULES-RRN)
+                RRN
+                UPDATE
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           IF WS-CICS-RESPONSE NOT EQUAL DFHRESP(NORMAL)
+              MOVE 'Unable to read that rules profile.'
+                 TO WS-MESSAGE-TEXT
+           ELSE
+              SET WS-PROFILE-LOADED TO TRUE
+              IF RETRYI IS EQUAL TO SPACES OR LOW-VALUES
+                 OR TMOI IS EQUAL TO SPACES OR LOW-VALUES
+                 OR AGEI IS EQUAL TO SPACES OR LOW-VALUES
+                 MOVE 'Current values shown, enter new ones to update.'
+                    TO WS-MESSAGE-TEXT
+              ELSE
+                 PERFORM 3300-VALIDATE-AND-APPLY
+              END-IF
+           END-IF.
+
+       3300-VALIDATE-AND-APPLY.
+      *    VALIDATE THE ENTERED THRESHOLDS BEFORE WRITING THEM BACK
+           IF RETRYI IS NOT NUMERIC
+              MOVE 'Retry threshold must be 1-99.' TO WS-MESSAGE-TEXT
+           ELSE
+              IF TMOI IS NOT NUMERIC
+                 MOVE 'Idle timeout minutes must be 1-999.'
+                    TO WS-MESSAGE-TEXT
+              ELSE
+                 IF AGEI IS NOT NUMERIC
+                    MOVE 'Password age days must be 1-999.'
+                       TO WS-MESSAGE-TEXT
+                 ELSE
+                    PERFORM 3310-CHECK-THRESHOLD-RANGES
+                 END-IF
+              END-IF
+           END-IF.
+
+       3310-CHECK-THRESHOLD-RANGES.
+      *    THE ENTERED VALUES ARE NUMERIC - NOW CHECK THEY ARE NOT ZERO
+           MOVE RETRYI TO WS-RETRY-NUM.
+           MOVE TMOI TO WS-TMO-NUM.
+           MOVE AGEI TO WS-AGE-NUM.
+
+           IF WS-RETRY-NUM IS EQUAL TO ZERO
+              MOVE 'Retry threshold must be 1-99.' TO WS-MESSAGE-TEXT
+           ELSE
+              IF WS-TMO-NUM IS EQUAL TO ZERO
+                 MOVE 'Idle timeout minutes must be 1-999.'
+                    TO WS-MESSAGE-TEXT
+              ELSE
+                 IF WS-AGE-NUM IS EQUAL TO ZERO
+                    MOVE 'Password age days must be 1-999.'
+                       TO WS-MESSAGE-TEXT
+                 ELSE
+                    PERFORM 3400-REWRITE-PROFILE
+                 END-IF
+              END-IF
+           END-IF.
+
+       3400-REWRITE-PROFILE.
+      *    THE NEW VALUES PASSED VALIDATION - WRITE THEM BACK AND TELL
+      *    EACTMON TO DROP ITS CACHED COPY OF THIS PROFILE
+           MOVE WS-RETRY-NUM TO SR-RETRY-THRESHOLD.
+           MOVE WS-TMO-NUM TO SR-IDLE-TIMEOUT-MINUTES.
+           MOVE WS-AGE-NUM TO SR-PASSWORD-AGE-DAYS.
+
+           EXEC CICS REWRITE
+                FILE(AC-SIGNON-RULES-FILE-NAME)
+                FROM (SIGN-ON-RULES-RECORD)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           IF WS-CICS-RESPONSE NOT EQUAL DFHRESP(NORMAL)
+              MOVE 'Unable to update that rules profile.'
+                 TO WS-MESSAGE-TEXT
+           ELSE
+              PERFORM 3500-REFRESH-RULES-CACHE
+              MOVE 'Rules updated.' TO WS-MESSAGE-TEXT
+           END-IF.
+
+       3500-REFRESH-RULES-CACHE.
+      *    THE UNDERLYING ESONRUL RECORD JUST CHANGED - TELL EACTMON
+      *    TO EXPIRE ITS CACHED TS QUEUE COPY SO THE NEXT SIGN-ON
+      *    PICKS UP THE NEW VALUES INSTEAD OF THE STALE CACHED ONES
+           INITIALIZE ACTIVITY-MONITOR-CONTAINER.
+           SET MON-ACT-REFRESH-RULES TO TRUE.
+
+           EXEC CICS PUT
+                CONTAINER(AC-ACTMON-CONTAINER-NAME)
+                CHANNEL(AC-ACTMON-CHANNEL-NAME)
+                FROM (ACTIVITY-MONITOR-CONTAINER)
+                FLENGTH(LENGTH OF ACTIVITY-MONITOR-CONTAINER)
+                END-EXEC.
+
+           EXEC CICS LINK
+                PROGRAM(AC-ACTMON-PROGRAM-NAME)
+                CHANNEL(AC-ACTMON-CHANNEL-NAME)
+                END-EXEC.
+
+       4000-DISPLAY-PROMPT.
+      *    RE-SHOW THE SCREEN WITH WHATEVER MESSAGE AND PROFILE VALUES
+      *    WERE SET ABOVE
+           INITIALIZE ERULMO.
+           MOVE WS-MESSAGE-TEXT TO MESSO.
+
+           IF WS-PROFILE-LOADED
+              MOVE SR-PROFILE-USER-TYPE TO PROFO
+              MOVE SR-RETRY-THRESHOLD TO RETRYO
+              MOVE SR-IDLE-TIMEOUT-MINUTES TO TMOO
+              MOVE SR-PASSWORD-AGE-DAYS TO AGEO
+           END-IF.
+
+           PERFORM 9100-SEND-MAP.
+           PERFORM 9200-RETURN-STATEFULLY.
+
+       9100-SEND-MAP.
+      *    SENDS MAP TO THE ADMINISTRATOR
+           EXEC CICS SEND
+                MAP(AC-RULMNT-MAP-NAME)
+                MAPSET(AC-RULMNT-MAPSET-NAME)
+                FROM (ERULMO)
+                ERASE
+                END-EXEC.
+
+       9200-RETURN-STATEFULLY.
+      *    RETURNS SAVING THE CURRENT SESSION STATE
+           EXEC CICS RETURN
+                TRANSID(AC-RULMNT-TRANSACTION-ID)
+                COMMAREA(WS-SESSION-STATE)
+                END-EXEC.
+
+       9300-REPROMPT-LOGIN.
+      *    SHOW THE LOGIN ERROR AND ASK AGAIN
+           INITIALIZE ERULMO.
+           MOVE WS-MESSAGE-TEXT TO MESSO.
+           PERFORM 9100-SEND-MAP.
+           PERFORM 9200-RETURN-STATEFULLY.
+
+       9400-RETURN-AND-END.
+      *    PF3 WAS PRESSED - END THE CONVERSATION
+           EXEC CICS RETURN
+                END-EXEC.
