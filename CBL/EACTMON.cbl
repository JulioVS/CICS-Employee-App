@@ -14,22 +14,45 @@
        COPY EMONCTR.
        COPY EUACTTS.
        COPY ESONRUL.
+       COPY ESONAUD.
       ******************************************************************
       *   DEFINE MY USER ACTIVITY QUEUE NAME.
       ******************************************************************
        01 WS-USER-ACTIVITY-QUEUE-NAME.
           05 WS-UA-QNAME-PREFIX        PIC X(8).
           05 WS-UA-QNAME-USERID        PIC X(8).
-       01 WS-ITEM-NUMBER               PIC S9(4) USAGE IS COMPUTATIONAL.
+       01 WS-RULES-RRN                 PIC S9(8) USAGE IS COMPUTATIONAL.
+       01 WS-RULES-QUEUE-NAME          PIC X(8).
        01 WS-CICS-RESPONSE             PIC S9(8) USAGE IS COMPUTATIONAL.
-       
+       01 WS-QUEUE-FOUND-SWITCH        PIC X(1).
+          88 WS-QUEUE-WAS-FOUND               VALUE 'Y'.
+          88 WS-QUEUE-NOT-FOUND               VALUE 'N'.
+       01 WS-ABSTIME                   PIC S9(15) USAGE COMPUTATIONAL-3.
+
        PROCEDURE DIVISION.
        MAIN-LOGIC SECTION.
       *
            PERFORM 1000-GET-DATA-FROM-CALLER.
-           PERFORM 2000-GET-SIGN-ON-RULES.
+
+           IF MON-ACT-REFRESH-RULES
+              PERFORM 4000-REFRESH-RULES-CACHE
+           ELSE
+              PERFORM 1900-SELECT-RULES-PROFILE
+              PERFORM 2000-GET-SIGN-ON-RULES
+              IF MON-RESP-NORMAL
+                 EVALUATE TRUE
+                 WHEN MON-ACT-SIGNON-ATTEMPT
+                      PERFORM 3000-PROCESS-SIGNON-ATTEMPT
+                 WHEN MON-ACT-SIGNOFF
+                      PERFORM 3500-PROCESS-SIGNOFF
+                 WHEN OTHER
+                      CONTINUE
+                 END-EVALUATE
+              END-IF
+           END-IF.
+
            PERFORM 9000-RETURN-DATA-TO-CALLER.
-                           
+
            EXEC CICS RETURN
                 END-EXEC.
 
@@ -47,14 +70,28 @@
                 
            INITIALIZE MON-RESPONSE.
 
-       2000-GET-SIGN-ON-RULES.
-      *    GET SIGN-ON RULES FROM QUEUE OR FILE 
-           MOVE AC-SIGNON-RULES-ITEM-NUM TO WS-ITEM-NUMBER.
+       1900-SELECT-RULES-PROFILE.
+      *    PICK THE RULES RECORD FOR THIS USER'S ROLE - ADMINISTRATORS
+      *    AND MANAGERS MAY CARRY TIGHTER THRESHOLDS THAN STANDARD
+      *    STAFF, SO EACH PROFILE IS ITS OWN RECORD/QUEUE ITEM
+           EVALUATE TRUE
+           WHEN MON-UT-ADMINISTRATOR
+                MOVE AC-SIGNON-RULES-RRN-ADMIN TO WS-RULES-RRN
+                MOVE AC-SIGNON-RULES-Q-ADMIN TO WS-RULES-QUEUE-NAME
+           WHEN MON-UT-MANAGER
+                MOVE AC-SIGNON-RULES-RRN-MGR TO WS-RULES-RRN
+                MOVE AC-SIGNON-RULES-Q-MGR TO WS-RULES-QUEUE-NAME
+           WHEN OTHER
+                MOVE AC-SIGNON-RULES-RRN-STD TO WS-RULES-RRN
+                MOVE AC-SIGNON-RULES-Q-STD TO WS-RULES-QUEUE-NAME
+           END-EVALUATE.
 
+       2000-GET-SIGN-ON-RULES.
+      *    GET SIGN-ON RULES FROM QUEUE OR FILE
       *    TRY FIRST READING THE SIGN-ON RULES FROM THE QUEUE
            EXEC CICS READQ TS
-                QUEUE(AC-SIGNON-RULES-QUEUE-NAME)
-                ITEM(WS-ITEM-NUMBER)
+                QUEUE(WS-RULES-QUEUE-NAME)
+                ITEM(1)
                 INTO (SIGN-ON-RULES-RECORD)
                 RESP(WS-CICS-RESPONSE)
                 END-EXEC.
@@ -71,12 +108,17 @@
                 MOVE WS-CICS-RESPONSE TO MON-RESPONSE
            END-EVALUATE.
 
+           IF MON-RESP-NORMAL
+              MOVE SR-RETRY-THRESHOLD TO MON-RETRY-THRESHOLD
+              MOVE SR-PASSWORD-AGE-DAYS TO MON-PASSWORD-AGE-DAYS
+           END-IF.
+
        2100-LOAD-RULES-FROM-FILE.
       *    READ SIGN-ON RULES FROM FILE 
            EXEC CICS READ
                 FILE(AC-SIGNON-RULES-FILE-NAME)
                 INTO (SIGN-ON-RULES-RECORD)
-                RIDFLD(AC-SIGNON-RULES-RRN)
+                RIDFLD(WS-RULES-RRN)
                 RRN
                 RESP(WS-CICS-RESPONSE)
                 END-EXEC.
@@ -92,12 +134,10 @@
            END-EVALUATE.
 
        2200-CREATE-RULES-QUEUE.
-      *    WRITE SIGN-ON RULES TO QUEUE (CREATING IT)
-           MOVE AC-SIGNON-RULES-ITEM-NUM TO WS-ITEM-NUMBER.
-
+      *    WRITE THIS PROFILE'S SIGN-ON RULES TO ITS OWN QUEUE - EACH
+      *    PROFILE HAS ITS OWN QUEUE NAME, SO THIS IS ALWAYS ITEM 1
            EXEC CICS WRITEQ TS
-                QUEUE(AC-SIGNON-RULES-QUEUE-NAME)
-                ITEM(WS-ITEM-NUMBER)
+                QUEUE(WS-RULES-QUEUE-NAME)
                 FROM (SIGN-ON-RULES-RECORD)
                 LENGTH(LENGTH OF SIGN-ON-RULES-RECORD)
                 MAIN
@@ -113,6 +153,221 @@
                 MOVE WS-CICS-RESPONSE TO MON-RESPONSE
            END-EVALUATE.
 
+       3000-PROCESS-SIGNON-ATTEMPT.
+      *    TRACK THE SIGN-ON ATTEMPT AGAINST THE USER'S ACTIVITY
+      *    RECORD, ENFORCING THE LOCKOUT RULES JUST LOADED ABOVE
+           MOVE AC-USER-ACTIVITY-QPREFIX TO WS-UA-QNAME-PREFIX.
+           MOVE MON-USER-ID TO WS-UA-QNAME-USERID.
+
+           EXEC CICS READQ TS
+                QUEUE(WS-USER-ACTIVITY-QUEUE-NAME)
+                INTO (USER-ACTIVITY-RECORD)
+                ITEM(1)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                SET WS-QUEUE-WAS-FOUND TO TRUE
+           WHEN DFHRESP(QIDERR)
+                SET WS-QUEUE-NOT-FOUND TO TRUE
+                PERFORM 3100-INITIALIZE-ACTIVITY-RECORD
+           WHEN OTHER
+                DISPLAY 'ERROR: CICS READQ TS FAILED'
+                DISPLAY 'CICS RESPONSE CODE: ' WS-CICS-RESPONSE
+                MOVE WS-CICS-RESPONSE TO MON-RESPONSE
+           END-EVALUATE.
+
+           IF MON-RESP-NORMAL
+              PERFORM 3200-APPLY-ATTEMPT-RESULT
+              PERFORM 3250-STAMP-ACTIVITY-TIME
+              PERFORM 3300-WRITE-ACTIVITY-RECORD
+              PERFORM 3400-WRITE-AUDIT-RECORD
+           END-IF.
+
+       3100-INITIALIZE-ACTIVITY-RECORD.
+      *    THE USER HAS NO ACTIVITY RECORD YET - START A FRESH ONE
+           INITIALIZE USER-ACTIVITY-RECORD.
+           MOVE MON-USER-ID TO UA-USER-ID.
+           MOVE MON-USER-TYPE TO UA-USER-TYPE.
+           MOVE ZERO TO UA-RETRY-NUMBER.
+           SET UA-ST-IN-PROCESS TO TRUE.
+
+       3200-APPLY-ATTEMPT-RESULT.
+      *    UPDATE THE RETRY COUNT AND SIGN-ON STATUS FOR THIS ATTEMPT
+           IF UA-ST-LOCKED-OUT
+              SET MON-RESP-LOCKED-OUT TO TRUE
+              MOVE 'Account is locked out, contact your administrator.'
+                 TO MON-LOCKOUT-MESSAGE
+           ELSE
+              IF MON-ATT-SUCCESS AND UA-ST-SIGNED-ON
+      *          A GOOD PASSWORD BUT THE ID IS ALREADY SIGNED ON AT
+      *          ANOTHER TERMINAL - REJECT THE SECOND SIGN-ON RATHER
+      *          THAN LETTING TWO SESSIONS SHARE THE SAME ID
+                 SET MON-RESP-ALREADY-SIGNED-ON TO TRUE
+                 MOVE 'This user ID is already signed on elsewhere.'
+                    TO MON-LOCKOUT-MESSAGE
+              ELSE
+              EVALUATE TRUE
+              WHEN MON-ATT-SUCCESS
+                   MOVE ZERO TO UA-RETRY-NUMBER
+                   SET UA-ST-SIGNED-ON TO TRUE
+              WHEN MON-ATT-BAD-PASSWORD
+                   ADD 1 TO UA-RETRY-NUMBER
+                   IF UA-RETRY-NUMBER IS GREATER THAN OR EQUAL TO
+                      SR-RETRY-THRESHOLD
+                      SET UA-ST-LOCKED-OUT TO TRUE
+                      SET MON-RESP-LOCKED-OUT TO TRUE
+                      MOVE 'Too many failed attempts, account locked.'
+                         TO MON-LOCKOUT-MESSAGE
+                   ELSE
+                      SET UA-ST-IN-PROCESS TO TRUE
+                   END-IF
+              END-EVALUATE
+              END-IF
+           END-IF.
+
+       3250-STAMP-ACTIVITY-TIME.
+      *    RECORD WHEN AND WHERE THIS ATTEMPT HAPPENED, SO A PERIODIC
+      *    MONITOR CAN LATER TELL HOW LONG A SESSION HAS SAT IDLE AND
+      *    A SUPERVISOR CAN TELL WHICH TERMINAL A USER IS SIGNED ON AT
+           MOVE MON-TERMINAL-ID TO UA-TERMINAL-ID.
+
+           EXEC CICS ASKTIME
+                ABSTIME(WS-ABSTIME)
+                END-EXEC.
+
+           EXEC CICS FORMATTIME
+                ABSTIME(WS-ABSTIME)
+                YYYYMMDD(UA-LAST-ACTIVITY-DATE)
+                TIME(UA-LAST-ACTIVITY-TIME)
+                END-EXEC.
+
+       3300-WRITE-ACTIVITY-RECORD.
+      *    SAVE THE ACTIVITY RECORD BACK TO THE USER'S OWN QUEUE
+           IF WS-QUEUE-WAS-FOUND
+              EXEC CICS WRITEQ TS
+                   QUEUE(WS-USER-ACTIVITY-QUEUE-NAME)
+                   FROM (USER-ACTIVITY-RECORD)
+                   ITEM(1)
+                   REWRITE
+                   RESP(WS-CICS-RESPONSE)
+                   END-EXEC
+           ELSE
+              EXEC CICS WRITEQ TS
+                   QUEUE(WS-USER-ACTIVITY-QUEUE-NAME)
+                   FROM (USER-ACTIVITY-RECORD)
+                   LENGTH(LENGTH OF USER-ACTIVITY-RECORD)
+                   MAIN
+                   RESP(WS-CICS-RESPONSE)
+                   END-EXEC
+           END-IF.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN OTHER
+                DISPLAY 'ERROR: CICS WRITEQ TS FAILED'
+                DISPLAY 'CICS RESPONSE CODE: ' WS-CICS-RESPONSE
+                MOVE WS-CICS-RESPONSE TO MON-RESPONSE
+           END-EVALUATE.
+
+       3400-WRITE-AUDIT-RECORD.
+      *    APPEND A PERMANENT RECORD OF THIS ATTEMPT, INDEPENDENT OF
+      *    THE LIVE EUACTTS QUEUE, SO THE HISTORY SURVIVES A RECYCLE
+           INITIALIZE SIGNON-AUDIT-RECORD.
+           MOVE MON-USER-ID TO AU-USER-ID.
+           MOVE MON-TERMINAL-ID TO AU-TERMINAL-ID.
+
+           EXEC CICS ASKTIME
+                ABSTIME(WS-ABSTIME)
+                END-EXEC.
+
+           EXEC CICS FORMATTIME
+                ABSTIME(WS-ABSTIME)
+                YYYYMMDD(AU-AUDIT-DATE)
+                TIME(AU-AUDIT-TIME)
+                END-EXEC.
+
+           EVALUATE TRUE
+           WHEN MON-RESP-LOCKED-OUT
+                SET AU-OUT-LOCKED-OUT TO TRUE
+           WHEN MON-RESP-ALREADY-SIGNED-ON
+                SET AU-OUT-ALREADY-SIGNED-ON TO TRUE
+           WHEN MON-ATT-SUCCESS
+                SET AU-OUT-SUCCESS TO TRUE
+           WHEN MON-ATT-BAD-PASSWORD
+                SET AU-OUT-BAD-PASSWORD TO TRUE
+           END-EVALUATE.
+
+           EXEC CICS WRITE
+                FILE(AC-SIGNON-AUDIT-FILENAME)
+                FROM (SIGNON-AUDIT-RECORD)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+       3500-PROCESS-SIGNOFF.
+      *    CLEAR THE SIGNED-ON STATUS FOR THIS USER SO A SUBSEQUENT
+      *    SIGN-ON ATTEMPT IS NOT REJECTED AS ALREADY SIGNED ON
+      *    ELSEWHERE
+           MOVE AC-USER-ACTIVITY-QPREFIX TO WS-UA-QNAME-PREFIX.
+           MOVE MON-USER-ID TO WS-UA-QNAME-USERID.
+
+           EXEC CICS READQ TS
+                QUEUE(WS-USER-ACTIVITY-QUEUE-NAME)
+                INTO (USER-ACTIVITY-RECORD)
+                ITEM(1)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           IF WS-CICS-RESPONSE EQUAL DFHRESP(NORMAL)
+              AND UA-ST-SIGNED-ON
+              SET UA-ST-IN-PROCESS TO TRUE
+              MOVE ZERO TO UA-RETRY-NUMBER
+
+              EXEC CICS WRITEQ TS
+                   QUEUE(WS-USER-ACTIVITY-QUEUE-NAME)
+                   FROM (USER-ACTIVITY-RECORD)
+                   ITEM(1)
+                   REWRITE
+                   RESP(WS-CICS-RESPONSE)
+                   END-EXEC
+           END-IF.
+
+       4000-REFRESH-RULES-CACHE.
+      *    FORCE-EXPIRE ALL THREE CACHED SIGN-ON RULES QUEUES SO THE
+      *    NEXT 2000-GET-SIGN-ON-RULES CALL FOR ANY PROFILE RELOADS
+      *    IT FROM THE VSAM FILE (CALLED WHENEVER AN ESONRUL RECORD
+      *    CHANGES - THE CALLER DOES NOT SAY WHICH PROFILE, SO ALL
+      *    THREE ARE DROPPED)
+           MOVE AC-SIGNON-RULES-Q-ADMIN TO WS-RULES-QUEUE-NAME.
+           PERFORM 4100-DELETE-RULES-QUEUE.
+
+           MOVE AC-SIGNON-RULES-Q-MGR TO WS-RULES-QUEUE-NAME.
+           PERFORM 4100-DELETE-RULES-QUEUE.
+
+           MOVE AC-SIGNON-RULES-Q-STD TO WS-RULES-QUEUE-NAME.
+           PERFORM 4100-DELETE-RULES-QUEUE.
+
+       4100-DELETE-RULES-QUEUE.
+      *    DROP ONE PROFILE'S CACHED QUEUE, NAMED IN WS-RULES-QUEUE-
+      *    NAME BY THE CALLING PARAGRAPH
+           EXEC CICS DELETEQ TS
+                QUEUE(WS-RULES-QUEUE-NAME)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN DFHRESP(QIDERR)
+                CONTINUE
+           WHEN OTHER
+                DISPLAY 'ERROR: CICS DELETEQ TS FAILED'
+                DISPLAY 'CICS RESPONSE CODE: ' WS-CICS-RESPONSE
+                MOVE WS-CICS-RESPONSE TO MON-RESPONSE
+           END-EVALUATE.
+
        9000-RETURN-DATA-TO-CALLER.
       *    WRITE OUTGOING DATA TO CONTAINER
            EXEC CICS PUT
@@ -120,4 +375,4 @@
                 CHANNEL(AC-ACTMON-CHANNEL-NAME)
                 FROM (ACTIVITY-MONITOR-CONTAINER)
                 FLENGTH(LENGTH OF ACTIVITY-MONITOR-CONTAINER)
-                END-EXEC.
\ No newline at end of file
+                END-EXEC.
