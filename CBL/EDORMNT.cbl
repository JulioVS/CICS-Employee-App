@@ -0,0 +1,134 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EDORMNT.
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYE APP'
+      *      - 'DORMANT ACCOUNT DEACTIVATION' BATCH PROGRAM
+      *        A NIGHTLY BATCH JOB, RUN OUTSIDE CICS, THAT READS EVERY
+      *        EREGUSR RECORD AND COMPARES RU-LED-DATE AGAINST THE
+      *        DORMANCY THRESHOLD.  ANY ACTIVE ACCOUNT WHOSE PASSWORD
+      *        HAS NOT BEEN TOUCHED WITHIN THAT WINDOW IS REWRITTEN
+      *        WITH RU-STATUS SET TO RU-ST-INACTIVE, SO DEPARTED OR
+      *        ABANDONED ACCOUNTS GET CLOSED DOWN WITHOUT SOMEONE
+      *        HAVING TO REMEMBER TO DO IT BY HAND.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REGISTERED-USER-FILE ASSIGN TO EREGUSR
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS RU-USER-ID
+              FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REGISTERED-USER-FILE.
+       COPY EREGUSR.
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *   INCLUDE MY APPLICATION CONSTANTS.
+      ******************************************************************
+       COPY ECONST.
+      ******************************************************************
+      *   WORKING FIELDS USED TO READ THE FILE AND AGE THE PASSWORD.
+      ******************************************************************
+       01 WS-FILE-STATUS             PIC X(2).
+          88 WS-FILE-OK                    VALUE '00'.
+          88 WS-FILE-EOF                   VALUE '10'.
+       01 WS-EOF-SWITCH               PIC X(1).
+          88 WS-NOT-AT-EOF                 VALUE 'N'.
+          88 WS-AT-EOF                     VALUE 'Y'.
+       01 WS-CURRENT-DATE             PIC X(8).
+       01 WS-CURRENT-DATE-NUM         PIC 9(8).
+       01 WS-LED-DATE-NUM             PIC 9(8).
+       01 WS-PASSWORD-AGE-DAYS        PIC 9(5).
+       01 WS-RECORDS-READ-COUNT       PIC 9(7) VALUE ZERO.
+       01 WS-DEACTIVATED-COUNT        PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+      *
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-FILE UNTIL WS-AT-EOF.
+           PERFORM 9000-TERMINATE.
+
+           STOP RUN.
+
+       SUB-ROUTINE SECTION.
+      *
+       1000-INITIALIZE.
+      *    OPEN THE FILE AND GET TODAY'S DATE FOR THE AGE COMPARISON
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE WS-CURRENT-DATE TO WS-CURRENT-DATE-NUM.
+
+           SET WS-NOT-AT-EOF TO TRUE.
+
+           OPEN I-O REGISTERED-USER-FILE.
+           IF NOT WS-FILE-OK
+              DISPLAY 'ERROR: OPEN OF EREGUSR FAILED, STATUS='
+                 WS-FILE-STATUS
+              SET WS-AT-EOF TO TRUE
+           END-IF.
+
+           PERFORM 1100-READ-NEXT-RECORD.
+
+       1100-READ-NEXT-RECORD.
+      *    READ THE NEXT RECORD, SEQUENTIALLY, FROM THE FILE
+           READ REGISTERED-USER-FILE NEXT RECORD.
+
+           IF WS-FILE-EOF
+              SET WS-AT-EOF TO TRUE
+           ELSE
+              IF NOT WS-FILE-OK
+                 DISPLAY 'ERROR: READ OF EREGUSR FAILED, STATUS='
+                    WS-FILE-STATUS
+                 SET WS-AT-EOF TO TRUE
+              ELSE
+                 ADD 1 TO WS-RECORDS-READ-COUNT
+              END-IF
+           END-IF.
+
+       2000-PROCESS-FILE.
+      *    CHECK THIS RECORD FOR DORMANCY, THEN MOVE ON TO THE NEXT
+           PERFORM 2100-CHECK-DORMANCY.
+           PERFORM 1100-READ-NEXT-RECORD.
+
+       2100-CHECK-DORMANCY.
+      *    AN ACTIVE ACCOUNT WHOSE LAST-EFFECTIVE-DATE IS OLDER THAN
+      *    THE DORMANCY WINDOW GETS DEACTIVATED.  A BLANK DATE MEANS
+      *    THE PASSWORD WAS NEVER STAMPED, SO IT IS LEFT ALONE.
+           IF RU-ST-ACTIVE
+              AND RU-LED-DATE IS NOT EQUAL TO SPACES
+              AND RU-LED-DATE IS NOT EQUAL TO LOW-VALUES
+              MOVE RU-LED-DATE TO WS-LED-DATE-NUM
+              COMPUTE WS-PASSWORD-AGE-DAYS =
+                 FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE-NUM) -
+                 FUNCTION INTEGER-OF-DATE(WS-LED-DATE-NUM)
+              IF WS-PASSWORD-AGE-DAYS IS GREATER THAN OR EQUAL TO
+                 AC-DORMANCY-THRESHOLD-DAYS
+                 PERFORM 2200-DEACTIVATE-RECORD
+              END-IF
+           END-IF.
+
+       2200-DEACTIVATE-RECORD.
+      *    FLIP THE STATUS AND REWRITE THE RECORD IN PLACE
+           SET RU-ST-INACTIVE TO TRUE.
+
+           REWRITE REG-USER-RECORD.
+
+           IF NOT WS-FILE-OK
+              DISPLAY 'ERROR: REWRITE OF EREGUSR FAILED, STATUS='
+                 WS-FILE-STATUS
+           ELSE
+              ADD 1 TO WS-DEACTIVATED-COUNT
+           END-IF.
+
+       9000-TERMINATE.
+      *    CLOSE THE FILE AND REPORT WHAT WAS DONE
+           CLOSE REGISTERED-USER-FILE.
+
+           DISPLAY 'EDORMNT: RECORDS READ        = '
+              WS-RECORDS-READ-COUNT.
+           DISPLAY 'EDORMNT: ACCOUNTS DEACTIVATED = '
+              WS-DEACTIVATED-COUNT.
