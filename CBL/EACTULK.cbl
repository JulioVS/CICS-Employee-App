@@ -0,0 +1,328 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EACTULK.
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYE APP'
+      *      - 'ACCOUNT UNLOCK' PROGRAM
+      *        LISTS LOCKED-OUT EUACTTS RECORDS AND LETS AN
+      *        ADMINISTRATOR CLEAR THE LOCK, RESTRICTED TO
+      *        RU-UT-ADMINISTRATOR USERS.
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *   INCLUDE MY SYMBOLIC MAP COPYBOOK AND IBM'S AID KEYS' ONE.
+      ******************************************************************
+       COPY EAULMAP.
+       COPY DFHAID.
+       COPY ECONST.
+       COPY EREGUSR.
+       COPY EUACTTS.
+       COPY EMONCTR.
+      ******************************************************************
+      *   DEFINE MY SESSION STATE DATA FOR PASSING INTO COMM-AREA.
+      ******************************************************************
+       01 WS-SESSION-STATE.
+          05 WS-ADMIN-ID            PIC X(8).
+          05 WS-ADMIN-AUTHENTICATED PIC X(1).
+             88 WS-ADMIN-IS-AUTH          VALUE 'Y'.
+             88 WS-ADMIN-NOT-AUTH         VALUE 'N'.
+      ******************************************************************
+      *   WORKING FIELDS USED TO BROWSE EREGUSR AND BUILD THE LIST
+      ******************************************************************
+       01 WS-CICS-RESPONSE          PIC S9(8) USAGE IS COMPUTATIONAL.
+       01 WS-BROWSE-SWITCH          PIC X(1).
+          88 WS-BROWSE-DONE               VALUE 'Y'.
+          88 WS-BROWSE-NOT-DONE           VALUE 'N'.
+       01 WS-LOCKED-COUNT           PIC 9(2) VALUE ZERO.
+       01 WS-USER-ACTIVITY-QUEUE-NAME.
+          05 WS-UA-QNAME-PREFIX        PIC X(8).
+          05 WS-UA-QNAME-USERID        PIC X(8).
+       01 WS-LIST-LINE               PIC X(64).
+       01 WS-MESSAGE-TEXT            PIC X(60).
+      ******************************************************************
+      *   HOLDS THE ONE-WAY HASH OF THE ENTERED PASSWORD, SO IT CAN BE
+      *   COMPARED AGAINST THE HASHED RU-USER-PASSWORD RATHER THAN
+      *   CLEARTEXT.
+      ******************************************************************
+       01 WS-ENTERED-PASSWORD-HASH   PIC X(8).
+      ******************************************************************
+      *   EXPLICITLY DEFINE THE COMM-AREA FOR THE TRANSACTION.
+      ******************************************************************
+       LINKAGE SECTION.
+       01 DFHCOMMAREA          PIC X(9).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+      *
+           IF EIBCALEN IS EQUAL TO ZERO
+              PERFORM 1000-FIRST-INTERACTION
+           ELSE
+              MOVE DFHCOMMAREA TO WS-SESSION-STATE
+              IF WS-ADMIN-NOT-AUTH
+                 PERFORM 2000-AUTHENTICATE-ADMIN
+              ELSE
+                 PERFORM 3000-PROCESS-ACTION
+              END-IF
+           END-IF.
+
+       SUB-ROUTINE SECTION.
+      *
+       1000-FIRST-INTERACTION.
+      *    FIRST CALL - ASK THE ADMINISTRATOR TO SIGN IN
+           INITIALIZE WS-SESSION-STATE.
+           SET WS-ADMIN-NOT-AUTH TO TRUE.
+           INITIALIZE EAULMO.
+           MOVE 'Enter administrator ID and password.' TO MESSO.
+           PERFORM 9100-SEND-MAP.
+           PERFORM 9200-RETURN-STATEFULLY.
+
+       2000-AUTHENTICATE-ADMIN.
+      *    RECEIVE THE ADMIN ID/PASSWORD AND VALIDATE THEM
+           EXEC CICS RECEIVE
+                MAP(AC-UNLOCK-MAP-NAME)
+                MAPSET(AC-UNLOCK-MAPSET-NAME)
+                INTO (EAULMI)
+                END-EXEC.
+
+           MOVE ADMIDI TO WS-ADMIN-ID.
+
+           EXEC CICS READ
+                FILE(AC-REG-USER-FILENAME)
+                INTO (REG-USER-RECORD)
+                RIDFLD(WS-ADMIN-ID)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           CALL 'EHASHPW' USING ADMPWI WS-ENTERED-PASSWORD-HASH.
+
+           EVALUATE TRUE
+           WHEN WS-CICS-RESPONSE NOT EQUAL DFHRESP(NORMAL)
+                MOVE 'Unknown administrator ID.' TO WS-MESSAGE-TEXT
+                PERFORM 9300-REPROMPT-LOGIN
+           WHEN RU-ST-INACTIVE
+                MOVE 'This user ID is not active.' TO WS-MESSAGE-TEXT
+                PERFORM 9300-REPROMPT-LOGIN
+           WHEN NOT RU-UT-ADMINISTRATOR
+                MOVE 'This screen is restricted to administrators.'
+                   TO WS-MESSAGE-TEXT
+                PERFORM 9300-REPROMPT-LOGIN
+           WHEN OTHER
+                PERFORM 2050-CHECK-PASSWORD-WITH-MONITOR
+           END-EVALUATE.
+
+       2050-CHECK-PASSWORD-WITH-MONITOR.
+      *    ROUTE THE PASSWORD CHECK THROUGH THE ACTIVITY MONITOR SO
+      *    REPEATED BAD GUESSES AGAINST THIS SCREEN COUNT TOWARD THE
+      *    SAME LOCKOUT RULES AS THE MAIN SIGN-ON TRANSACTION
+           PERFORM 2060-CALL-ACTIVITY-MONITOR.
+
+           IF MON-RESP-LOCKED-OUT
+              MOVE MON-LOCKOUT-MESSAGE TO WS-MESSAGE-TEXT
+              PERFORM 9300-REPROMPT-LOGIN
+           ELSE
+              IF RU-USER-PASSWORD NOT EQUAL WS-ENTERED-PASSWORD-HASH
+                 MOVE 'Incorrect password.' TO WS-MESSAGE-TEXT
+                 PERFORM 9300-REPROMPT-LOGIN
+              ELSE
+                 SET WS-ADMIN-IS-AUTH TO TRUE
+                 PERFORM 4000-DISPLAY-LOCKED-LIST
+              END-IF
+           END-IF.
+
+       2060-CALL-ACTIVITY-MONITOR.
+      *    HAND THE ATTEMPT OFF TO THE ACTIVITY MONITOR SO IT CAN
+      *    TRACK RETRIES AND ENFORCE LOCKOUT AGAINST ITS OWN RULES
+           INITIALIZE ACTIVITY-MONITOR-CONTAINER.
+           SET MON-ACT-SIGNON-ATTEMPT TO TRUE.
+           MOVE WS-ADMIN-ID TO MON-USER-ID.
+           MOVE RU-USER-TYPE TO MON-USER-TYPE.
+           MOVE EIBTRMID TO MON-TERMINAL-ID.
+
+           IF RU-USER-PASSWORD IS EQUAL TO WS-ENTERED-PASSWORD-HASH
+              SET MON-ATT-SUCCESS TO TRUE
+           ELSE
+              SET MON-ATT-BAD-PASSWORD TO TRUE
+           END-IF.
+
+           EXEC CICS PUT
+                CONTAINER(AC-ACTMON-CONTAINER-NAME)
+                CHANNEL(AC-ACTMON-CHANNEL-NAME)
+                FROM (ACTIVITY-MONITOR-CONTAINER)
+                FLENGTH(LENGTH OF ACTIVITY-MONITOR-CONTAINER)
+                END-EXEC.
+
+           EXEC CICS LINK
+                PROGRAM(AC-ACTMON-PROGRAM-NAME)
+                CHANNEL(AC-ACTMON-CHANNEL-NAME)
+                END-EXEC.
+
+           EXEC CICS GET
+                CONTAINER(AC-ACTMON-CONTAINER-NAME)
+                CHANNEL(AC-ACTMON-CHANNEL-NAME)
+                INTO (ACTIVITY-MONITOR-CONTAINER)
+                FLENGTH(LENGTH OF ACTIVITY-MONITOR-CONTAINER)
+                END-EXEC.
+
+       3000-PROCESS-ACTION.
+      *    THE ADMIN IS ALREADY SIGNED IN - PROCESS THE REQUESTED ACTION
+           EXEC CICS RECEIVE
+                MAP(AC-UNLOCK-MAP-NAME)
+                MAPSET(AC-UNLOCK-MAPSET-NAME)
+                INTO (EAULMI)
+                END-EXEC.
+
+           IF EIBAID IS EQUAL TO DFHPF3
+              PERFORM 9400-RETURN-AND-END
+           END-IF.
+
+           IF ACTIONI IS EQUAL TO 'U' AND TARGETI IS NOT EQUAL TO SPACES
+              PERFORM 5000-UNLOCK-TARGET-USER
+           ELSE
+              MOVE SPACES TO WS-MESSAGE-TEXT
+           END-IF.
+
+           PERFORM 4000-DISPLAY-LOCKED-LIST.
+
+       4000-DISPLAY-LOCKED-LIST.
+      *    BROWSE EREGUSR AND LIST EVERY USER WHOSE ACTIVITY RECORD
+      *    IS CURRENTLY LOCKED OUT
+           INITIALIZE EAULMO.
+           MOVE SPACES TO LISTAREAO.
+           MOVE ZERO TO WS-LOCKED-COUNT.
+
+           EXEC CICS STARTBR
+                FILE(AC-REG-USER-FILENAME)
+                RIDFLD(LOW-VALUES)
+                GTEQ
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           SET WS-BROWSE-NOT-DONE TO TRUE.
+           IF WS-CICS-RESPONSE NOT EQUAL DFHRESP(NORMAL)
+              SET WS-BROWSE-DONE TO TRUE
+           END-IF.
+
+           PERFORM 4100-BROWSE-NEXT-USER UNTIL WS-BROWSE-DONE.
+
+           EXEC CICS ENDBR
+                FILE(AC-REG-USER-FILENAME)
+                END-EXEC.
+
+           MOVE WS-MESSAGE-TEXT TO MESSO.
+           IF WS-MESSAGE-TEXT IS EQUAL TO SPACES
+              IF WS-LOCKED-COUNT IS EQUAL TO ZERO
+                 MOVE 'No accounts are currently locked out.' TO MESSO
+              ELSE
+                 MOVE 'Type U and a user ID, then ENTER to unlock.'
+                    TO MESSO
+              END-IF
+           END-IF.
+
+           PERFORM 9100-SEND-MAP.
+           PERFORM 9200-RETURN-STATEFULLY.
+
+       4100-BROWSE-NEXT-USER.
+      *    READ THE NEXT REGISTERED USER AND, IF THEIR ACTIVITY RECORD
+      *    IS LOCKED, APPEND A LINE TO THE LIST AREA
+           EXEC CICS READNEXT
+                FILE(AC-REG-USER-FILENAME)
+                INTO (REG-USER-RECORD)
+                RIDFLD(RU-USER-ID)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           IF WS-CICS-RESPONSE NOT EQUAL DFHRESP(NORMAL)
+              SET WS-BROWSE-DONE TO TRUE
+           ELSE
+              PERFORM 4200-CHECK-LOCKED-STATUS
+           END-IF.
+
+       4200-CHECK-LOCKED-STATUS.
+      *    SEE IF THIS USER HAS A LOCKED-OUT ACTIVITY RECORD
+           MOVE AC-USER-ACTIVITY-QPREFIX TO WS-UA-QNAME-PREFIX.
+           MOVE RU-USER-ID TO WS-UA-QNAME-USERID.
+
+           EXEC CICS READQ TS
+                QUEUE(WS-USER-ACTIVITY-QUEUE-NAME)
+                INTO (USER-ACTIVITY-RECORD)
+                ITEM(1)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           IF WS-CICS-RESPONSE IS EQUAL TO DFHRESP(NORMAL)
+              AND UA-ST-LOCKED-OUT
+              AND WS-LOCKED-COUNT IS LESS THAN 10
+              ADD 1 TO WS-LOCKED-COUNT
+              MOVE SPACES TO WS-LIST-LINE
+              STRING RU-USER-ID DELIMITED BY SIZE
+                     ' RETRIES=' DELIMITED BY SIZE
+                     UA-RETRY-NUMBER DELIMITED BY SIZE
+                 INTO WS-LIST-LINE
+              END-STRING
+              PERFORM 4300-APPEND-LIST-LINE
+           END-IF.
+
+       4300-APPEND-LIST-LINE.
+      *    APPEND WS-LIST-LINE TO THE NEXT FREE SLOT IN THE LIST AREA
+           MOVE WS-LIST-LINE TO
+                LISTAREAO (((WS-LOCKED-COUNT - 1) * 64) + 1 : 64).
+
+       5000-UNLOCK-TARGET-USER.
+      *    RESET THE RETRY COUNT AND STATUS FOR THE SELECTED USER
+           MOVE AC-USER-ACTIVITY-QPREFIX TO WS-UA-QNAME-PREFIX.
+           MOVE TARGETI TO WS-UA-QNAME-USERID.
+
+           EXEC CICS READQ TS
+                QUEUE(WS-USER-ACTIVITY-QUEUE-NAME)
+                INTO (USER-ACTIVITY-RECORD)
+                ITEM(1)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           IF WS-CICS-RESPONSE NOT EQUAL DFHRESP(NORMAL)
+              MOVE 'That user has no activity record.'
+                 TO WS-MESSAGE-TEXT
+           ELSE
+              IF NOT UA-ST-LOCKED-OUT
+                 MOVE 'That user is not locked out.' TO WS-MESSAGE-TEXT
+              ELSE
+                 MOVE ZERO TO UA-RETRY-NUMBER
+                 SET UA-ST-IN-PROCESS TO TRUE
+                 EXEC CICS WRITEQ TS
+                      QUEUE(WS-USER-ACTIVITY-QUEUE-NAME)
+                      FROM (USER-ACTIVITY-RECORD)
+                      ITEM(1)
+                      REWRITE
+                      RESP(WS-CICS-RESPONSE)
+                      END-EXEC
+                 MOVE 'User unlocked.' TO WS-MESSAGE-TEXT
+              END-IF
+           END-IF.
+
+       9100-SEND-MAP.
+      *    SENDS MAP TO THE ADMINISTRATOR
+           EXEC CICS SEND
+                MAP(AC-UNLOCK-MAP-NAME)
+                MAPSET(AC-UNLOCK-MAPSET-NAME)
+                FROM (EAULMO)
+                ERASE
+                END-EXEC.
+
+       9200-RETURN-STATEFULLY.
+      *    RETURNS SAVING THE CURRENT SESSION STATE
+           EXEC CICS RETURN
+                TRANSID(AC-UNLOCK-TRANSACTION-ID)
+                COMMAREA(WS-SESSION-STATE)
+                END-EXEC.
+
+       9300-REPROMPT-LOGIN.
+      *    SHOW THE LOGIN ERROR AND ASK AGAIN
+           INITIALIZE EAULMO.
+           MOVE WS-MESSAGE-TEXT TO MESSO.
+           PERFORM 9100-SEND-MAP.
+           PERFORM 9200-RETURN-STATEFULLY.
+
+       9400-RETURN-AND-END.
+      *    PF3 WAS PRESSED - END THE CONVERSATION
+           EXEC CICS RETURN
+                END-EXEC.
