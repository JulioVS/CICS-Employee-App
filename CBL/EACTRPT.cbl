@@ -0,0 +1,172 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EACTRPT.
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYE APP'
+      *      - 'END-OF-DAY ACTIVITY REPORT' PROGRAM
+      *        STARTED AUTOMATICALLY AT END OF DAY (AN AUTOMATIC
+      *        TIME-INITIATED EXEC CICS START OF THE ERPT TRANSID,
+      *        UNATTENDED - NO TERMINAL IS INVOLVED).  BROWSES EVERY
+      *        EREGUSR RECORD, PULLS EACH USER'S EUACTTS ACTIVITY
+      *        RECORD IF ONE EXISTS, AND WRITES A SUMMARY LINE PER
+      *        USER PLUS TOTALS TO THE RPTQ EXTRAPARTITION TD QUEUE,
+      *        WHICH MAPS TO A REAL SEQUENTIAL DATASET OPERATIONS CAN
+      *        PRINT OR ARCHIVE.
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *   INCLUDE MY APPLICATION CONSTANTS AND RECORD LAYOUTS.
+      ******************************************************************
+       COPY ECONST.
+       COPY EREGUSR.
+       COPY EUACTTS.
+      ******************************************************************
+      *   WORKING FIELDS USED TO BROWSE EREGUSR AND BUILD THE REPORT.
+      ******************************************************************
+       01 WS-CICS-RESPONSE          PIC S9(8) USAGE IS COMPUTATIONAL.
+       01 WS-BROWSE-SWITCH          PIC X(1).
+          88 WS-BROWSE-DONE               VALUE 'Y'.
+          88 WS-BROWSE-NOT-DONE           VALUE 'N'.
+       01 WS-USER-ACTIVITY-QUEUE-NAME.
+          05 WS-UA-QNAME-PREFIX        PIC X(8).
+          05 WS-UA-QNAME-USERID        PIC X(8).
+       01 WS-SIGNED-ON-COUNT        PIC 9(5) VALUE ZERO.
+       01 WS-LOCKED-OUT-COUNT       PIC 9(5) VALUE ZERO.
+       01 WS-IN-PROCESS-COUNT       PIC 9(5) VALUE ZERO.
+       01 WS-NO-ACTIVITY-COUNT      PIC 9(5) VALUE ZERO.
+      ******************************************************************
+      *   REPORT LINE LAYOUTS WRITTEN TO THE RPTQ TD QUEUE.
+      ******************************************************************
+       01 WS-HEADER-LINE            PIC X(80) VALUE
+          'END-OF-DAY SIGN-ON ACTIVITY REPORT'.
+       01 WS-DETAIL-LINE.
+          05 WS-DTL-USER-ID            PIC X(8).
+          05 FILLER                    PIC X(2) VALUE SPACES.
+          05 WS-DTL-STATUS-TEXT        PIC X(12).
+          05 FILLER                    PIC X(2) VALUE SPACES.
+          05 WS-DTL-LAST-DATE          PIC X(8).
+          05 FILLER                    PIC X(2) VALUE SPACES.
+          05 WS-DTL-LAST-TIME          PIC X(6).
+          05 FILLER                    PIC X(40) VALUE SPACES.
+       01 WS-TOTALS-LINE.
+          05 FILLER                    PIC X(18) VALUE
+             'SIGNED ON........'.
+          05 WS-TOT-SIGNED-ON          PIC ZZZZ9.
+          05 FILLER                    PIC X(4) VALUE SPACES.
+          05 FILLER                    PIC X(18) VALUE
+             'LOCKED OUT.......'.
+          05 WS-TOT-LOCKED-OUT         PIC ZZZZ9.
+          05 FILLER                    PIC X(4) VALUE SPACES.
+          05 FILLER                    PIC X(18) VALUE
+             'IN PROCESS.......'.
+          05 WS-TOT-IN-PROCESS         PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+      *
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-BROWSE-AND-REPORT.
+           PERFORM 9000-WRITE-TOTALS.
+
+           EXEC CICS RETURN
+                END-EXEC.
+
+       SUB-ROUTINE SECTION.
+      *
+       1000-INITIALIZE.
+      *    WRITE THE REPORT HEADER LINE
+           EXEC CICS WRITEQ TD
+                QUEUE(AC-ACTRPT-TDQUEUE-NAME)
+                FROM (WS-HEADER-LINE)
+                LENGTH(LENGTH OF WS-HEADER-LINE)
+                END-EXEC.
+
+       2000-BROWSE-AND-REPORT.
+      *    BROWSE EVERY REGISTERED USER AND REPORT THEIR ACTIVITY
+           EXEC CICS STARTBR
+                FILE(AC-REG-USER-FILENAME)
+                RIDFLD(LOW-VALUES)
+                GTEQ
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           SET WS-BROWSE-NOT-DONE TO TRUE.
+           IF WS-CICS-RESPONSE NOT EQUAL DFHRESP(NORMAL)
+              SET WS-BROWSE-DONE TO TRUE
+           END-IF.
+
+           PERFORM 2100-BROWSE-NEXT-USER UNTIL WS-BROWSE-DONE.
+
+           EXEC CICS ENDBR
+                FILE(AC-REG-USER-FILENAME)
+                END-EXEC.
+
+       2100-BROWSE-NEXT-USER.
+      *    READ THE NEXT REGISTERED USER AND REPORT THEIR ACTIVITY
+           EXEC CICS READNEXT
+                FILE(AC-REG-USER-FILENAME)
+                INTO (REG-USER-RECORD)
+                RIDFLD(RU-USER-ID)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           IF WS-CICS-RESPONSE NOT EQUAL DFHRESP(NORMAL)
+              SET WS-BROWSE-DONE TO TRUE
+           ELSE
+              PERFORM 2200-REPORT-USER-ACTIVITY
+           END-IF.
+
+       2200-REPORT-USER-ACTIVITY.
+      *    PULL THIS USER'S ACTIVITY RECORD, IF ANY, AND REPORT IT
+           MOVE AC-USER-ACTIVITY-QPREFIX TO WS-UA-QNAME-PREFIX.
+           MOVE RU-USER-ID TO WS-UA-QNAME-USERID.
+
+           EXEC CICS READQ TS
+                QUEUE(WS-USER-ACTIVITY-QUEUE-NAME)
+                INTO (USER-ACTIVITY-RECORD)
+                ITEM(1)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           IF WS-CICS-RESPONSE NOT EQUAL DFHRESP(NORMAL)
+              ADD 1 TO WS-NO-ACTIVITY-COUNT
+           ELSE
+              PERFORM 2300-WRITE-DETAIL-LINE
+           END-IF.
+
+       2300-WRITE-DETAIL-LINE.
+      *    FORMAT AND WRITE ONE DETAIL LINE, TALLYING THE TOTALS
+           MOVE SPACES TO WS-DETAIL-LINE.
+           MOVE UA-USER-ID TO WS-DTL-USER-ID.
+           MOVE UA-LAST-ACTIVITY-DATE TO WS-DTL-LAST-DATE.
+           MOVE UA-LAST-ACTIVITY-TIME TO WS-DTL-LAST-TIME.
+
+           EVALUATE TRUE
+           WHEN UA-ST-SIGNED-ON
+                MOVE 'SIGNED ON' TO WS-DTL-STATUS-TEXT
+                ADD 1 TO WS-SIGNED-ON-COUNT
+           WHEN UA-ST-LOCKED-OUT
+                MOVE 'LOCKED OUT' TO WS-DTL-STATUS-TEXT
+                ADD 1 TO WS-LOCKED-OUT-COUNT
+           WHEN UA-ST-IN-PROCESS
+                MOVE 'IN PROCESS' TO WS-DTL-STATUS-TEXT
+                ADD 1 TO WS-IN-PROCESS-COUNT
+           END-EVALUATE.
+
+           EXEC CICS WRITEQ TD
+                QUEUE(AC-ACTRPT-TDQUEUE-NAME)
+                FROM (WS-DETAIL-LINE)
+                LENGTH(LENGTH OF WS-DETAIL-LINE)
+                END-EXEC.
+
+       9000-WRITE-TOTALS.
+      *    WRITE THE CLOSING TOTALS LINE
+           MOVE WS-SIGNED-ON-COUNT TO WS-TOT-SIGNED-ON.
+           MOVE WS-LOCKED-OUT-COUNT TO WS-TOT-LOCKED-OUT.
+           MOVE WS-IN-PROCESS-COUNT TO WS-TOT-IN-PROCESS.
+
+           EXEC CICS WRITEQ TD
+                QUEUE(AC-ACTRPT-TDQUEUE-NAME)
+                FROM (WS-TOTALS-LINE)
+                LENGTH(LENGTH OF WS-TOTALS-LINE)
+                END-EXEC.
