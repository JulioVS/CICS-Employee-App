@@ -0,0 +1,65 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EADMMNU.
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYE APP'
+      *      - ADMINISTRATOR MENU PROGRAM
+      *        XCTL'D TO FROM ESONP ONCE AN RU-UT-ADMINISTRATOR USER
+      *        HAS SIGNED ON.  LISTS THE TRANSACTIONS THIS ROLE MAY
+      *        USE AND ENDS THE CONVERSATION.
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY ECONST.
+       01 WS-MENU-LINE-1.
+          05 FILLER                 PIC X(20) VALUE
+             'Administrator menu '.
+          05 WS-MENU-USER-ID        PIC X(8).
+       01 WS-MENU-LINE-2            PIC X(40) VALUE
+          'EUSR - add/inactivate/reactivate users'.
+       01 WS-MENU-LINE-3            PIC X(40) VALUE
+          'EAUL - unlock a locked-out account'.
+       01 WS-MENU-LINE-4            PIC X(40) VALUE
+          'EPWD - change your own password'.
+       01 WS-MENU-LINE-5            PIC X(40) VALUE
+          'EDSH - view the who''s on dashboard'.
+       01 WS-MENU-LINE-6            PIC X(40) VALUE
+          'ESGN - sign off when you are done'.
+       01 WS-MENU-TEXT               PIC X(228).
+      ******************************************************************
+      *   EXPLICITLY DEFINE THE COMM-AREA FOR THE TRANSACTION.
+      ******************************************************************
+       LINKAGE SECTION.
+       01 DFHCOMMAREA               PIC X(8).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+      *
+           IF EIBCALEN IS GREATER THAN ZERO
+              MOVE DFHCOMMAREA TO WS-MENU-USER-ID
+           END-IF.
+
+           PERFORM 1000-DISPLAY-MENU.
+
+           EXEC CICS RETURN
+                END-EXEC.
+
+       SUB-ROUTINE SECTION.
+      *
+       1000-DISPLAY-MENU.
+      *    SHOW THE LIST OF TRANSACTIONS AVAILABLE TO ADMINISTRATORS.
+      *    ESGN IS THE ONLY TRANSACTION THAT CLEARS THE SIGNED-ON
+      *    STATUS THIS SESSION SET - ARRIVING AT THIS MENU DOES NOT,
+      *    SINCE THE USER MAY STILL BE ABOUT TO USE ONE OF THE OTHER
+      *    TRANSACTIONS LISTED BELOW
+           MOVE WS-MENU-LINE-1 TO WS-MENU-TEXT (1:28).
+           MOVE WS-MENU-LINE-2 TO WS-MENU-TEXT (29:40).
+           MOVE WS-MENU-LINE-3 TO WS-MENU-TEXT (69:40).
+           MOVE WS-MENU-LINE-4 TO WS-MENU-TEXT (109:40).
+           MOVE WS-MENU-LINE-5 TO WS-MENU-TEXT (149:40).
+           MOVE WS-MENU-LINE-6 TO WS-MENU-TEXT (189:40).
+
+           EXEC CICS SEND TEXT
+                FROM (WS-MENU-TEXT)
+                LENGTH(LENGTH OF WS-MENU-TEXT)
+                ERASE
+                END-EXEC.
