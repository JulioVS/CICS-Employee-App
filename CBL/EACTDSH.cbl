@@ -0,0 +1,318 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EACTDSH.
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYE APP'
+      *      - SUPERVISOR "WHO'S ON" DASHBOARD PROGRAM
+      *        BROWSES EVERY EREGUSR RECORD, PULLS EACH USER'S EUACTTS
+      *        ACTIVITY RECORD IF ONE EXISTS, AND LISTS EVERYONE WHO IS
+      *        CURRENTLY UA-ST-SIGNED-ON, UA-ST-IN-PROCESS, OR
+      *        UA-ST-LOCKED-OUT ALONG WITH THEIR LAST-ACTIVITY TIME.
+      *        RESTRICTED TO RU-UT-ADMINISTRATOR OR RU-UT-MANAGER
+      *        USERS.  ENTER REFRESHES THE LIST; PF3 ENDS.
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *   INCLUDE MY SYMBOLIC MAP COPYBOOK AND IBM'S AID KEYS' ONE.
+      ******************************************************************
+       COPY EDSHMAP.
+       COPY DFHAID.
+       COPY ECONST.
+       COPY EREGUSR.
+       COPY EUACTTS.
+       COPY EMONCTR.
+      ******************************************************************
+      *   DEFINE MY SESSION STATE DATA FOR PASSING INTO COMM-AREA.
+      ******************************************************************
+       01 WS-SESSION-STATE.
+          05 WS-ADMIN-ID            PIC X(8).
+          05 WS-ADMIN-AUTHENTICATED PIC X(1).
+             88 WS-ADMIN-IS-AUTH          VALUE 'Y'.
+             88 WS-ADMIN-NOT-AUTH         VALUE 'N'.
+      ******************************************************************
+      *   WORKING FIELDS USED TO BROWSE EREGUSR AND BUILD THE LIST
+      ******************************************************************
+       01 WS-CICS-RESPONSE          PIC S9(8) USAGE IS COMPUTATIONAL.
+       01 WS-BROWSE-SWITCH          PIC X(1).
+          88 WS-BROWSE-DONE               VALUE 'Y'.
+          88 WS-BROWSE-NOT-DONE           VALUE 'N'.
+       01 WS-ONLINE-COUNT           PIC 9(2) VALUE ZERO.
+       01 WS-USER-ACTIVITY-QUEUE-NAME.
+          05 WS-UA-QNAME-PREFIX        PIC X(8).
+          05 WS-UA-QNAME-USERID        PIC X(8).
+       01 WS-LIST-LINE               PIC X(64).
+       01 WS-MESSAGE-TEXT            PIC X(60).
+      ******************************************************************
+      *   HOLDS THE ONE-WAY HASH OF THE ENTERED PASSWORD, SO IT CAN BE
+      *   COMPARED AGAINST THE HASHED RU-USER-PASSWORD RATHER THAN
+      *   CLEARTEXT.
+      ******************************************************************
+       01 WS-ENTERED-PASSWORD-HASH   PIC X(8).
+      ******************************************************************
+      *   EXPLICITLY DEFINE THE COMM-AREA FOR THE TRANSACTION.
+      ******************************************************************
+       LINKAGE SECTION.
+       01 DFHCOMMAREA          PIC X(9).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+      *
+           IF EIBCALEN IS EQUAL TO ZERO
+              PERFORM 1000-FIRST-INTERACTION
+           ELSE
+              MOVE DFHCOMMAREA TO WS-SESSION-STATE
+              IF WS-ADMIN-NOT-AUTH
+                 PERFORM 2000-AUTHENTICATE-ADMIN
+              ELSE
+                 PERFORM 3000-PROCESS-ACTION
+              END-IF
+           END-IF.
+
+       SUB-ROUTINE SECTION.
+      *
+       1000-FIRST-INTERACTION.
+      *    FIRST CALL - ASK THE SUPERVISOR TO SIGN IN
+           INITIALIZE WS-SESSION-STATE.
+           SET WS-ADMIN-NOT-AUTH TO TRUE.
+           INITIALIZE EDSHMO.
+           MOVE 'Enter your user ID and password.' TO MESSO.
+           PERFORM 9100-SEND-MAP.
+           PERFORM 9200-RETURN-STATEFULLY.
+
+       2000-AUTHENTICATE-ADMIN.
+      *    RECEIVE THE ID/PASSWORD AND VALIDATE THEM
+           EXEC CICS RECEIVE
+                MAP(AC-DASH-MAP-NAME)
+                MAPSET(AC-DASH-MAPSET-NAME)
+                INTO (EDSHMI)
+                END-EXEC.
+
+           MOVE ADMIDI TO WS-ADMIN-ID.
+
+           EXEC CICS READ
+                FILE(AC-REG-USER-FILENAME)
+                INTO (REG-USER-RECORD)
+                RIDFLD(WS-ADMIN-ID)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           CALL 'EHASHPW' USING ADMPWI WS-ENTERED-PASSWORD-HASH.
+
+           EVALUATE TRUE
+           WHEN WS-CICS-RESPONSE NOT EQUAL DFHRESP(NORMAL)
+                MOVE 'Unknown user ID.' TO WS-MESSAGE-TEXT
+                PERFORM 9300-REPROMPT-LOGIN
+           WHEN RU-ST-INACTIVE
+                MOVE 'This user ID is not active.' TO WS-MESSAGE-TEXT
+                PERFORM 9300-REPROMPT-LOGIN
+           WHEN NOT (RU-UT-ADMINISTRATOR OR RU-UT-MANAGER)
+                MOVE 'This screen is restricted to supervisors.'
+                   TO WS-MESSAGE-TEXT
+                PERFORM 9300-REPROMPT-LOGIN
+           WHEN OTHER
+                PERFORM 2050-CHECK-PASSWORD-WITH-MONITOR
+           END-EVALUATE.
+
+       2050-CHECK-PASSWORD-WITH-MONITOR.
+      *    ROUTE THE PASSWORD CHECK THROUGH THE ACTIVITY MONITOR SO
+      *    REPEATED BAD GUESSES AGAINST THIS SCREEN COUNT TOWARD THE
+      *    SAME LOCKOUT RULES AS THE MAIN SIGN-ON TRANSACTION
+           PERFORM 2060-CALL-ACTIVITY-MONITOR.
+
+           IF MON-RESP-LOCKED-OUT
+              MOVE MON-LOCKOUT-MESSAGE TO WS-MESSAGE-TEXT
+              PERFORM 9300-REPROMPT-LOGIN
+           ELSE
+              IF RU-USER-PASSWORD NOT EQUAL WS-ENTERED-PASSWORD-HASH
+                 MOVE 'Incorrect password.' TO WS-MESSAGE-TEXT
+                 PERFORM 9300-REPROMPT-LOGIN
+              ELSE
+                 SET WS-ADMIN-IS-AUTH TO TRUE
+                 PERFORM 4000-DISPLAY-DASHBOARD
+              END-IF
+           END-IF.
+
+       2060-CALL-ACTIVITY-MONITOR.
+      *    HAND THE ATTEMPT OFF TO THE ACTIVITY MONITOR SO IT CAN
+      *    TRACK RETRIES AND ENFORCE LOCKOUT AGAINST ITS OWN RULES
+           INITIALIZE ACTIVITY-MONITOR-CONTAINER.
+           SET MON-ACT-SIGNON-ATTEMPT TO TRUE.
+           MOVE WS-ADMIN-ID TO MON-USER-ID.
+           MOVE RU-USER-TYPE TO MON-USER-TYPE.
+           MOVE EIBTRMID TO MON-TERMINAL-ID.
+
+           IF RU-USER-PASSWORD IS EQUAL TO WS-ENTERED-PASSWORD-HASH
+              SET MON-ATT-SUCCESS TO TRUE
+           ELSE
+              SET MON-ATT-BAD-PASSWORD TO TRUE
+           END-IF.
+
+           EXEC CICS PUT
+                CONTAINER(AC-ACTMON-CONTAINER-NAME)
+                CHANNEL(AC-ACTMON-CHANNEL-NAME)
+                FROM (ACTIVITY-MONITOR-CONTAINER)
+                FLENGTH(LENGTH OF ACTIVITY-MONITOR-CONTAINER)
+                END-EXEC.
+
+           EXEC CICS LINK
+                PROGRAM(AC-ACTMON-PROGRAM-NAME)
+                CHANNEL(AC-ACTMON-CHANNEL-NAME)
+                END-EXEC.
+
+           EXEC CICS GET
+                CONTAINER(AC-ACTMON-CONTAINER-NAME)
+                CHANNEL(AC-ACTMON-CHANNEL-NAME)
+                INTO (ACTIVITY-MONITOR-CONTAINER)
+                FLENGTH(LENGTH OF ACTIVITY-MONITOR-CONTAINER)
+                END-EXEC.
+
+       3000-PROCESS-ACTION.
+      *    SIGNED IN ALREADY - ENTER REFRESHES, PF3 ENDS
+           EXEC CICS RECEIVE
+                MAP(AC-DASH-MAP-NAME)
+                MAPSET(AC-DASH-MAPSET-NAME)
+                INTO (EDSHMI)
+                END-EXEC.
+
+           IF EIBAID IS EQUAL TO DFHPF3
+              PERFORM 9400-RETURN-AND-END
+           END-IF.
+
+           PERFORM 4000-DISPLAY-DASHBOARD.
+
+       4000-DISPLAY-DASHBOARD.
+      *    BROWSE EREGUSR AND LIST EVERYONE CURRENTLY SIGNED ON,
+      *    IN PROCESS, OR LOCKED OUT
+           INITIALIZE EDSHMO.
+           MOVE SPACES TO LISTAREAO.
+           MOVE ZERO TO WS-ONLINE-COUNT.
+
+           EXEC CICS STARTBR
+                FILE(AC-REG-USER-FILENAME)
+                RIDFLD(LOW-VALUES)
+                GTEQ
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           SET WS-BROWSE-NOT-DONE TO TRUE.
+           IF WS-CICS-RESPONSE NOT EQUAL DFHRESP(NORMAL)
+              SET WS-BROWSE-DONE TO TRUE
+           END-IF.
+
+           PERFORM 4100-BROWSE-NEXT-USER UNTIL WS-BROWSE-DONE.
+
+           EXEC CICS ENDBR
+                FILE(AC-REG-USER-FILENAME)
+                END-EXEC.
+
+           IF WS-ONLINE-COUNT IS EQUAL TO ZERO
+              MOVE 'Nobody is currently signed on.' TO MESSO
+           ELSE
+              MOVE 'ENTER to refresh, PF3 to end.' TO MESSO
+           END-IF.
+
+           PERFORM 9100-SEND-MAP.
+           PERFORM 9200-RETURN-STATEFULLY.
+
+       4100-BROWSE-NEXT-USER.
+      *    READ THE NEXT REGISTERED USER AND, IF THEY HAVE AN ACTIVE
+      *    ACTIVITY RECORD, APPEND A LINE TO THE LIST AREA
+           EXEC CICS READNEXT
+                FILE(AC-REG-USER-FILENAME)
+                INTO (REG-USER-RECORD)
+                RIDFLD(RU-USER-ID)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           IF WS-CICS-RESPONSE NOT EQUAL DFHRESP(NORMAL)
+              SET WS-BROWSE-DONE TO TRUE
+           ELSE
+              PERFORM 4200-CHECK-ACTIVITY-STATUS
+           END-IF.
+
+       4200-CHECK-ACTIVITY-STATUS.
+      *    SEE IF THIS USER HAS AN ACTIVE ACTIVITY RECORD WORTH LISTING
+           MOVE AC-USER-ACTIVITY-QPREFIX TO WS-UA-QNAME-PREFIX.
+           MOVE RU-USER-ID TO WS-UA-QNAME-USERID.
+
+           EXEC CICS READQ TS
+                QUEUE(WS-USER-ACTIVITY-QUEUE-NAME)
+                INTO (USER-ACTIVITY-RECORD)
+                ITEM(1)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           IF WS-CICS-RESPONSE IS EQUAL TO DFHRESP(NORMAL)
+              AND WS-ONLINE-COUNT IS LESS THAN 10
+              PERFORM 4300-FORMAT-LIST-LINE
+           END-IF.
+
+       4300-FORMAT-LIST-LINE.
+      *    FORMAT AND APPEND ONE LIST LINE FOR THIS USER'S STATUS
+           MOVE SPACES TO WS-LIST-LINE.
+
+           EVALUATE TRUE
+           WHEN UA-ST-SIGNED-ON
+                ADD 1 TO WS-ONLINE-COUNT
+                STRING UA-USER-ID DELIMITED BY SIZE
+                       ' SIGNED ON  LAST=' DELIMITED BY SIZE
+                       UA-LAST-ACTIVITY-TIME DELIMITED BY SIZE
+                       ' TERM=' DELIMITED BY SIZE
+                       UA-TERMINAL-ID DELIMITED BY SIZE
+                   INTO WS-LIST-LINE
+                END-STRING
+                PERFORM 4400-APPEND-LIST-LINE
+           WHEN UA-ST-IN-PROCESS
+                ADD 1 TO WS-ONLINE-COUNT
+                STRING UA-USER-ID DELIMITED BY SIZE
+                       ' IN PROCESS LAST=' DELIMITED BY SIZE
+                       UA-LAST-ACTIVITY-TIME DELIMITED BY SIZE
+                       ' TERM=' DELIMITED BY SIZE
+                       UA-TERMINAL-ID DELIMITED BY SIZE
+                   INTO WS-LIST-LINE
+                END-STRING
+                PERFORM 4400-APPEND-LIST-LINE
+           WHEN UA-ST-LOCKED-OUT
+                ADD 1 TO WS-ONLINE-COUNT
+                STRING UA-USER-ID DELIMITED BY SIZE
+                       ' LOCKED OUT LAST=' DELIMITED BY SIZE
+                       UA-LAST-ACTIVITY-TIME DELIMITED BY SIZE
+                       ' TERM=' DELIMITED BY SIZE
+                       UA-TERMINAL-ID DELIMITED BY SIZE
+                   INTO WS-LIST-LINE
+                END-STRING
+                PERFORM 4400-APPEND-LIST-LINE
+           END-EVALUATE.
+
+       4400-APPEND-LIST-LINE.
+      *    APPEND WS-LIST-LINE TO THE NEXT FREE SLOT IN THE LIST AREA
+           MOVE WS-LIST-LINE TO
+                LISTAREAO (((WS-ONLINE-COUNT - 1) * 64) + 1 : 64).
+
+       9100-SEND-MAP.
+      *    SENDS MAP TO THE SUPERVISOR
+           EXEC CICS SEND
+                MAP(AC-DASH-MAP-NAME)
+                MAPSET(AC-DASH-MAPSET-NAME)
+                FROM (EDSHMO)
+                ERASE
+                END-EXEC.
+
+       9200-RETURN-STATEFULLY.
+      *    RETURNS SAVING THE CURRENT SESSION STATE
+           EXEC CICS RETURN
+                TRANSID(AC-DASH-TRANSACTION-ID)
+                COMMAREA(WS-SESSION-STATE)
+                END-EXEC.
+
+       9300-REPROMPT-LOGIN.
+      *    SHOW THE LOGIN ERROR AND ASK AGAIN
+           INITIALIZE EDSHMO.
+           MOVE WS-MESSAGE-TEXT TO MESSO.
+           PERFORM 9100-SEND-MAP.
+           PERFORM 9200-RETURN-STATEFULLY.
+
+       9400-RETURN-AND-END.
+      *    PF3 WAS PRESSED - END THE CONVERSATION
+           EXEC CICS RETURN
+                END-EXEC.
