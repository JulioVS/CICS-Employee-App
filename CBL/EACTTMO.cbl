@@ -0,0 +1,214 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EACTTMO.
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYE APP'
+      *      - 'INACTIVITY TIMEOUT MONITOR' PROGRAM
+      *        AN INTERVAL-DRIVEN TRANSACTION (ETMO) - EACH RUN CHECKS
+      *        EVERY SIGNED-ON EUACTTS RECORD'S UA-LAST-ACTIVITY-
+      *        TIMESTAMP AGAINST THE IDLE TIMEOUT FOR THAT USER'S
+      *        SIGN-ON RULES PROFILE, MOVES ANY SESSION THAT HAS SAT
+      *        IDLE TOO LONG BACK TO UA-ST-IN-PROCESS, THEN SCHEDULES
+      *        ITS OWN NEXT RUN VIA EXEC CICS START INTERVAL SO IT
+      *        KEEPS RUNNING WITHOUT AN OPERATOR OR A TERMINAL.
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *   INCLUDE MY APPLICATION CONSTANTS AND RECORD LAYOUTS.
+      ******************************************************************
+       COPY ECONST.
+       COPY EREGUSR.
+       COPY EUACTTS.
+       COPY ESONRUL.
+      ******************************************************************
+      *   WORKING FIELDS USED TO BROWSE EREGUSR AND CHECK IDLE TIME.
+      ******************************************************************
+       01 WS-CICS-RESPONSE          PIC S9(8) USAGE IS COMPUTATIONAL.
+       01 WS-BROWSE-SWITCH          PIC X(1).
+          88 WS-BROWSE-DONE               VALUE 'Y'.
+          88 WS-BROWSE-NOT-DONE           VALUE 'N'.
+       01 WS-USER-ACTIVITY-QUEUE-NAME.
+          05 WS-UA-QNAME-PREFIX        PIC X(8).
+          05 WS-UA-QNAME-USERID        PIC X(8).
+       01 WS-ABSTIME                 PIC S9(15) USAGE COMPUTATIONAL-3.
+       01 WS-RULES-RRN               PIC S9(8) USAGE IS COMPUTATIONAL.
+       01 WS-TIMEOUT-COUNT          PIC 9(5) VALUE ZERO.
+      ******************************************************************
+      *   FIELDS USED TO COMPUTE ELAPSED IDLE MINUTES.
+      ******************************************************************
+       01 WS-CURRENT-DATE            PIC X(8).
+       01 WS-CURRENT-TIME            PIC X(6).
+       01 WS-CURRENT-DATE-NUM        PIC 9(8).
+       01 WS-CURRENT-HHMM            PIC 9(4).
+       01 WS-CURRENT-MINUTES-OF-DAY  PIC S9(5).
+       01 WS-LAST-DATE-NUM           PIC 9(8).
+       01 WS-LAST-HHMM               PIC 9(4).
+       01 WS-LAST-MINUTES-OF-DAY     PIC S9(5).
+       01 WS-DAYS-DIFF               PIC S9(5).
+       01 WS-IDLE-MINUTES            PIC S9(7).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+      *
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-BROWSE-AND-CHECK.
+           PERFORM 9000-RESCHEDULE-SELF.
+
+           EXEC CICS RETURN
+                END-EXEC.
+
+       SUB-ROUTINE SECTION.
+      *
+       1000-INITIALIZE.
+      *    GET THE CURRENT DATE/TIME ONCE FOR THE WHOLE PASS
+           EXEC CICS ASKTIME
+                ABSTIME(WS-ABSTIME)
+                END-EXEC.
+
+           EXEC CICS FORMATTIME
+                ABSTIME(WS-ABSTIME)
+                YYYYMMDD(WS-CURRENT-DATE)
+                TIME(WS-CURRENT-TIME)
+                END-EXEC.
+
+           MOVE WS-CURRENT-DATE TO WS-CURRENT-DATE-NUM.
+           MOVE WS-CURRENT-TIME(1:4) TO WS-CURRENT-HHMM.
+           COMPUTE WS-CURRENT-MINUTES-OF-DAY =
+              (WS-CURRENT-HHMM / 100) * 60 +
+              FUNCTION MOD(WS-CURRENT-HHMM, 100).
+
+       2000-BROWSE-AND-CHECK.
+      *    BROWSE EVERY REGISTERED USER AND CHECK THEIR ACTIVITY RECORD
+           EXEC CICS STARTBR
+                FILE(AC-REG-USER-FILENAME)
+                RIDFLD(LOW-VALUES)
+                GTEQ
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           SET WS-BROWSE-NOT-DONE TO TRUE.
+           IF WS-CICS-RESPONSE NOT EQUAL DFHRESP(NORMAL)
+              SET WS-BROWSE-DONE TO TRUE
+           END-IF.
+
+           PERFORM 2100-BROWSE-NEXT-USER UNTIL WS-BROWSE-DONE.
+
+           EXEC CICS ENDBR
+                FILE(AC-REG-USER-FILENAME)
+                END-EXEC.
+
+       2100-BROWSE-NEXT-USER.
+      *    READ THE NEXT REGISTERED USER AND CHECK THEIR ACTIVITY
+           EXEC CICS READNEXT
+                FILE(AC-REG-USER-FILENAME)
+                INTO (REG-USER-RECORD)
+                RIDFLD(RU-USER-ID)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           IF WS-CICS-RESPONSE NOT EQUAL DFHRESP(NORMAL)
+              SET WS-BROWSE-DONE TO TRUE
+           ELSE
+              PERFORM 2200-CHECK-USER-ACTIVITY
+           END-IF.
+
+       2200-CHECK-USER-ACTIVITY.
+      *    PULL THIS USER'S ACTIVITY RECORD, IF ANY, AND CHECK IT
+           MOVE AC-USER-ACTIVITY-QPREFIX TO WS-UA-QNAME-PREFIX.
+           MOVE RU-USER-ID TO WS-UA-QNAME-USERID.
+
+           EXEC CICS READQ TS
+                QUEUE(WS-USER-ACTIVITY-QUEUE-NAME)
+                INTO (USER-ACTIVITY-RECORD)
+                ITEM(1)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           IF WS-CICS-RESPONSE EQUAL DFHRESP(NORMAL)
+              AND UA-ST-SIGNED-ON
+              PERFORM 2300-APPLY-IDLE-TIMEOUT
+           END-IF.
+
+       2300-APPLY-IDLE-TIMEOUT.
+      *    COMPARE THIS SESSION'S IDLE TIME AGAINST ITS PROFILE'S
+      *    TIMEOUT AND FORCE IT OUT OF SIGNED-ON STATUS IF EXCEEDED
+           PERFORM 2400-COMPUTE-IDLE-MINUTES.
+           PERFORM 2500-LOAD-IDLE-THRESHOLD.
+
+           IF WS-CICS-RESPONSE EQUAL DFHRESP(NORMAL)
+              IF WS-IDLE-MINUTES IS GREATER THAN OR EQUAL TO
+                 SR-IDLE-TIMEOUT-MINUTES
+                 SET UA-ST-IN-PROCESS TO TRUE
+                 ADD 1 TO WS-TIMEOUT-COUNT
+                 PERFORM 2600-REWRITE-ACTIVITY-RECORD
+              END-IF
+           END-IF.
+
+       2400-COMPUTE-IDLE-MINUTES.
+      *    MINUTES SINCE UA-LAST-ACTIVITY-TIMESTAMP WAS STAMPED
+           MOVE UA-LAST-ACTIVITY-DATE TO WS-LAST-DATE-NUM.
+           MOVE UA-LAST-ACTIVITY-TIME(1:4) TO WS-LAST-HHMM.
+           COMPUTE WS-LAST-MINUTES-OF-DAY =
+              (WS-LAST-HHMM / 100) * 60 +
+              FUNCTION MOD(WS-LAST-HHMM, 100).
+
+           COMPUTE WS-DAYS-DIFF =
+              FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE-NUM) -
+              FUNCTION INTEGER-OF-DATE(WS-LAST-DATE-NUM).
+
+           COMPUTE WS-IDLE-MINUTES =
+              (WS-DAYS-DIFF * 1440) + WS-CURRENT-MINUTES-OF-DAY -
+              WS-LAST-MINUTES-OF-DAY.
+
+       2500-LOAD-IDLE-THRESHOLD.
+      *    READ THIS USER'S SIGN-ON RULES PROFILE FOR ITS IDLE LIMIT
+           EVALUATE TRUE
+           WHEN UA-UT-ADMINISTRATOR
+                MOVE AC-SIGNON-RULES-RRN-ADMIN TO WS-RULES-RRN
+           WHEN UA-UT-MANAGER
+                MOVE AC-SIGNON-RULES-RRN-MGR TO WS-RULES-RRN
+           WHEN OTHER
+                MOVE AC-SIGNON-RULES-RRN-STD TO WS-RULES-RRN
+           END-EVALUATE.
+
+           EXEC CICS READ
+                FILE(AC-SIGNON-RULES-FILE-NAME)
+                INTO (SIGN-ON-RULES-RECORD)
+                RIDFLD(WS-RULES-RRN)
+                RRN
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           IF WS-CICS-RESPONSE NOT EQUAL DFHRESP(NORMAL)
+              DISPLAY 'ERROR: CICS READ FILE FAILED'
+              DISPLAY 'CICS RESPONSE CODE: ' WS-CICS-RESPONSE
+           END-IF.
+
+       2600-REWRITE-ACTIVITY-RECORD.
+      *    SAVE THE TIMED-OUT STATUS BACK TO THE USER'S OWN QUEUE
+           EXEC CICS WRITEQ TS
+                QUEUE(WS-USER-ACTIVITY-QUEUE-NAME)
+                FROM (USER-ACTIVITY-RECORD)
+                ITEM(1)
+                REWRITE
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           IF WS-CICS-RESPONSE NOT EQUAL DFHRESP(NORMAL)
+              DISPLAY 'ERROR: CICS WRITEQ TS FAILED'
+              DISPLAY 'CICS RESPONSE CODE: ' WS-CICS-RESPONSE
+           END-IF.
+
+       9000-RESCHEDULE-SELF.
+      *    SCHEDULE THE NEXT PASS - KEEPS THIS MONITOR RUNNING WITHOUT
+      *    AN OPERATOR HAVING TO KICK IT OFF AGAIN EACH TIME
+           EXEC CICS START
+                TRANSID(AC-TIMEOUT-TRANSACTION-ID)
+                INTERVAL(AC-TIMEOUT-INTERVAL-HHMMSS)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           IF WS-CICS-RESPONSE NOT EQUAL DFHRESP(NORMAL)
+              DISPLAY 'ERROR: CICS START FAILED'
+              DISPLAY 'CICS RESPONSE CODE: ' WS-CICS-RESPONSE
+           END-IF.
