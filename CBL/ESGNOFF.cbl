@@ -0,0 +1,123 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ESGNOFF.
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYE APP'
+      *      - EXPLICIT SIGN-OFF PROGRAM
+      *        A USER WHO IS DONE TYPES THIS TRANSACTION'S ID AT THE
+      *        TERMINAL (THE SAME WAY THEY WOULD TYPE EPWD OR EDSH FROM
+      *        ANY OF THE ROLE MENUS) AND ENTERS THEIR USER ID TO TELL
+      *        EACTMON THE SESSION IS OVER.  THIS IS THE ONLY PLACE IN
+      *        THE SYSTEM THAT CLEARS A SIGNED-ON STATUS BEFORE THE
+      *        IDLE-TIMEOUT MONITOR WOULD EVENTUALLY DO IT, AND WORKS
+      *        THE SAME REGARDLESS OF WHETHER THE USER SIGNED ON
+      *        THROUGH ESONP OR ESONWEB.
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *   INCLUDE MY SYMBOLIC MAP, APPLICATION CONSTANTS, USER FILE
+      *      AND ACTIVITY MONITOR CONTAINER COPYBOOKS.
+      ******************************************************************
+       COPY ESGNMAP.
+       COPY ECONST.
+       COPY EREGUSR.
+       COPY EMONCTR.
+       01 WS-USER-ID                PIC X(8).
+       01 WS-CICS-RESPONSE          PIC S9(8) USAGE IS COMPUTATIONAL.
+      ******************************************************************
+      *   EXPLICITLY DEFINE THE COMM-AREA FOR THE TRANSACTION.
+      *      CONTENTS ARE NOT USED - ITS ONLY PURPOSE IS TO MAKE
+      *      EIBCALEN NON-ZERO ON THE SECOND PSEUDO-CONVERSATIONAL
+      *      TURN, SO MAIN-LOGIC ROUTES TO 2000-PROCESS-USERID.
+      ******************************************************************
+       LINKAGE SECTION.
+       01 DFHCOMMAREA               PIC X(8).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+      *
+           IF EIBCALEN IS EQUAL TO ZERO
+              PERFORM 1000-FIRST-INTERACTION
+           ELSE
+              PERFORM 2000-PROCESS-USERID
+           END-IF.
+
+       SUB-ROUTINE SECTION.
+      *
+       1000-FIRST-INTERACTION.
+      *    FIRST CALL - ASK FOR THE USER ID TO SIGN OFF
+           INITIALIZE ESGNMO.
+           MOVE 'Enter your user ID to sign off.' TO MESSO.
+           PERFORM 9100-SEND-MAP.
+           PERFORM 9200-RETURN-STATEFULLY.
+
+       2000-PROCESS-USERID.
+      *    RECEIVE THE USER ID, TELL EACTMON THE SESSION IS OVER IF IT
+      *    IS ON FILE, AND END THE CONVERSATION
+           EXEC CICS RECEIVE
+                MAP(AC-SGNOFF-MAP-NAME)
+                MAPSET(AC-SGNOFF-MAPSET-NAME)
+                INTO (ESGNMI)
+                END-EXEC.
+
+           MOVE USERIDI TO WS-USER-ID.
+
+           EXEC CICS READ
+                FILE(AC-REG-USER-FILENAME)
+                INTO (REG-USER-RECORD)
+                RIDFLD(WS-USER-ID)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           INITIALIZE ESGNMO.
+           MOVE WS-USER-ID TO USERIDO.
+
+           IF WS-CICS-RESPONSE NOT EQUAL DFHRESP(NORMAL)
+              MOVE 'Unknown user ID.' TO MESSO
+              PERFORM 9100-SEND-MAP
+              PERFORM 9200-RETURN-STATEFULLY
+           ELSE
+              PERFORM 2100-CALL-ACTIVITY-MONITOR
+              MOVE 'You have been signed off.' TO MESSO
+              PERFORM 9100-SEND-MAP
+              PERFORM 9400-RETURN-AND-END
+           END-IF.
+
+       2100-CALL-ACTIVITY-MONITOR.
+      *    TELL EACTMON THIS USER'S SESSION HAS ENDED
+           INITIALIZE ACTIVITY-MONITOR-CONTAINER.
+           SET MON-ACT-SIGNOFF TO TRUE.
+           MOVE WS-USER-ID TO MON-USER-ID.
+
+           EXEC CICS PUT
+                CONTAINER(AC-ACTMON-CONTAINER-NAME)
+                CHANNEL(AC-ACTMON-CHANNEL-NAME)
+                FROM (ACTIVITY-MONITOR-CONTAINER)
+                FLENGTH(LENGTH OF ACTIVITY-MONITOR-CONTAINER)
+                END-EXEC.
+
+           EXEC CICS LINK
+                PROGRAM(AC-ACTMON-PROGRAM-NAME)
+                CHANNEL(AC-ACTMON-CHANNEL-NAME)
+                END-EXEC.
+
+       9100-SEND-MAP.
+      *    SENDS MAP TO THE USER
+           EXEC CICS SEND
+                MAP(AC-SGNOFF-MAP-NAME)
+                MAPSET(AC-SGNOFF-MAPSET-NAME)
+                FROM (ESGNMO)
+                ERASE
+                END-EXEC.
+
+       9200-RETURN-STATEFULLY.
+      *    RETURNS, WAITING FOR THE USER ID TO COME BACK
+           EXEC CICS RETURN
+                TRANSID(AC-SGNOFF-TRANSACTION-ID)
+                COMMAREA(WS-USER-ID)
+                END-EXEC.
+
+       9400-RETURN-AND-END.
+      *    THIS ENDS THE CICS CONVERSATION
+           EXEC CICS RETURN
+                END-EXEC.
