@@ -0,0 +1,274 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EFGTPWD.
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYE APP'
+      *      - 'FORGOT PASSWORD' SELF-SERVICE RESET PROGRAM
+      *        LETS A USER WHO CANNOT SIGN ON RECOVER WITHOUT AN
+      *        ADMINISTRATOR -- THEY ENTER THEIR USER ID, ANSWER THE
+      *        SECURITY QUESTION ON FILE FOR THAT ID, AND IF IT MATCHES
+      *        A NEW TEMPORARY PASSWORD IS ISSUED WITH RU-FORCE-CHANGE
+      *        SET, SO ESONP ROUTES THEM INTO THE PASSWORD-CHANGE
+      *        TRANSACTION ON THEIR NEXT SIGN-ON.
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *   INCLUDE MY SYMBOLIC MAP COPYBOOK AND IBM'S AID KEYS' ONE.
+      ******************************************************************
+       COPY EFPWMAP.
+       COPY DFHAID.
+       COPY ECONST.
+       COPY EREGUSR.
+      ******************************************************************
+      *   DEFINE MY SESSION STATE DATA FOR PASSING INTO COMM-AREA.
+      ******************************************************************
+       01 WS-SESSION-STATE.
+          05 WS-USER-ID             PIC X(8).
+          05 WS-STAGE               PIC X(1).
+             88 WS-STAGE-USERID           VALUE 'U'.
+             88 WS-STAGE-ANSWER           VALUE 'A'.
+      *    COUNTS WRONG SECURITY-ANSWER GUESSES WITHIN ONE SESSION, SO
+      *    THE 3 CANNED QUESTIONS CANNOT BE BRUTE-FORCED
+          05 WS-ANSWER-ATTEMPTS     PIC 9(1).
+      ******************************************************************
+      *   WORKING FIELDS
+      ******************************************************************
+       01 WS-CICS-RESPONSE          PIC S9(8) USAGE IS COMPUTATIONAL.
+       01 WS-ABSTIME                PIC S9(15) USAGE IS COMPUTATIONAL-3.
+       01 WS-CURRENT-DATE           PIC X(8).
+       01 WS-CURRENT-TIME           PIC X(6).
+       01 WS-MESSAGE-TEXT           PIC X(60).
+      ******************************************************************
+      *   HOLDS THE ONE-WAY HASH OF THE ENTERED SECURITY ANSWER AND THE
+      *   GENERATED TEMPORARY PASSWORD, SO THEY CAN BE COMPARED AGAINST
+      *   OR STORED INTO THE HASHED EREGUSR FIELDS RATHER THAN CLEAR-
+      *   TEXT.
+      ******************************************************************
+       01 WS-ENTERED-ANSWER-HASH    PIC X(8).
+       01 WS-TEMP-PASSWORD          PIC X(8).
+       01 WS-TEMP-PASSWORD-HASH     PIC X(8).
+       01 WS-TASKNUM-DISPLAY        PIC 9(7).
+      ******************************************************************
+      *   EXPLICITLY DEFINE THE COMM-AREA FOR THE TRANSACTION.
+      ******************************************************************
+       LINKAGE SECTION.
+       01 DFHCOMMAREA               PIC X(10).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+      *
+           IF EIBCALEN IS EQUAL TO ZERO
+              PERFORM 1000-FIRST-INTERACTION
+           ELSE
+              MOVE DFHCOMMAREA TO WS-SESSION-STATE
+              EVALUATE TRUE
+              WHEN WS-STAGE-USERID
+                   PERFORM 2000-PROCESS-USERID
+              WHEN WS-STAGE-ANSWER
+                   PERFORM 3000-PROCESS-ANSWER
+              WHEN OTHER
+                   PERFORM 1000-FIRST-INTERACTION
+              END-EVALUATE
+           END-IF.
+
+       SUB-ROUTINE SECTION.
+      *
+       1000-FIRST-INTERACTION.
+      *    FIRST CALL - ASK FOR THE USER ID
+           INITIALIZE WS-SESSION-STATE.
+           SET WS-STAGE-USERID TO TRUE.
+           MOVE 'Enter your user ID.' TO WS-MESSAGE-TEXT.
+           PERFORM 9100-SEND-USERID-PROMPT.
+           PERFORM 9200-RETURN-STATEFULLY.
+
+       2000-PROCESS-USERID.
+      *    RECEIVE THE USER ID AND, IF IT IS ON FILE, ASK THE SECURITY
+      *    QUESTION ON RECORD FOR IT
+           EXEC CICS RECEIVE
+                MAP(AC-FGTPWD-MAP-NAME)
+                MAPSET(AC-FGTPWD-MAPSET-NAME)
+                INTO (EFPWMI)
+                END-EXEC.
+
+           MOVE USERIDI TO WS-USER-ID.
+
+           EXEC CICS READ
+                FILE(AC-REG-USER-FILENAME)
+                INTO (REG-USER-RECORD)
+                RIDFLD(WS-USER-ID)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE TRUE
+           WHEN WS-CICS-RESPONSE NOT EQUAL DFHRESP(NORMAL)
+                MOVE 'Unknown user ID.' TO WS-MESSAGE-TEXT
+                SET WS-STAGE-USERID TO TRUE
+                PERFORM 9100-SEND-USERID-PROMPT
+                PERFORM 9200-RETURN-STATEFULLY
+           WHEN RU-ST-INACTIVE
+                MOVE 'This user ID is not active.' TO WS-MESSAGE-TEXT
+                SET WS-STAGE-USERID TO TRUE
+                PERFORM 9100-SEND-USERID-PROMPT
+                PERFORM 9200-RETURN-STATEFULLY
+           WHEN OTHER
+                PERFORM 2100-ASK-SECURITY-QUESTION
+           END-EVALUATE.
+
+       2100-ASK-SECURITY-QUESTION.
+      *    RE-SEND THE MAP WITH THE QUESTION TEXT AND AN ANSWER FIELD
+           INITIALIZE EFPWMO.
+           MOVE WS-USER-ID TO USERIDO.
+
+           EVALUATE TRUE
+           WHEN RU-SQ-MAIDEN-NAME
+                MOVE 'What is your mother''s maiden name?' TO QTEXTO
+           WHEN RU-SQ-FIRST-PET
+                MOVE 'What was the name of your first pet?' TO QTEXTO
+           WHEN RU-SQ-BIRTH-CITY
+                MOVE 'In what city were you born?' TO QTEXTO
+           WHEN OTHER
+                MOVE 'No security question is on file for you.'
+                   TO QTEXTO
+           END-EVALUATE.
+
+           MOVE 'Enter the answer to your security question.'
+              TO MESSO.
+           SET WS-STAGE-ANSWER TO TRUE.
+           PERFORM 9150-SEND-MAP.
+           PERFORM 9200-RETURN-STATEFULLY.
+
+       3000-PROCESS-ANSWER.
+      *    RECEIVE THE ANSWER AND, IF IT MATCHES, ISSUE A TEMPORARY
+      *    PASSWORD AND FORCE A CHANGE ON THE NEXT SIGN-ON
+           EXEC CICS RECEIVE
+                MAP(AC-FGTPWD-MAP-NAME)
+                MAPSET(AC-FGTPWD-MAPSET-NAME)
+                INTO (EFPWMI)
+                END-EXEC.
+
+           EXEC CICS READ
+                FILE(AC-REG-USER-FILENAME)
+                INTO (REG-USER-RECORD)
+                RIDFLD(WS-USER-ID)
+                UPDATE
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           CALL 'EHASHPW' USING QANSI WS-ENTERED-ANSWER-HASH.
+
+           IF WS-CICS-RESPONSE NOT EQUAL DFHRESP(NORMAL)
+              MOVE 'Unknown user ID.' TO WS-MESSAGE-TEXT
+              SET WS-STAGE-USERID TO TRUE
+              PERFORM 9100-SEND-USERID-PROMPT
+              PERFORM 9200-RETURN-STATEFULLY
+           ELSE
+              IF WS-ENTERED-ANSWER-HASH NOT EQUAL
+                 RU-SECURITY-ANSWER-HASH
+                 PERFORM 3050-HANDLE-WRONG-ANSWER
+              ELSE
+                 PERFORM 4000-ISSUE-TEMP-PASSWORD
+              END-IF
+           END-IF.
+
+       3050-HANDLE-WRONG-ANSWER.
+      *    TRACK HOW MANY TIMES THIS SESSION HAS GUESSED WRONG AND
+      *    BOUNCE BACK TO THE USER ID PROMPT AFTER A SMALL FIXED
+      *    NUMBER OF MISSES, SO THE 3 CANNED SECURITY QUESTIONS
+      *    CANNOT BE BRUTE-FORCED
+           ADD 1 TO WS-ANSWER-ATTEMPTS.
+           IF WS-ANSWER-ATTEMPTS IS GREATER THAN OR EQUAL TO 3
+              INITIALIZE WS-SESSION-STATE
+              SET WS-STAGE-USERID TO TRUE
+              MOVE 'Too many incorrect answers, start over.'
+                 TO WS-MESSAGE-TEXT
+              PERFORM 9100-SEND-USERID-PROMPT
+              PERFORM 9200-RETURN-STATEFULLY
+           ELSE
+              INITIALIZE EFPWMO
+              MOVE WS-USER-ID TO USERIDO
+              MOVE 'Incorrect answer, please try again.' TO MESSO
+              SET WS-STAGE-ANSWER TO TRUE
+              PERFORM 9150-SEND-MAP
+              PERFORM 9200-RETURN-STATEFULLY
+           END-IF.
+
+       4000-ISSUE-TEMP-PASSWORD.
+      *    GENERATE AND STORE A NEW TEMPORARY PASSWORD, AND FORCE A
+      *    PASSWORD CHANGE THE NEXT TIME THIS USER SIGNS ON
+           PERFORM 4100-GENERATE-TEMP-PASSWORD.
+
+           CALL 'EHASHPW' USING WS-TEMP-PASSWORD WS-TEMP-PASSWORD-HASH.
+
+           MOVE WS-TEMP-PASSWORD-HASH TO RU-USER-PASSWORD.
+           SET RU-FORCE-CHANGE TO TRUE.
+
+           EXEC CICS REWRITE
+                FILE(AC-REG-USER-FILENAME)
+                FROM (REG-USER-RECORD)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           INITIALIZE EFPWMO.
+           MOVE WS-USER-ID TO USERIDO.
+           IF WS-CICS-RESPONSE NOT EQUAL DFHRESP(NORMAL)
+              MOVE 'Unable to issue a temporary password, try again.'
+                 TO MESSO
+           ELSE
+              STRING 'Temporary password: ' DELIMITED BY SIZE
+                     WS-TEMP-PASSWORD DELIMITED BY SIZE
+                     ' - you must change it at your next sign-on.'
+                        DELIMITED BY SIZE
+                 INTO MESSO
+           END-IF.
+
+           PERFORM 9150-SEND-MAP.
+           PERFORM 9400-RETURN-AND-END.
+
+       4100-GENERATE-TEMP-PASSWORD.
+      *    BUILD AN 8-CHARACTER TEMPORARY PASSWORD FROM THE CURRENT
+      *    TIME OF DAY AND THIS TASK'S UNIQUE TASK NUMBER, SO TWO
+      *    RESETS IN THE SAME SECOND STILL GET DIFFERENT PASSWORDS
+      *    INSTEAD OF ONE GUESSABLE FROM THE CLOCK ALONE
+           EXEC CICS ASKTIME
+                ABSTIME(WS-ABSTIME)
+                END-EXEC.
+
+           EXEC CICS FORMATTIME
+                ABSTIME(WS-ABSTIME)
+                YYYYMMDD(WS-CURRENT-DATE)
+                TIME(WS-CURRENT-TIME)
+                END-EXEC.
+
+           MOVE EIBTASKN TO WS-TASKNUM-DISPLAY.
+
+           STRING 'TMP' DELIMITED BY SIZE
+                  WS-CURRENT-TIME(5:2) DELIMITED BY SIZE
+                  WS-TASKNUM-DISPLAY(5:3) DELIMITED BY SIZE
+              INTO WS-TEMP-PASSWORD.
+
+       9100-SEND-USERID-PROMPT.
+      *    RE-SENDS THE USER ID PROMPT WITH WHATEVER MESSAGE IS SET
+           INITIALIZE EFPWMO.
+           MOVE WS-MESSAGE-TEXT TO MESSO.
+           PERFORM 9150-SEND-MAP.
+
+       9150-SEND-MAP.
+      *    SENDS MAP TO THE USER
+           EXEC CICS SEND
+                MAP(AC-FGTPWD-MAP-NAME)
+                MAPSET(AC-FGTPWD-MAPSET-NAME)
+                FROM (EFPWMO)
+                ERASE
+                END-EXEC.
+
+       9200-RETURN-STATEFULLY.
+      *    RETURNS SAVING THE CURRENT SESSION STATE
+           EXEC CICS RETURN
+                TRANSID(AC-FGTPWD-TRANSACTION-ID)
+                COMMAREA(WS-SESSION-STATE)
+                END-EXEC.
+
+       9400-RETURN-AND-END.
+      *    THIS ENDS THE CICS CONVERSATION
+           EXEC CICS RETURN
+                END-EXEC.
