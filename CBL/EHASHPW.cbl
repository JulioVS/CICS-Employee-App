@@ -0,0 +1,76 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EHASHPW.
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYE APP'
+      *      - 'PASSWORD HASH' UTILITY SUBPROGRAM
+      *        A PLAIN COBOL SUBPROGRAM (NO EXEC CICS OF ITS OWN) SO IT
+      *        CAN BE CALLED THE SAME WAY FROM A CICS TRANSACTION OR A
+      *        BATCH JOB.  TURNS AN 8-CHARACTER CLEARTEXT PASSWORD INTO
+      *        AN 8-CHARACTER ONE-WAY DIGEST, SO THE VALUE STORED ON
+      *        EREGUSR IS NEVER THE CLEARTEXT PASSWORD ITSELF.  EVERY
+      *        PROGRAM THAT WRITES OR VALIDATES RU-USER-PASSWORD CALLS
+      *        THIS SAME ROUTINE SO THE SAME INPUT ALWAYS PRODUCES THE
+      *        SAME STORED VALUE.
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *   36-CHARACTER DIGEST ALPHABET USED TO BUILD THE OUTPUT HASH.
+      ******************************************************************
+       01 WS-HASH-ALPHABET           PIC X(36) VALUE
+          '0123456789ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+       01 WS-HASH-ALPHABET-TABLE REDEFINES WS-HASH-ALPHABET.
+          05 WS-HASH-ALPHABET-CHAR   PIC X(1) OCCURS 36 TIMES.
+       01 WS-OUTPUT-INDEX            PIC 9(2) USAGE IS COMPUTATIONAL.
+       01 WS-BYTE-INDEX              PIC 9(2) USAGE IS COMPUTATIONAL.
+       01 WS-CHAR-VALUE              PIC 9(3) USAGE IS COMPUTATIONAL.
+       01 WS-RUNNING-TOTAL           PIC 9(9) USAGE IS COMPUTATIONAL.
+       01 WS-TABLE-SUBSCRIPT         PIC 9(2) USAGE IS COMPUTATIONAL.
+
+       LINKAGE SECTION.
+       01 LS-PASSWORD-IN             PIC X(8).
+       01 LS-PASSWORD-HASH           PIC X(8).
+
+       PROCEDURE DIVISION USING LS-PASSWORD-IN LS-PASSWORD-HASH.
+       MAIN-LOGIC SECTION.
+      *
+           PERFORM 1000-COMPUTE-HASH.
+
+           GOBACK.
+
+       SUB-ROUTINE SECTION.
+      *
+       1000-COMPUTE-HASH.
+      *    BUILD THE DIGEST ONE OUTPUT POSITION AT A TIME
+           MOVE SPACES TO LS-PASSWORD-HASH.
+
+           MOVE 1 TO WS-OUTPUT-INDEX.
+           PERFORM 1100-FOLD-ONE-POSITION UNTIL WS-OUTPUT-INDEX > 8.
+
+       1100-FOLD-ONE-POSITION.
+      *    EACH OUTPUT CHARACTER IS A POSITION-WEIGHTED FOLD OF EVERY
+      *    INPUT BYTE, SO CHANGING ANY INPUT CHARACTER CHANGES EVERY
+      *    OUTPUT CHARACTER AND THE ORIGINAL PASSWORD CANNOT BE READ
+      *    BACK OUT OF THE RESULT
+           MOVE ZERO TO WS-RUNNING-TOTAL.
+
+           MOVE 1 TO WS-BYTE-INDEX.
+           PERFORM 1200-ACCUMULATE-ONE-BYTE UNTIL WS-BYTE-INDEX > 8.
+
+           COMPUTE WS-TABLE-SUBSCRIPT =
+              FUNCTION MOD(WS-RUNNING-TOTAL + WS-OUTPUT-INDEX, 36) + 1.
+
+           MOVE WS-HASH-ALPHABET-CHAR(WS-TABLE-SUBSCRIPT) TO
+              LS-PASSWORD-HASH(WS-OUTPUT-INDEX:1).
+
+           ADD 1 TO WS-OUTPUT-INDEX.
+
+       1200-ACCUMULATE-ONE-BYTE.
+      *    FOLD ONE INPUT BYTE INTO THE RUNNING TOTAL FOR THIS POSITION
+           MOVE FUNCTION ORD(LS-PASSWORD-IN(WS-BYTE-INDEX:1))
+              TO WS-CHAR-VALUE.
+
+           COMPUTE WS-RUNNING-TOTAL = WS-RUNNING-TOTAL +
+              (WS-CHAR-VALUE * (WS-BYTE-INDEX + WS-OUTPUT-INDEX)).
+
+           ADD 1 TO WS-BYTE-INDEX.
