@@ -0,0 +1,57 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ESTDMNU.
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYE APP'
+      *      - STANDARD EMPLOYEE MENU PROGRAM
+      *        XCTL'D TO FROM ESONP ONCE AN RU-UT-STANDARD USER HAS
+      *        SIGNED ON.  LISTS THE TRANSACTIONS THIS ROLE MAY USE
+      *        AND ENDS THE CONVERSATION.
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY ECONST.
+       01 WS-MENU-LINE-1.
+          05 FILLER                 PIC X(20) VALUE
+             'Employee menu       '.
+          05 WS-MENU-USER-ID        PIC X(8).
+       01 WS-MENU-LINE-2            PIC X(40) VALUE
+          'EPWD - change your own password'.
+       01 WS-MENU-LINE-3            PIC X(40) VALUE
+          'ESGN - sign off when you are done'.
+       01 WS-MENU-TEXT               PIC X(108).
+
+      ******************************************************************
+      *   EXPLICITLY DEFINE THE COMM-AREA FOR THE TRANSACTION.
+      ******************************************************************
+       LINKAGE SECTION.
+       01 DFHCOMMAREA               PIC X(8).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+      *
+           IF EIBCALEN IS GREATER THAN ZERO
+              MOVE DFHCOMMAREA TO WS-MENU-USER-ID
+           END-IF.
+
+           PERFORM 1000-DISPLAY-MENU.
+
+           EXEC CICS RETURN
+                END-EXEC.
+
+       SUB-ROUTINE SECTION.
+      *
+       1000-DISPLAY-MENU.
+      *    SHOW THE LIST OF TRANSACTIONS AVAILABLE TO STANDARD USERS.
+      *    ESGN IS THE ONLY TRANSACTION THAT CLEARS THE SIGNED-ON
+      *    STATUS THIS SESSION SET - ARRIVING AT THIS MENU DOES NOT,
+      *    SINCE THE USER MAY STILL BE ABOUT TO USE ONE OF THE OTHER
+      *    TRANSACTIONS LISTED BELOW
+           MOVE WS-MENU-LINE-1 TO WS-MENU-TEXT (1:28).
+           MOVE WS-MENU-LINE-2 TO WS-MENU-TEXT (29:40).
+           MOVE WS-MENU-LINE-3 TO WS-MENU-TEXT (69:40).
+
+           EXEC CICS SEND TEXT
+                FROM (WS-MENU-TEXT)
+                LENGTH(LENGTH OF WS-MENU-TEXT)
+                ERASE
+                END-EXEC.
