@@ -0,0 +1,173 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EAUDRET.
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYE APP'
+      *      - SIGN-ON AUDIT RETENTION/PURGE BATCH PROGRAM
+      *        A SCHEDULED BATCH JOB, RUN OUTSIDE CICS, THAT READS THE
+      *        PERMANENT ESONAUD SIGN-ON AUDIT FILE AND SPLITS IT IN
+      *        TWO BY AGE: RECORDS OLDER THAN AC-AUDIT-RETENTION-DAYS
+      *        ROLL OFF TO THE SONAUDA OFFLINE ARCHIVE DATASET, WHILE
+      *        EVERYTHING WITHIN THE RETENTION WINDOW IS WRITTEN TO
+      *        SONAUDR, WHICH BECOMES THE NEW LIVE ESONAUD FILE ONCE
+      *        THIS JOB COMPLETES, SO THE LIVE FILE DOES NOT GROW
+      *        WITHOUT BOUND AND A CLEAN DATE-BOUNDED ARCHIVE EXISTS
+      *        FOR YEAR-END REVIEWS.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-INPUT-FILE ASSIGN TO ESONAUD
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WS-AUDIT-INPUT-STATUS.
+
+           SELECT AUDIT-ARCHIVE-FILE ASSIGN TO SONAUDA
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WS-AUDIT-ARCHIVE-STATUS.
+
+           SELECT AUDIT-RETAIN-FILE ASSIGN TO SONAUDR
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WS-AUDIT-RETAIN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-INPUT-FILE.
+       COPY ESONAUD.
+
+       FD  AUDIT-ARCHIVE-FILE.
+       01 WS-AUDIT-ARCHIVE-RECORD     PIC X(67).
+
+       FD  AUDIT-RETAIN-FILE.
+       01 WS-AUDIT-RETAIN-RECORD      PIC X(67).
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *   INCLUDE MY APPLICATION CONSTANTS.
+      ******************************************************************
+       COPY ECONST.
+      ******************************************************************
+      *   WORKING FIELDS USED TO READ, AGE, AND SPLIT THE AUDIT FILE.
+      ******************************************************************
+       01 WS-AUDIT-INPUT-STATUS      PIC X(2).
+          88 WS-AUDIT-INPUT-OK             VALUE '00'.
+          88 WS-AUDIT-INPUT-EOF            VALUE '10'.
+       01 WS-AUDIT-ARCHIVE-STATUS    PIC X(2).
+          88 WS-AUDIT-ARCHIVE-OK           VALUE '00'.
+       01 WS-AUDIT-RETAIN-STATUS     PIC X(2).
+          88 WS-AUDIT-RETAIN-OK            VALUE '00'.
+       01 WS-EOF-SWITCH               PIC X(1).
+          88 WS-NOT-AT-EOF                 VALUE 'N'.
+          88 WS-AT-EOF                     VALUE 'Y'.
+       01 WS-CURRENT-DATE             PIC X(8).
+       01 WS-CURRENT-DATE-NUM         PIC 9(8).
+       01 WS-AUDIT-DATE-NUM           PIC 9(8).
+       01 WS-AUDIT-AGE-DAYS           PIC 9(5).
+       01 WS-RECORDS-READ-COUNT       PIC 9(7) VALUE ZERO.
+       01 WS-ARCHIVED-COUNT           PIC 9(7) VALUE ZERO.
+       01 WS-RETAINED-COUNT           PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+      *
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-FILE UNTIL WS-AT-EOF.
+           PERFORM 9000-TERMINATE.
+
+           STOP RUN.
+
+       SUB-ROUTINE SECTION.
+      *
+       1000-INITIALIZE.
+      *    OPEN THE FILES AND GET TODAY'S DATE FOR THE AGE COMPARISON
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE WS-CURRENT-DATE TO WS-CURRENT-DATE-NUM.
+
+           SET WS-NOT-AT-EOF TO TRUE.
+
+           OPEN INPUT AUDIT-INPUT-FILE.
+           OPEN OUTPUT AUDIT-ARCHIVE-FILE.
+           OPEN OUTPUT AUDIT-RETAIN-FILE.
+
+           IF NOT WS-AUDIT-INPUT-OK
+              DISPLAY 'ERROR: OPEN OF ESONAUD FAILED, STATUS='
+                 WS-AUDIT-INPUT-STATUS
+              SET WS-AT-EOF TO TRUE
+           END-IF.
+
+           PERFORM 1100-READ-NEXT-RECORD.
+
+       1100-READ-NEXT-RECORD.
+      *    READ THE NEXT AUDIT RECORD, SEQUENTIALLY, FROM THE FILE
+           READ AUDIT-INPUT-FILE.
+
+           IF WS-AUDIT-INPUT-EOF
+              SET WS-AT-EOF TO TRUE
+           ELSE
+              IF NOT WS-AUDIT-INPUT-OK
+                 DISPLAY 'ERROR: READ OF ESONAUD FAILED, STATUS='
+                    WS-AUDIT-INPUT-STATUS
+                 SET WS-AT-EOF TO TRUE
+              ELSE
+                 ADD 1 TO WS-RECORDS-READ-COUNT
+              END-IF
+           END-IF.
+
+       2000-PROCESS-FILE.
+      *    SORT THIS RECORD TO THE ARCHIVE OR RETAIN FILE, THEN MOVE
+      *    ON TO THE NEXT ONE
+           PERFORM 2100-CHECK-RETENTION-AGE.
+           PERFORM 1100-READ-NEXT-RECORD.
+
+       2100-CHECK-RETENTION-AGE.
+      *    A RECORD OLDER THAN THE RETENTION WINDOW ROLLS OFF TO THE
+      *    ARCHIVE FILE; EVERYTHING ELSE IS KEPT ON THE LIVE FILE
+           MOVE AU-AUDIT-DATE TO WS-AUDIT-DATE-NUM.
+
+           COMPUTE WS-AUDIT-AGE-DAYS =
+              FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE-NUM) -
+              FUNCTION INTEGER-OF-DATE(WS-AUDIT-DATE-NUM).
+
+           IF WS-AUDIT-AGE-DAYS IS GREATER THAN OR EQUAL TO
+              AC-AUDIT-RETENTION-DAYS
+              PERFORM 2200-WRITE-TO-ARCHIVE
+           ELSE
+              PERFORM 2300-WRITE-TO-RETAIN
+           END-IF.
+
+       2200-WRITE-TO-ARCHIVE.
+      *    ROLL THIS RECORD OFF TO THE OFFLINE ARCHIVE DATASET
+           MOVE SIGNON-AUDIT-RECORD TO WS-AUDIT-ARCHIVE-RECORD.
+
+           WRITE WS-AUDIT-ARCHIVE-RECORD.
+
+           IF NOT WS-AUDIT-ARCHIVE-OK
+              DISPLAY 'ERROR: WRITE TO SONAUDA FAILED, STATUS='
+                 WS-AUDIT-ARCHIVE-STATUS
+           ELSE
+              ADD 1 TO WS-ARCHIVED-COUNT
+           END-IF.
+
+       2300-WRITE-TO-RETAIN.
+      *    KEEP THIS RECORD ON WHAT WILL BECOME THE NEW LIVE FILE
+           MOVE SIGNON-AUDIT-RECORD TO WS-AUDIT-RETAIN-RECORD.
+
+           WRITE WS-AUDIT-RETAIN-RECORD.
+
+           IF NOT WS-AUDIT-RETAIN-OK
+              DISPLAY 'ERROR: WRITE TO SONAUDR FAILED, STATUS='
+                 WS-AUDIT-RETAIN-STATUS
+           ELSE
+              ADD 1 TO WS-RETAINED-COUNT
+           END-IF.
+
+       9000-TERMINATE.
+      *    CLOSE ALL THE FILES AND REPORT WHAT WAS DONE
+           CLOSE AUDIT-INPUT-FILE.
+           CLOSE AUDIT-ARCHIVE-FILE.
+           CLOSE AUDIT-RETAIN-FILE.
+
+           DISPLAY 'EAUDRET: RECORDS READ = '
+              WS-RECORDS-READ-COUNT.
+           DISPLAY 'EAUDRET: ARCHIVED     = '
+              WS-ARCHIVED-COUNT.
+           DISPLAY 'EAUDRET: RETAINED     = '
+              WS-RETAINED-COUNT.
