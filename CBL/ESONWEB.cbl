@@ -0,0 +1,199 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ESONWEB.
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYE APP'
+      *      - JSON/WEB FRONT DOOR FOR THE SIGN-ON TRANSACTION
+      *        LINKED TO BY CICS WEB SUPPORT (A URIMAP BOUND TO THIS
+      *        PROGRAM/TRANSACTION) RATHER THAN RUN FROM A 3270
+      *        TERMINAL.  TAKES A USER ID/PASSWORD PAYLOAD THROUGH THE
+      *        SONWEBCONTAINER CHANNEL/CONTAINER THE SAME WAY ESONP
+      *        HANDS OFF TO EACTMON, AND RETURNS THE SAME SIGN-ON
+      *        OUTCOME ESONP WOULD, WITHOUT NEEDING A TERMINAL EMULATOR.
+      *        THIS IS A SINGLE REQUEST/RESPONSE - THERE IS NO
+      *        PSEUDO-CONVERSATIONAL STATE TO CARRY BETWEEN CALLS.
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY ESONWCTR.
+       COPY ECONST.
+       COPY EREGUSR.
+       COPY EMONCTR.
+       01 WS-USER-ID                PIC X(8).
+       01 WS-USER-PASSWORD          PIC X(8).
+      ******************************************************************
+      *   HOLDS THE ONE-WAY HASH OF THE ENTERED PASSWORD, COMPUTED BY
+      *   EHASHPW, SO IT CAN BE COMPARED AGAINST THE HASH STORED ON
+      *   RU-USER-PASSWORD RATHER THAN AGAINST CLEARTEXT.
+      ******************************************************************
+       01 WS-USER-PASSWORD-HASH     PIC X(8).
+       01 WS-PASSWORD-AGE-SWITCH    PIC X(1).
+          88 WS-PASSWORD-EXPIRED          VALUE 'Y'.
+          88 WS-PASSWORD-NOT-EXPIRED      VALUE 'N'.
+       01 WS-CICS-RESPONSE          PIC S9(8) USAGE IS COMPUTATIONAL.
+      ******************************************************************
+      *   DATE FIELDS USED TO CHECK PASSWORD AGE AT SIGN-ON.
+      ******************************************************************
+       01 WS-ABSTIME                PIC S9(15) USAGE IS COMPUTATIONAL-3.
+       01 WS-CURRENT-DATE           PIC X(8).
+       01 WS-CURRENT-DATE-NUM       PIC 9(8).
+       01 WS-LED-DATE-NUM           PIC 9(8).
+       01 WS-PASSWORD-AGE-DAYS      PIC 9(5).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+      *
+           PERFORM 1000-RECEIVE-REQUEST.
+           PERFORM 2000-VALIDATE-CREDENTIALS.
+           PERFORM 9000-RETURN-RESPONSE.
+
+           EXEC CICS RETURN
+                END-EXEC.
+
+       SUB-ROUTINE SECTION.
+      *
+       1000-RECEIVE-REQUEST.
+      *    PULL THE USER ID/PASSWORD PAYLOAD OFF THE CHANNEL
+           EXEC CICS GET
+                CONTAINER(AC-SONWEB-CONTAINER-NAME)
+                CHANNEL(AC-SONWEB-CHANNEL-NAME)
+                INTO (SIGNON-WEB-CONTAINER)
+                FLENGTH(LENGTH OF SIGNON-WEB-CONTAINER)
+                END-EXEC.
+
+           MOVE SOW-USER-ID TO WS-USER-ID.
+           MOVE SOW-USER-PASSWORD TO WS-USER-PASSWORD.
+
+       2000-VALIDATE-CREDENTIALS.
+      *    READ THE REGISTERED USER FILE KEYED ON THE ENTERED USER ID
+      *    AND CHECK THE PASSWORD AND STATUS BEFORE LETTING ANYONE IN -
+      *    THE SAME CHECKS ESONP MAKES FOR A 3270 SIGN-ON
+           SET SOW-RESP-REJECTED TO TRUE.
+
+           EXEC CICS READ
+                FILE(AC-REG-USER-FILENAME)
+                INTO (REG-USER-RECORD)
+                RIDFLD(WS-USER-ID)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                PERFORM 2100-CHECK-CREDENTIALS
+           WHEN DFHRESP(NOTFND)
+                MOVE 'Unknown user ID.' TO SOW-MESSAGE-TEXT
+           WHEN OTHER
+                MOVE 'Sign-on is unavailable, please try again later.'
+                   TO SOW-MESSAGE-TEXT
+           END-EVALUATE.
+
+       2100-CHECK-CREDENTIALS.
+      *    THE USER ID EXISTS - CHECK ITS STATUS AND PASSWORD
+           SET WS-PASSWORD-NOT-EXPIRED TO TRUE.
+           CALL 'EHASHPW' USING WS-USER-PASSWORD WS-USER-PASSWORD-HASH.
+
+           IF RU-ST-INACTIVE
+              MOVE 'This user ID is inactive, see your administrator.'
+                 TO SOW-MESSAGE-TEXT
+           ELSE
+              PERFORM 2200-CALL-ACTIVITY-MONITOR
+              IF MON-RESP-LOCKED-OUT OR MON-RESP-ALREADY-SIGNED-ON
+                 MOVE MON-LOCKOUT-MESSAGE TO SOW-MESSAGE-TEXT
+              ELSE
+                 IF RU-USER-PASSWORD IS EQUAL TO WS-USER-PASSWORD-HASH
+                    PERFORM 2300-CHECK-PASSWORD-AGE
+                    PERFORM 2400-MAKE-SUCCESS
+                 ELSE
+                    MOVE 'Incorrect password.' TO SOW-MESSAGE-TEXT
+                 END-IF
+              END-IF
+           END-IF.
+
+       2200-CALL-ACTIVITY-MONITOR.
+      *    HAND THE ATTEMPT OFF TO THE ACTIVITY MONITOR SO IT CAN
+      *    TRACK RETRIES AND ENFORCE LOCKOUT AGAINST ITS OWN RULES
+           INITIALIZE ACTIVITY-MONITOR-CONTAINER.
+           SET MON-ACT-SIGNON-ATTEMPT TO TRUE.
+           MOVE WS-USER-ID TO MON-USER-ID.
+           MOVE RU-USER-TYPE TO MON-USER-TYPE.
+           MOVE EIBTRMID TO MON-TERMINAL-ID.
+
+           IF RU-USER-PASSWORD IS EQUAL TO WS-USER-PASSWORD-HASH
+              SET MON-ATT-SUCCESS TO TRUE
+           ELSE
+              SET MON-ATT-BAD-PASSWORD TO TRUE
+           END-IF.
+
+           EXEC CICS PUT
+                CONTAINER(AC-ACTMON-CONTAINER-NAME)
+                CHANNEL(AC-ACTMON-CHANNEL-NAME)
+                FROM (ACTIVITY-MONITOR-CONTAINER)
+                FLENGTH(LENGTH OF ACTIVITY-MONITOR-CONTAINER)
+                END-EXEC.
+
+           EXEC CICS LINK
+                PROGRAM(AC-ACTMON-PROGRAM-NAME)
+                CHANNEL(AC-ACTMON-CHANNEL-NAME)
+                END-EXEC.
+
+           EXEC CICS GET
+                CONTAINER(AC-ACTMON-CONTAINER-NAME)
+                CHANNEL(AC-ACTMON-CHANNEL-NAME)
+                INTO (ACTIVITY-MONITOR-CONTAINER)
+                FLENGTH(LENGTH OF ACTIVITY-MONITOR-CONTAINER)
+                END-EXEC.
+
+       2300-CHECK-PASSWORD-AGE.
+      *    FORCE A PASSWORD CHANGE IF THE CURRENT PASSWORD IS OLDER
+      *    THAN THE MAXIMUM AGE RETURNED BY THE ACTIVITY MONITOR.
+      *    A BLANK LAST-EFFECTIVE-DATE MEANS IT WAS NEVER STAMPED,
+      *    SO THE AGE CANNOT BE COMPUTED AND NO CHANGE IS FORCED.
+           IF RU-LED-DATE IS EQUAL TO SPACES
+              OR RU-LED-DATE IS EQUAL TO LOW-VALUES
+              OR MON-PASSWORD-AGE-DAYS IS EQUAL TO ZERO
+              CONTINUE
+           ELSE
+              EXEC CICS ASKTIME
+                   ABSTIME(WS-ABSTIME)
+                   END-EXEC
+
+              EXEC CICS FORMATTIME
+                   ABSTIME(WS-ABSTIME)
+                   YYYYMMDD(WS-CURRENT-DATE)
+                   END-EXEC
+
+              MOVE WS-CURRENT-DATE TO WS-CURRENT-DATE-NUM.
+              MOVE RU-LED-DATE TO WS-LED-DATE-NUM.
+
+              COMPUTE WS-PASSWORD-AGE-DAYS =
+                 FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE-NUM) -
+                 FUNCTION INTEGER-OF-DATE(WS-LED-DATE-NUM).
+
+              IF WS-PASSWORD-AGE-DAYS IS GREATER THAN OR EQUAL TO
+                 MON-PASSWORD-AGE-DAYS
+                 SET WS-PASSWORD-EXPIRED TO TRUE
+              END-IF
+           END-IF.
+
+       2400-MAKE-SUCCESS.
+      *    AUTHENTICATION SUCCEEDED - TELL THE CALLER WHETHER A
+      *    PASSWORD CHANGE MUST HAPPEN BEFORE ANYTHING ELSE, SINCE
+      *    THERE IS NO TERMINAL SESSION HERE FOR US TO XCTL AWAY TO
+      *    EPWDCHG THE WAY ESONP DOES
+           SET SOW-RESP-SIGNED-ON TO TRUE.
+           MOVE 'Signed on.' TO SOW-MESSAGE-TEXT.
+
+           IF WS-PASSWORD-EXPIRED OR RU-FORCE-CHANGE
+              SET SOW-MUST-CHANGE-PWD TO TRUE
+              MOVE 'Signed on, password change required.'
+                 TO SOW-MESSAGE-TEXT
+           END-IF.
+
+       9000-RETURN-RESPONSE.
+      *    HAND THE OUTCOME BACK OUT ON THE SAME CHANNEL/CONTAINER SO
+      *    CICS WEB SUPPORT CAN CONVERT IT BACK INTO THE JSON RESPONSE
+           EXEC CICS PUT
+                CONTAINER(AC-SONWEB-CONTAINER-NAME)
+                CHANNEL(AC-SONWEB-CHANNEL-NAME)
+                FROM (SIGNON-WEB-CONTAINER)
+                FLENGTH(LENGTH OF SIGNON-WEB-CONTAINER)
+                END-EXEC.
