@@ -0,0 +1,242 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EHRFEED.
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYE APP'
+      *      - 'HR FEED' BATCH INTERFACE PROGRAM
+      *        A BATCH JOB, RUN OUTSIDE CICS, THAT READS A PERIODIC
+      *        HR EXTRACT FILE (NEW HIRES, TERMINATIONS, ROLE CHANGES)
+      *        AND APPLIES THE MATCHING ADD, INACTIVATION, OR
+      *        RU-USER-TYPE UPDATE TO THE EREGUSR FILE.  ANY HR RECORD
+      *        THAT DOES NOT MATCH AN EXISTING RU-USER-ID (OR THAT
+      *        DUPLICATES ONE ON AN ADD) IS WRITTEN TO AN EXCEPTIONS
+      *        REPORT INSTEAD OF BEING APPLIED.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HR-FEED-FILE ASSIGN TO HRFEED
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-HRFEED-STATUS.
+
+           SELECT EXCEPTION-REPORT-FILE ASSIGN TO HREXCPT
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-EXCEPTION-STATUS.
+
+           SELECT REGISTERED-USER-FILE ASSIGN TO EREGUSR
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              RECORD KEY IS RU-USER-ID
+              FILE STATUS IS WS-EREGUSR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HR-FEED-FILE.
+       COPY EHRFEED.
+
+       FD  EXCEPTION-REPORT-FILE.
+       01 WS-EXCEPTION-LINE           PIC X(80).
+
+       FD  REGISTERED-USER-FILE.
+       COPY EREGUSR.
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *   INCLUDE MY APPLICATION CONSTANTS.
+      ******************************************************************
+       COPY ECONST.
+      ******************************************************************
+      *   WORKING FIELDS USED TO DRIVE THE FEED AND BUILD EXCEPTIONS.
+      ******************************************************************
+       01 WS-HRFEED-STATUS           PIC X(2).
+          88 WS-HRFEED-OK                  VALUE '00'.
+          88 WS-HRFEED-EOF                 VALUE '10'.
+       01 WS-EXCEPTION-STATUS        PIC X(2).
+          88 WS-EXCEPTION-OK               VALUE '00'.
+       01 WS-EREGUSR-STATUS          PIC X(2).
+          88 WS-EREGUSR-OK                 VALUE '00'.
+          88 WS-EREGUSR-NOTFND             VALUE '23'.
+       01 WS-EOF-SWITCH               PIC X(1).
+          88 WS-NOT-AT-EOF                 VALUE 'N'.
+          88 WS-AT-EOF                     VALUE 'Y'.
+       01 WS-EXCEPTION-REASON        PIC X(40).
+       01 WS-ENTERED-PASSWORD-HASH   PIC X(8).
+       01 WS-ENTERED-ANSWER-HASH     PIC X(8).
+       01 WS-RECORDS-READ-COUNT      PIC 9(7) VALUE ZERO.
+       01 WS-APPLIED-COUNT           PIC 9(7) VALUE ZERO.
+       01 WS-EXCEPTION-COUNT         PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+      *
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-HR-RECORD UNTIL WS-AT-EOF.
+           PERFORM 9000-TERMINATE.
+
+           STOP RUN.
+
+       SUB-ROUTINE SECTION.
+      *
+       1000-INITIALIZE.
+      *    OPEN THE FEED, EXCEPTIONS REPORT, AND THE REGISTERED USER
+      *    FILE THIS PROGRAM MAINTAINS
+           SET WS-NOT-AT-EOF TO TRUE.
+
+           OPEN INPUT HR-FEED-FILE.
+           OPEN OUTPUT EXCEPTION-REPORT-FILE.
+           OPEN I-O REGISTERED-USER-FILE.
+
+           IF NOT WS-HRFEED-OK
+              DISPLAY 'ERROR: OPEN OF HRFEED FAILED, STATUS='
+                 WS-HRFEED-STATUS
+              SET WS-AT-EOF TO TRUE
+           END-IF.
+
+           PERFORM 1100-READ-NEXT-HR-RECORD.
+
+       1100-READ-NEXT-HR-RECORD.
+      *    READ THE NEXT HR EXTRACT RECORD
+           READ HR-FEED-FILE.
+
+           IF WS-HRFEED-EOF
+              SET WS-AT-EOF TO TRUE
+           ELSE
+              IF NOT WS-HRFEED-OK
+                 DISPLAY 'ERROR: READ OF HRFEED FAILED, STATUS='
+                    WS-HRFEED-STATUS
+                 SET WS-AT-EOF TO TRUE
+              ELSE
+                 ADD 1 TO WS-RECORDS-READ-COUNT
+              END-IF
+           END-IF.
+
+       2000-PROCESS-HR-RECORD.
+      *    APPLY THIS HR RECORD, THEN MOVE ON TO THE NEXT ONE
+           PERFORM 2100-APPLY-HR-RECORD.
+           PERFORM 1100-READ-NEXT-HR-RECORD.
+
+       2100-APPLY-HR-RECORD.
+      *    LOOK UP THE TARGET USER, THEN DISPATCH BY ACTION CODE
+           MOVE SPACES TO WS-EXCEPTION-REASON.
+           MOVE HR-USER-ID TO RU-USER-ID.
+
+           READ REGISTERED-USER-FILE.
+
+           EVALUATE TRUE
+           WHEN HR-ACT-ADD
+                PERFORM 2200-APPLY-NEW-HIRE
+           WHEN HR-ACT-TERMINATE
+                PERFORM 2300-APPLY-TERMINATION
+           WHEN HR-ACT-ROLE-CHANGE
+                PERFORM 2400-APPLY-ROLE-CHANGE
+           WHEN OTHER
+                MOVE 'UNKNOWN HR ACTION CODE' TO WS-EXCEPTION-REASON
+           END-EVALUATE.
+
+           IF WS-EXCEPTION-REASON IS NOT EQUAL TO SPACES
+              PERFORM 2900-WRITE-EXCEPTION
+           END-IF.
+
+       2200-APPLY-NEW-HIRE.
+      *    ADD A BRAND-NEW EREGUSR RECORD FOR THIS HIRE
+           IF WS-EREGUSR-OK
+              MOVE 'DUPLICATE USER ID ON ADD' TO WS-EXCEPTION-REASON
+           ELSE
+              IF NOT (HR-SECURITY-QUESTION-NUM IS EQUAL TO '01' OR
+                 '02' OR '03')
+                 MOVE 'INVALID SECURITY QUESTION NUM ON ADD'
+                    TO WS-EXCEPTION-REASON
+              ELSE
+                 PERFORM 2250-WRITE-NEW-HIRE
+              END-IF
+           END-IF.
+
+       2250-WRITE-NEW-HIRE.
+      *    BUILD AND WRITE THE NEW EREGUSR RECORD, THE SAME WAY
+      *    EUSRMNT'S 5100-WRITE-NEW-USER DOES FOR AN OPERATOR-ENTERED
+      *    NEW USER
+           CALL 'EHASHPW' USING HR-USER-PASSWORD
+              WS-ENTERED-PASSWORD-HASH
+           CALL 'EHASHPW' USING HR-SECURITY-ANSWER
+              WS-ENTERED-ANSWER-HASH
+           INITIALIZE REG-USER-RECORD
+           MOVE HR-USER-ID TO RU-USER-ID
+           MOVE WS-ENTERED-PASSWORD-HASH TO RU-USER-PASSWORD
+           MOVE HR-USER-TYPE TO RU-USER-TYPE
+           SET RU-ST-ACTIVE TO TRUE
+      *    A BRAND-NEW ACCOUNT MUST HAVE ITS PASSWORD CHANGED BEFORE
+      *    THE USER CAN REACH ANYTHING ELSE IN THE APP
+           SET RU-FORCE-CHANGE TO TRUE.
+           MOVE HR-SECURITY-QUESTION-NUM TO RU-SECURITY-QUESTION-NUM.
+           MOVE WS-ENTERED-ANSWER-HASH TO RU-SECURITY-ANSWER-HASH.
+
+           WRITE REG-USER-RECORD
+
+           IF NOT WS-EREGUSR-OK
+              MOVE 'WRITE TO EREGUSR FAILED' TO WS-EXCEPTION-REASON
+           ELSE
+              ADD 1 TO WS-APPLIED-COUNT
+           END-IF.
+
+       2300-APPLY-TERMINATION.
+      *    INACTIVATE AN EXISTING EREGUSR RECORD FOR THIS LEAVER
+           IF NOT WS-EREGUSR-OK
+              MOVE 'UNKNOWN USER ID ON TERMINATE' TO
+                 WS-EXCEPTION-REASON
+           ELSE
+              SET RU-ST-INACTIVE TO TRUE
+
+              REWRITE REG-USER-RECORD
+
+              IF NOT WS-EREGUSR-OK
+                 MOVE 'REWRITE TO EREGUSR FAILED' TO
+                    WS-EXCEPTION-REASON
+              ELSE
+                 ADD 1 TO WS-APPLIED-COUNT
+              END-IF
+           END-IF.
+
+       2400-APPLY-ROLE-CHANGE.
+      *    UPDATE RU-USER-TYPE FOR AN EXISTING EREGUSR RECORD
+           IF NOT WS-EREGUSR-OK
+              MOVE 'UNKNOWN USER ID ON ROLE CHANGE' TO
+                 WS-EXCEPTION-REASON
+           ELSE
+              MOVE HR-USER-TYPE TO RU-USER-TYPE
+
+              REWRITE REG-USER-RECORD
+
+              IF NOT WS-EREGUSR-OK
+                 MOVE 'REWRITE TO EREGUSR FAILED' TO
+                    WS-EXCEPTION-REASON
+              ELSE
+                 ADD 1 TO WS-APPLIED-COUNT
+              END-IF
+           END-IF.
+
+       2900-WRITE-EXCEPTION.
+      *    WRITE ONE LINE TO THE EXCEPTIONS REPORT FOR A RECORD THAT
+      *    COULD NOT BE APPLIED
+           MOVE SPACES TO WS-EXCEPTION-LINE.
+           STRING HR-ACTION DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  HR-USER-ID DELIMITED BY SIZE
+                  ' - ' DELIMITED BY SIZE
+                  WS-EXCEPTION-REASON DELIMITED BY SIZE
+              INTO WS-EXCEPTION-LINE.
+
+           WRITE WS-EXCEPTION-LINE.
+
+           ADD 1 TO WS-EXCEPTION-COUNT.
+
+       9000-TERMINATE.
+      *    CLOSE ALL THE FILES AND REPORT WHAT WAS DONE
+           CLOSE HR-FEED-FILE.
+           CLOSE EXCEPTION-REPORT-FILE.
+           CLOSE REGISTERED-USER-FILE.
+
+           DISPLAY 'EHRFEED: HR RECORDS READ = '
+              WS-RECORDS-READ-COUNT.
+           DISPLAY 'EHRFEED: CHANGES APPLIED  = '
+              WS-APPLIED-COUNT.
+           DISPLAY 'EHRFEED: EXCEPTIONS       = '
+              WS-EXCEPTION-COUNT.
